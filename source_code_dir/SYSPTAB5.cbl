@@ -11,7 +11,11 @@
 000110*                 WRITE          (WR )                        *
 000120*                 REWRITE        (RWR)                        *
 000130*                 DELETE         (DLT)                        *
-000140* PASSANDO I SEGUENTI DATI                                    *
+000131*                 GENERICA MULTIRIGA (GEN)                    *
+000132* LA RICERCA 'GEN' RESTITUISCE IN UNA SOLA CALL FINO A 20      *
+000133* RIGHE CONSECUTIVE DELLO STESSO MEMBRO (VEDI COPY TABGENN),   *
+000134* AL POSTO DI UNA READNEXT PER VOLTA COME IN SEQ/PNT.          *
+000135* PASSANDO I SEGUENTI DATI                                    *
 000150*      - NOME MEMBRO  ========================== 8  CARATTERI *
 000160*      - AREA DI I/O (I PRIMI 20 CARATTERI SONO LA CHIAVE)    *
 000170*                     ========================== 80 CARATTERI *
@@ -25,6 +29,7 @@
 000250*     - 2  = RICHIESTA ERRATA                                 *
 000260*     - 3  = POINT MANCANTE                                   *
 000270*     - 4  = RECORD DOPPIO SU WRITE                           *
+000271*     - 5  = RECORD IN USO AD ALTRA TRANSAZIONE (RWR/DLT)      *
 000280*                                                             *
 000290*                                                             *
 000300***************************************************************
@@ -36,6 +41,7 @@
 000360 77  LENG-KEY                    PIC S9(3) COMP VALUE +29.
 000370 77  LENG-RECORD                 PIC S9(3) COMP VALUE +89.
 000380 77  LENG-COMM                   PIC S9(3) COMP VALUE +95.
+000381 77  LENG-LOG                    PIC S9(3) COMP VALUE +166.
 000390*--------------------------------------------------------------*
 000400*            CODICI DI RITORNO                                 *
 000410*--------------------------------------------------------------*
@@ -47,6 +53,8 @@
 000470 77  ZERO3                       PIC S9(1)      VALUE +3.
 000480* RECORD DOPPIO SU WRITE
 000490 77  ZERO4                       PIC S9(1)      VALUE +4.
+000491* RECORD IN USO AD ALTRA TRANSAZIONE (CONFLITTO SU ENQ)
+000492 77  ZERO5                       PIC S9(1)      VALUE +5.
 000500*--------------------------------------------------------------*
 000510     SKIP3
 000520*--------------------------------------------------------------*
@@ -62,9 +70,39 @@
 000620     05  W-TIPO-RIC                  PIC X(3).
 000630     05  W-CODICE-ERRORE             PIC 9.
 000640     05  W-TIPO-RIC-PNT              PIC X(3).
-000650     SKIP3
+000641*--------------------------------------------------------------*
+000642*    ESTENSIONE PER LA RICERCA MULTIRIGA (GEN) - VEDI TABGENN  *
+000643*--------------------------------------------------------------*
+000644     05  W-GEN-NUM-RICHIESTI         PIC 9(3).
+000645     05  W-GEN-NUM-TROVATI           PIC 9(3).
+000646     05  W-GEN-SW-EOF                PIC X(1).
+000647         88  W-GEN-EOF-SI                    VALUE 'S'.
+000648         88  W-GEN-EOF-NO                    VALUE 'N'.
+000649     05  W-GEN-TAB-RIGHE OCCURS 20 TIMES.
+000650         10  W-GEN-RIGA-CHIAVE20     PIC X(20).
+000651         10  W-GEN-RIGA-DESCR        PIC X(60).
+000652     SKIP3
 000660     COPY TABGENW.
-000670     EJECT
+000661     SKIP3
+000662*--------------------------------------------------------------*
+000663*    RECORD DI STORICO SCRITTO SU 'TABLOG' PER OGNI WRITE/     *
+000664*    REWRITE/DELETE ESEGUITA ATTRAVERSO SYSPTAB5 (VALORE       *
+000665*    PRIMA/DOPO, PROGRAMMA/TRANSAZIONE CHIAMANTE, DATA/ORA).   *
+000666*--------------------------------------------------------------*
+000667 01  W-REC-TABLOG.
+000668     05  WL-NOME                 PIC X(8).
+000669     05  WL-CHIAVE20             PIC X(20).
+000670     05  WL-OPERAZIONE           PIC X(1).
+000671         88  WL-OP-WRITE                 VALUE 'W'.
+000672         88  WL-OP-REWRITE               VALUE 'R'.
+000673         88  WL-OP-DELETE                VALUE 'D'.
+000674     05  WL-DESCR-OLD            PIC X(60).
+000675     05  WL-DESCR-NEW            PIC X(60).
+000676     05  WL-DATA                 PIC 9(5) COMP-3.
+000677     05  WL-ORA                  PIC 9(6).
+000678     05  WL-TRANSID              PIC X(4).
+000679     05  WL-TERMID               PIC X(4).
+000680     EJECT
 000680 LINKAGE SECTION.
 000690 01  DFHCOMMAREA.
 000700     05  L-COMMA-REC.
@@ -75,6 +113,12 @@
 000750     05  L-TIPO-RIC-PNT              PIC X(3).
 000760     05  L-CODICE-ERRORE             PIC 9.
 000770     05  L-TIPO-RIC-PNT              PIC X(3).
+000771     05  L-GEN-NUM-RICHIESTI         PIC 9(3).
+000772     05  L-GEN-NUM-TROVATI           PIC 9(3).
+000773     05  L-GEN-SW-EOF                PIC X(1).
+000774     05  L-GEN-TAB-RIGHE OCCURS 20 TIMES.
+000775         10  L-GEN-RIGA-CHIAVE20     PIC X(20).
+000776         10  L-GEN-RIGA-DESCR        PIC X(60).
 000780     EJECT
 000790 PROCEDURE DIVISION.
 000800     SKIP3
@@ -103,8 +147,9 @@
 001030     SKIP3
 001040 INIZIO-PROG.
 001050     MOVE DFHCOMMAREA TO AREA-COMUNE.
-001060     EXEC CICS HANDLE CONDITION NOTFND (RECORD-NOT-FOUND)
-001070                                DUPREC (RECORD-DOPPIO)
+001060     EXEC CICS HANDLE CONDITION NOTFND  (RECORD-NOT-FOUND)
+001065                                DUPREC  (RECORD-DOPPIO)
+001066                                ENQBUSY (RECORD-OCCUPATO)
 001080                                END-EXEC.
 001090     MOVE ZERO    TO W-CODICE-ERRORE.
 001100     IF W-TIPO-RIC EQUAL 'RND'
@@ -125,6 +170,9 @@
 001250     IF W-TIPO-RIC EQUAL 'DLT'
 001260          PERFORM CANCELLA-RECORD
 001270     ELSE
+001271     IF W-TIPO-RIC EQUAL 'GEN'
+001272          PERFORM RICERCA-GENERICA
+001273     ELSE
 001280     MOVE ZERO2 TO W-CODICE-ERRORE.
 001290     PERFORM RITORNO-MAIN.
 001300     STOP RUN.
@@ -243,6 +291,10 @@
 002430     MOVE ZERO TO W-REC-TAB-CHIAVEZERO.
 002440     MOVE W-COMMA-DESCR TO W-REC-TAB-DESCRIZIONE.
 002450     PERFORM WRITE-RECORD.
+002451     SET  WL-OP-WRITE   TO TRUE.
+002452     MOVE SPACES        TO WL-DESCR-OLD.
+002453     MOVE W-COMMA-DESCR TO WL-DESCR-NEW.
+002454     PERFORM SCRIVI-LOG-STORICO.
 002460 SCRIVI-NUOVO-RECORD-EX.
 002470     EXIT.
 002480     EJECT
@@ -264,9 +316,15 @@
 002640     MOVE W-COMMA-NOME TO W-REC-TAB-NOME.
 002650     MOVE W-COMMA-CHIAVE20 TO W-REC-TAB-CHIAVE20.
 002660     MOVE ZERO TO W-REC-TAB-CHIAVEZERO.
+002661     PERFORM ENQ-RECORD.
 002670     PERFORM READ-DIRECT-UPDATE.
+002671     MOVE W-REC-TAB-DESCRIZIONE TO WL-DESCR-OLD.
 002680     MOVE W-COMMA-DESCR TO W-REC-TAB-DESCRIZIONE.
 002690     PERFORM REWRITE-RECORD.
+002691     SET  WL-OP-REWRITE TO TRUE.
+002692     MOVE W-COMMA-DESCR TO WL-DESCR-NEW.
+002693     PERFORM SCRIVI-LOG-STORICO.
+002694     PERFORM DEQ-RECORD.
 002700 RESCRIVI-RECORD-EX.
 002710     EXIT.
 002720     EJECT
@@ -287,12 +345,66 @@
 002870     MOVE W-COMMA-NOME TO W-REC-TAB-NOME.
 002880     MOVE W-COMMA-CHIAVE20 TO W-REC-TAB-CHIAVE20.
 002890     MOVE ZERO TO W-REC-TAB-CHIAVEZERO.
+002895     PERFORM ENQ-RECORD.
 002900     PERFORM READ-DIRECT-UPDATE.
+002901     MOVE W-REC-TAB-DESCRIZIONE TO WL-DESCR-OLD.
 002910     PERFORM DELETE-RECORD.
+002911     SET  WL-OP-DELETE  TO TRUE.
+002912     MOVE SPACES         TO WL-DESCR-NEW.
+002913     PERFORM SCRIVI-LOG-STORICO.
+002914     PERFORM DEQ-RECORD.
 002920 CANCELLA-RECORD-EX.
 002930     EXIT.
 002940     EJECT
-002950*--------------------------------------------------------------*
+002941*--------------------------------------------------------------*
+002942* RICERCA GENERICA MULTIRIGA (GEN)                              *
+002943*                                                                *
+002944* SFOGLIA IL MEMBRO A PARTIRE DALLA CHIAVE PASSATA (ESCLUSA)     *
+002945* E RESTITUISCE IN W-GEN-TAB-RIGHE FINO A W-GEN-NUM-RICHIESTI    *
+002946* RIGHE CONSECUTIVE APPARTENENTI ALLO STESSO MEMBRO, FERMANDOSI  *
+002947* PRIMA SE CAMBIA IL MEMBRO O SE FINISCE IL FILE.                *
+002948* PER SFOGLIARE DALL'INIZIO DEL MEMBRO IL CHIAMANTE PASSA        *
+002949* W-COMMA-CHIAVE20 = LOW-VALUES; PER LE CHIAMATE SUCCESSIVE      *
+002950* PASSA L'ULTIMA CHIAVE RICEVUTA (W-GEN-EOF-NO = ANCORA RIGHE).  *
+002951*--------------------------------------------------------------*
+002952     SKIP3
+002953 RICERCA-GENERICA.
+002954     MOVE W-COMMA-NOME       TO W-REC-TAB-NOME.
+002955     MOVE W-COMMA-CHIAVE20   TO W-REC-TAB-CHIAVE20.
+002956     MOVE '1'                TO W-REC-TAB-CHIAVEZERO.
+002957     MOVE ZERO               TO W-GEN-NUM-TROVATI.
+002958     SET W-GEN-EOF-NO        TO TRUE.
+002959     IF W-GEN-NUM-RICHIESTI EQUAL ZERO
+002960        OR W-GEN-NUM-RICHIESTI GREATER 20
+002961        MOVE 20              TO W-GEN-NUM-RICHIESTI
+002962     END-IF.
+002963     PERFORM START-BROWSE.
+002964     PERFORM LEGGI-RIGA-GENERICA
+002965        UNTIL W-GEN-NUM-TROVATI NOT LESS W-GEN-NUM-RICHIESTI
+002966           OR W-GEN-EOF-SI.
+002967     PERFORM END-BROWSE.
+002968     IF W-GEN-NUM-TROVATI EQUAL ZERO
+002969        MOVE ZERO1 TO W-CODICE-ERRORE
+002970     END-IF.
+002971 RICERCA-GENERICA-EX.
+002972     EXIT.
+002973     SKIP1
+002974 LEGGI-RIGA-GENERICA.
+002975     PERFORM READ-NEXT.
+002976     IF W-REC-TAB-NOME NOT EQUAL W-COMMA-NOME
+002977        SET W-GEN-EOF-SI     TO TRUE
+002978     ELSE
+002979        ADD 1 TO W-GEN-NUM-TROVATI
+002980        MOVE W-REC-TAB-CHIAVE20
+002981                        TO W-GEN-RIGA-CHIAVE20 (W-GEN-NUM-TROVATI)
+002982        MOVE W-REC-TAB-DESCRIZIONE
+002983                        TO W-GEN-RIGA-DESCR    (W-GEN-NUM-TROVATI)
+002984        MOVE W-REC-TAB-CHIAVE20 TO W-COMMA-CHIAVE20
+002985     END-IF.
+002986 LEGGI-RIGA-GENERICA-EX.
+002987     EXIT.
+002988     EJECT
+002989*--------------------------------------------------------------*
 002960*                                                              *
 002970*                                                              *
 002980* ROUTINE DI INPUT-OUTPUT SUL FILE TABELLE (KSDS)              *
@@ -335,7 +447,29 @@
 003350 DELETE-RECORD-EX.
 003360     EXIT.
 003370     SKIP1
-003380 READ-NEXT.
+003371*--------------------------------------------------------------*
+003372* SCRITTURA RIGA DI STORICO SU 'TABLOG' - CHIAMATA DA           *
+003373* SCRIVI-NUOVO-RECORD / RISCRIVI-RECORD / CANCELLA-RECORD DOPO  *
+003374* CHE LA WRITE/REWRITE/DELETE SU 'TABELLE' E' ANDATA A BUON     *
+003375* FINE, CON WL-OPERAZIONE/WL-DESCR-OLD/WL-DESCR-NEW GIA'        *
+003376* VALORIZZATI DAL CHIAMANTE.                                    *
+003377*--------------------------------------------------------------*
+003378 SCRIVI-LOG-STORICO.
+003379     MOVE W-COMMA-NOME     TO WL-NOME.
+003380     MOVE W-COMMA-CHIAVE20 TO WL-CHIAVE20.
+003381     EXEC CICS ASKTIME END-EXEC.
+003382     MOVE EIBDATE          TO WL-DATA.
+003383     MOVE EIBTIME          TO WL-ORA.
+003384     MOVE EIBTRNID         TO WL-TRANSID.
+003385     MOVE EIBTRMID         TO WL-TERMID.
+003386     EXEC CICS WRITE FROM      (W-REC-TABLOG)
+003387                     LENGTH    (LENG-LOG)
+003388                     DATASET   ('TABLOG')
+003389                     END-EXEC.
+003390 SCRIVI-LOG-STORICO-EX.
+003391     EXIT.
+003392     SKIP1
+003393 READ-NEXT.
 003390     EXEC CICS READNEXT INTO      (W-REC-TABELLE)
 003400                        LENGTH    (LENG-RECORD)
 003410                        DATASET   ('TABELLE')
@@ -365,7 +499,30 @@
 003650                    END-EXEC.
 003660 READ-DIRECT-UPDATE-EX.
 003670     EXIT.
-003680     SKIP1
+003671     SKIP1
+003672*--------------------------------------------------------------*
+003673* ENQ/DEQ SULLA CHIAVE DEL RECORD, A PROTEZIONE DELLA COPPIA   *
+003674* READ-DIRECT-UPDATE/REWRITE (O DELETE) DA AGGIORNAMENTI       *
+003675* CONCORRENTI DI DUE TRANSAZIONI SULLO STESSO RECORD.          *
+003676* NOSUSPEND: SE LA RISORSA E' GIA' IN USO SI RITORNA SUBITO     *
+003677* CON ENQBUSY ANZICHE' ATTENDERE, E LA HANDLE CONDITION GLOBALE *
+003678* DIROTTA SU RECORD-OCCUPATO.                                   *
+003679*--------------------------------------------------------------*
+003680 ENQ-RECORD.
+003681     EXEC CICS ENQ RESOURCE  (W-REC-TAB-CHIAVE)
+003682                   LENGTH    (LENG-KEY)
+003683                   NOSUSPEND
+003684                   END-EXEC.
+003685 ENQ-RECORD-EX.
+003686     EXIT.
+003687     SKIP1
+003688 DEQ-RECORD.
+003689     EXEC CICS DEQ RESOURCE  (W-REC-TAB-CHIAVE)
+003690                   LENGTH    (LENG-KEY)
+003691                   END-EXEC.
+003692 DEQ-RECORD-EX.
+003693     EXIT.
+003694     SKIP1
 003690 END-BROWSE.
 003700     EXEC CICS ENDBR DATASET('TABELLE')
 003710                     END-EXEC.
@@ -393,3 +550,10 @@
 003930     STOP RUN.
 003940 RECORD-DOPPIO-EX.
 003950     EXIT.
+003960     SKIP3
+003970 RECORD-OCCUPATO.
+003980     MOVE ZERO5 TO W-CODICE-ERRORE.
+003990     PERFORM RITORNO-MAIN.
+004000     STOP RUN.
+004010 RECORD-OCCUPATO-EX.
+004020     EXIT.
