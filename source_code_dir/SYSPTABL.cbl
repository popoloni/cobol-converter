@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SYSPTABL.
+       AUTHOR.        MANUTENZIONE SYSPTAB5.
+       INSTALLATION.  MONTE TITOLI - ELABORAZIONE DATI.
+       DATE-WRITTEN.  AGOSTO 2026.
+       DATE-COMPILED.
+      ***************************************************************
+      *REMARKS.        M O N T E   T I T O L I
+      *                ------------------------
+      *                CARICAMENTO MASSIVO / RIALLINEAMENTO DELLA
+      *                TABELLA GENERICA VSAM 'TABELLE' SERVITA IN
+      *                LINEA DA SYSPTAB5.
+      *                ----------------------------------------
+      *                LEGGE UN ESTRATTO SEQUENZIALE (STESSO
+      *                TRACCIATO CHIAVE/DESCRIZIONE USATO DA
+      *                SYSPTAB5: NOME MEMBRO 8, CHIAVE 20,
+      *                DESCRIZIONE 60) E SCRIVE UNA RIGA PER VOLTA
+      *                NEL FILE VSAM 'TABELLE', SENZA PASSARE PER
+      *                UNA CALL ONLINE PER RIGA.
+      *                ----------------------------------------
+      *                OGNI RIGA DELL'ESTRATTO GIA' PRESENTE SUL
+      *                FILE (STESSA CHIAVE) VIENE CONTEGGIATA COME
+      *                SCARTATA PER DOPPIO E NON SOVRASCRITTA: UN
+      *                RICARICAMENTO CHE DEVE SOSTITUIRE RIGHE
+      *                ESISTENTI VA FATTO RILANCIANDO PRIMA UNA
+      *                PURGA DEL MEMBRO INTERESSATO (FUORI SCOPO DI
+      *                QUESTO PROGRAMMA).
+      *                A FINE ELABORAZIONE STAMPA UN RIEPILOGO CON
+      *                RIGHE LETTE / AGGIUNTE / SCARTATE PER DOPPIO.
+      ***************************************************************
+      * MODIFICHE:                                                  *
+      *   AGO26  RG0846  PRIMA STESURA.                              *
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTR-TABELLE  ASSIGN TO ESTRATTO
+                  ORGANIZATION IS SEQUENTIAL.
+
+           SELECT TABELLE       ASSIGN TO TABELLE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS W-REC-TAB-CHIAVE
+                  FILE STATUS IS W-FS-TABELLE.
+
+           SELECT RPT-FILE      ASSIGN TO RPTOUT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ESTR-TABELLE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  ESTR-RECORD.
+           05  ESTR-NOME              PIC X(08).
+           05  ESTR-CHIAVE20          PIC X(20).
+           05  ESTR-DESCRIZIONE       PIC X(60).
+           05  FILLER                 PIC X(02).
+
+       FD  TABELLE
+           LABEL RECORDS ARE STANDARD.
+       01  W-REC-TABELLE.
+           05  W-REC-TAB-CHIAVE.
+               10  W-REC-TAB-NOME         PIC X(08).
+               10  W-REC-TAB-CHIAVE20     PIC X(20).
+               10  W-REC-TAB-CHIAVEZERO   PIC X(01).
+           05  W-REC-TAB-DESCRIZIONE      PIC X(60).
+
+       FD  RPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  RPT-RECORD                     PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+      ***************************************************************
+      *    COSTANTI E CONTATORI DI SERVIZIO                        *
+      ***************************************************************
+       77  W-FS-TABELLE                PIC X(02).
+           88  FS-TABELLE-OK                     VALUE '00'.
+           88  FS-TABELLE-DOPPIO                  VALUE '22'.
+
+       77  W-RIGHE-LETTE               PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-RIGHE-AGGIUNTE            PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-RIGHE-SCARTATE            PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-LINEE-STAMPATE            PIC 9(05) COMP-3 VALUE ZERO.
+
+       01  W-SW-FINE-ESTRATTO          PIC X     VALUE 'N'.
+           88  FINE-ESTRATTO                     VALUE 'S'.
+           88  NON-FINE-ESTRATTO                 VALUE 'N'.
+
+      ***************************************************************
+      *    RIGHE DEL REPORT                                        *
+      ***************************************************************
+       01  RIGA-TITOLO-1.
+           05  FILLER          PIC X(45) VALUE
+               'SYSPTABL - CARICAMENTO MASSIVO FILE TABELLE'.
+           05  FILLER          PIC X(88) VALUE SPACES.
+
+       01  RIGA-TITOLO-2.
+           05  FILLER          PIC X(08) VALUE 'MEMBRO'.
+           05  FILLER          PIC X(22) VALUE 'CHIAVE'.
+           05  FILLER          PIC X(20) VALUE 'ESITO'.
+           05  FILLER          PIC X(83) VALUE SPACES.
+
+       01  RIGA-DETTAGLIO.
+           05  RD-NOME         PIC X(08).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RD-CHIAVE20     PIC X(20).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RD-ESITO        PIC X(20).
+           05  FILLER          PIC X(81) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-1.
+           05  FILLER          PIC X(22) VALUE 'RIGHE LETTE        : '.
+           05  RR-LETTE        PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(100) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-2.
+           05  FILLER          PIC X(22) VALUE 'RIGHE AGGIUNTE     : '.
+           05  RR-AGGIUNTE     PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(100) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-3.
+           05  FILLER          PIC X(22) VALUE 'RIGHE SCARTATE     : '.
+           05  RR-SCARTATE     PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(100) VALUE SPACES.
+
+      *****************************
+       PROCEDURE DIVISION.
+      *****************************
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INIZIALIZZA        THRU 1000-EXIT.
+           PERFORM 2000-CARICA-TABELLA     THRU 2000-EXIT
+              UNTIL FINE-ESTRATTO.
+           PERFORM 9999-FINE               THRU 9999-EXIT.
+
+           STOP RUN.
+
+       0000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    APERTURA FILE ED EMISSIONE INTESTAZIONE REPORT.      *
+      *---------------------------------------------------------*
+       1000-INIZIALIZZA.
+
+           OPEN INPUT  ESTR-TABELLE.
+           OPEN I-O    TABELLE.
+           OPEN OUTPUT RPT-FILE.
+
+           WRITE RPT-RECORD FROM RIGA-TITOLO-1.
+           WRITE RPT-RECORD FROM RIGA-TITOLO-2.
+           ADD 2 TO W-LINEE-STAMPATE.
+
+           PERFORM 2100-LEGGI-ESTRATTO THRU 2100-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    PER OGNI RIGA DELL'ESTRATTO, TENTA LA WRITE SUL FILE *
+      *    'TABELLE' E RIGA DI DETTAGLIO SUL REPORT.            *
+      *---------------------------------------------------------*
+       2000-CARICA-TABELLA.
+
+           MOVE ESTR-NOME       TO W-REC-TAB-NOME.
+           MOVE ESTR-CHIAVE20   TO W-REC-TAB-CHIAVE20.
+           MOVE ZERO            TO W-REC-TAB-CHIAVEZERO.
+           MOVE ESTR-DESCRIZIONE TO W-REC-TAB-DESCRIZIONE.
+
+           WRITE W-REC-TABELLE.
+
+           MOVE ESTR-NOME     TO RD-NOME.
+           MOVE ESTR-CHIAVE20 TO RD-CHIAVE20.
+
+           IF FS-TABELLE-OK
+              ADD 1 TO W-RIGHE-AGGIUNTE
+              MOVE 'AGGIUNTA'          TO RD-ESITO
+           ELSE
+              IF FS-TABELLE-DOPPIO
+                 ADD 1 TO W-RIGHE-SCARTATE
+                 MOVE 'SCARTATA - DOPPIA'  TO RD-ESITO
+              ELSE
+                 DISPLAY 'SYSPTABL - ERRORE WRITE TABELLE, FS='
+                          W-FS-TABELLE ' CHIAVE=' W-REC-TAB-CHIAVE
+                 MOVE 16 TO RETURN-CODE
+                 PERFORM 9999-FINE THRU 9999-EXIT
+                 STOP RUN
+              END-IF
+           END-IF.
+
+           WRITE RPT-RECORD FROM RIGA-DETTAGLIO.
+           ADD 1 TO W-LINEE-STAMPATE.
+
+           PERFORM 2100-LEGGI-ESTRATTO THRU 2100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-LEGGI-ESTRATTO.
+
+           READ ESTR-TABELLE
+               AT END SET FINE-ESTRATTO TO TRUE
+           END-READ.
+
+           IF NOT FINE-ESTRATTO
+              ADD 1 TO W-RIGHE-LETTE
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    RIEPILOGO FINALE, CHIUSURA FILE E TERMINE.           *
+      *---------------------------------------------------------*
+       9999-FINE.
+
+           MOVE W-RIGHE-LETTE    TO RR-LETTE.
+           MOVE W-RIGHE-AGGIUNTE TO RR-AGGIUNTE.
+           MOVE W-RIGHE-SCARTATE TO RR-SCARTATE.
+
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-1.
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-2.
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-3.
+           ADD 3 TO W-LINEE-STAMPATE.
+
+           CLOSE ESTR-TABELLE.
+           CLOSE TABELLE.
+           CLOSE RPT-FILE.
+
+           DISPLAY 'SYSPTABL - RIGHE LETTE   : ' W-RIGHE-LETTE.
+           DISPLAY 'SYSPTABL - RIGHE AGGIUNTE: ' W-RIGHE-AGGIUNTE.
+           DISPLAY 'SYSPTABL - RIGHE SCARTATE: ' W-RIGHE-SCARTATE.
+           MOVE ZERO TO RETURN-CODE.
+
+       9999-EXIT.
+           EXIT.
