@@ -0,0 +1,602 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WRJB0083.
+       AUTHOR.        MANUTENZIONE WSOC83.
+       INSTALLATION.  MONTE TITOLI - ELABORAZIONE DATI.
+       DATE-WRITTEN.  AGOSTO 2026.
+       DATE-COMPILED.
+      ***************************************************************
+      *REMARKS.        M O N T E   T I T O L I
+      *                ------------------------
+      *                RENDICONTAZIONE DEI MESSAGGI RESPINTI DA WSOC83
+      *                (TABELLA WSRR, CVALMSG '1' O '2') PER LA
+      *                GIORNATA DI RIFERIMENTO.
+      *                ----------------------------------------
+      *                LANCIATO IN BATCH: SCORRE LE RIGHE WSRR DELLA
+      *                GIORNATA (DI DEFAULT LA GIORNATA CORRENTE,
+      *                SOVRASCRIVIBILE CON UNA SCHEDA DI CONTROLLO IN
+      *                SYSIN) CON CVALMSG IN ('1','2') E, PER CIASCUNA,
+      *                DECODIFICA LA TABELLA ERRORI (XERRMTX, FINO A 5
+      *                COPPIE IDC/CODICE ERRORE VALORIZZATE DA WSOC83
+      *                IN MEMORIZZA-ERRORE) TENENDO IL CONTEGGIO PER
+      *                COPPIA IDC/ERRORE E PER CCATAPPL.
+      *                ----------------------------------------
+      *                IL REPORT ELENCA I MESSAGGI RESPINTI E CHIUDE
+      *                CON DUE CLASSIFICHE, PER FREQUENZA DECRESCENTE:
+      *                LE COPPIE IDC/ERRORE PIU' RICORRENTI E LE
+      *                CCATAPPL CON PIU' RESPINTI. E' SOLO DI
+      *                SORVEGLIANZA: NON AGGIORNA WSRR.
+      ***************************************************************
+      * MODIFICHE:                                                  *
+      *   AGO26  RG0858  PRIMA STESURA.                              *
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN     ASSIGN TO SYSIN.
+           SELECT RPT-FILE  ASSIGN TO RPTOUT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SYSIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  SYSIN-RECORD.
+           05  SI-DATA-RIF               PIC X(10).
+           05  FILLER                    PIC X(70).
+
+       FD  RPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  RPT-RECORD                    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+      ***************************************************************
+      *    COSTANTI E CONTATORI DI SERVIZIO                        *
+      ***************************************************************
+       77  W-DATA-RIF-EFF                PIC X(10) VALUE SPACES.
+       77  W-RIGHE-LETTE                 PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-RIGHE-FORM-KO               PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-RIGHE-APPL-KO               PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-LINEE-STAMPATE              PIC 9(05) COMP-3 VALUE ZERO.
+
+       01  W-SW-FINE-SYSIN               PIC X     VALUE 'N'.
+           88  FINE-SYSIN                          VALUE 'S'.
+           88  NON-FINE-SYSIN                      VALUE 'N'.
+
+       01  W-SW-FINE-CURSORE             PIC X     VALUE 'N'.
+           88  FINE-CURSORE                        VALUE 'S'.
+           88  NON-FINE-CURSORE                    VALUE 'N'.
+
+      ***************************************************************
+      *    TABELLA ERRORI DEL MESSAGGIO CORRENTE (STESSO LAYOUT      *
+      *    DI W-TABELLA-ERRORI/MEMORIZZA-ERRORE IN WSOC83)          *
+      ***************************************************************
+       01  HV-TABELLA-ERRORI.
+           05  HV-ELE-IDC-ERR OCCURS 5.
+               10  HV-ELE-IDC            PIC X(003).
+               10  HV-ELE-ERR            PIC X(004).
+
+       77  IND-ELE                       PIC 9(01) COMP.
+
+      ***************************************************************
+      *    TABELLA DI RIEPILOGO IN MEMORIA, UNA RIGA PER COPPIA      *
+      *    IDC/ERRORE INCONTRATA NELLA GIORNATA ELABORATA           *
+      ***************************************************************
+       01  TAB-IDCERR.
+           05  TAB-IDCERR-RIGA           OCCURS 100 TIMES.
+               10  TAB-IDCERR-IDC        PIC X(003).
+               10  TAB-IDCERR-ERR        PIC X(004).
+               10  TAB-IDCERR-CONTA      PIC 9(07) COMP-3.
+
+       77  IND-IDCERR                    PIC 9(03) COMP VALUE ZERO.
+       77  IND-IDCERR-MAX                PIC 9(03) COMP VALUE 100.
+       77  IND-RICERCA                   PIC 9(03) COMP VALUE ZERO.
+
+      ***************************************************************
+      *    TABELLA DI RIEPILOGO IN MEMORIA, UNA RIGA PER CCATAPPL    *
+      *    INCONTRATO NELLA GIORNATA ELABORATA                     *
+      ***************************************************************
+       01  TAB-CCATAPPL.
+           05  TAB-CCATAPPL-RIGA         OCCURS 200 TIMES.
+               10  TAB-CCATAPPL-COD      PIC X(08).
+               10  TAB-CCATAPPL-CONTA    PIC 9(07) COMP-3.
+
+       77  IND-CCATAPPL                  PIC 9(03) COMP VALUE ZERO.
+       77  IND-CCATAPPL-MAX              PIC 9(03) COMP VALUE 200.
+
+       01  W-SW-TROVATO                  PIC X     VALUE 'N'.
+           88  TROVATO-SI                          VALUE 'S'.
+           88  TROVATO-NO                          VALUE 'N'.
+
+      ***************************************************************
+      *    APPOGGI PER L'ORDINAMENTO PER FREQUENZA DECRESCENTE      *
+      *    (SELEZIONE DEL MASSIMO RESIDUO, VEDI 8000/8500)          *
+      ***************************************************************
+       77  IND-MAX                       PIC 9(03) COMP VALUE ZERO.
+       77  IND-STAMPATE                  PIC 9(03) COMP VALUE ZERO.
+       77  W-MAX-CONTA                   PIC 9(07) COMP-3 VALUE ZERO.
+
+      ***************************************************************
+      *    RIGHE DEL REPORT                                        *
+      ***************************************************************
+       01  RIGA-TITOLO-1.
+           05  FILLER          PIC X(38) VALUE
+               'WRJB0083 - MESSAGGI RESPINTI DA WSOC83'.
+           05  FILLER          PIC X(95) VALUE SPACES.
+
+       01  RIGA-TITOLO-2.
+           05  FILLER          PIC X(20) VALUE 'GIORNATA ELABORATA:'.
+           05  RT2-DATA-RIF    PIC X(10).
+           05  FILLER          PIC X(103) VALUE SPACES.
+
+       01  RIGA-TITOLO-3.
+           05  FILLER          PIC X(15) VALUE 'PIDMTX'.
+           05  FILLER          PIC X(10) VALUE 'CCATAPPL'.
+           05  FILLER          PIC X(06) VALUE 'ESITO'.
+           05  FILLER          PIC X(05) VALUE 'IDC'.
+           05  FILLER          PIC X(08) VALUE 'ERRORE'.
+           05  FILLER          PIC X(89) VALUE SPACES.
+
+       01  RIGA-DETTAGLIO.
+           05  RD-PIDMTX       PIC X(15).
+           05  FILLER          PIC X(01) VALUE SPACES.
+           05  RD-CCATAPPL     PIC X(09).
+           05  FILLER          PIC X(01) VALUE SPACES.
+           05  RD-ESITO        PIC X(05).
+           05  FILLER          PIC X(01) VALUE SPACES.
+           05  RD-IDC          PIC X(04).
+           05  FILLER          PIC X(01) VALUE SPACES.
+           05  RD-ERR          PIC X(07).
+           05  FILLER          PIC X(89) VALUE SPACES.
+
+       01  RIGA-CLASS-IDCERR-TITOLO.
+           05  FILLER          PIC X(38) VALUE
+               'CLASSIFICA COPPIE IDC/ERRORE (TOP 10)'.
+           05  FILLER          PIC X(95) VALUE SPACES.
+
+       01  RIGA-CLASS-IDCERR-INTEST.
+           05  FILLER          PIC X(05) VALUE 'IDC'.
+           05  FILLER          PIC X(08) VALUE 'ERRORE'.
+           05  FILLER          PIC X(12) VALUE 'RESPINTI'.
+           05  FILLER          PIC X(108) VALUE SPACES.
+
+       01  RIGA-CLASS-IDCERR-DETT.
+           05  RCI-IDC         PIC X(05).
+           05  RCI-ERR         PIC X(08).
+           05  RCI-CONTA       PIC ZZZ.ZZ9.
+           05  FILLER          PIC X(105) VALUE SPACES.
+
+       01  RIGA-CLASS-CCATAPPL-TITOLO.
+           05  FILLER          PIC X(38) VALUE
+               'CLASSIFICA CCATAPPL (TOP 10)'.
+           05  FILLER          PIC X(95) VALUE SPACES.
+
+       01  RIGA-CLASS-CCATAPPL-INTEST.
+           05  FILLER          PIC X(10) VALUE 'CCATAPPL'.
+           05  FILLER          PIC X(12) VALUE 'RESPINTI'.
+           05  FILLER          PIC X(111) VALUE SPACES.
+
+       01  RIGA-CLASS-CCATAPPL-DETT.
+           05  RCC-CCATAPPL    PIC X(10).
+           05  RCC-CONTA       PIC ZZZ.ZZ9.
+           05  FILLER          PIC X(111) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-TOT-1.
+           05  FILLER          PIC X(32) VALUE
+               'RIGHE WSRR RESPINTE ESAMINATE: '.
+           05  RR-LETTE        PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(90) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-TOT-2.
+           05  FILLER          PIC X(32) VALUE
+               'RESPINTE DA CONTROLLI FORMALI: '.
+           05  RR-FORM-KO      PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(90) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-TOT-3.
+           05  FILLER          PIC X(32) VALUE
+               'RESPINTE DA CONTROLLI APPLIC.: '.
+           05  RR-APPL-KO      PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(90) VALUE SPACES.
+
+      ***************************************************************
+      *    HOST VARIABLES DEL CURSORE                               *
+      ***************************************************************
+       01  HV-DATA-RIF                   PIC X(10).
+       01  HV-PIDMTX                     PIC X(15).
+       01  HV-CCATAPPL                   PIC X(08).
+       01  HV-CVALMSG                    PIC X(01).
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE WSRR  END-EXEC.
+
+      *****************************
+       PROCEDURE DIVISION.
+      *****************************
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INIZIALIZZA        THRU 1000-EXIT.
+           PERFORM 2000-ELABORA-WSRR       THRU 2000-EXIT.
+           PERFORM 8000-STAMPA-CLASSIFICHE THRU 8000-EXIT.
+           PERFORM 9999-FINE               THRU 9999-EXIT.
+
+           STOP RUN.
+
+       0000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    APERTURA FILE E LETTURA DELL'EVENTUALE SCHEDA DI     *
+      *    CONTROLLO (GIORNATA DI RIFERIMENTO).                 *
+      *---------------------------------------------------------*
+       1000-INIZIALIZZA.
+
+           MOVE SPACES               TO W-DATA-RIF-EFF.
+           MOVE ZERO                 TO IND-IDCERR
+                                         IND-CCATAPPL.
+
+           OPEN INPUT  SYSIN.
+           OPEN OUTPUT RPT-FILE.
+
+           READ SYSIN
+               AT END SET FINE-SYSIN TO TRUE
+           END-READ.
+
+           IF NON-FINE-SYSIN
+              IF SI-DATA-RIF NOT = SPACES
+                 MOVE SI-DATA-RIF TO W-DATA-RIF-EFF
+              END-IF
+           END-IF.
+
+           MOVE W-DATA-RIF-EFF      TO HV-DATA-RIF.
+
+           CLOSE SYSIN.
+
+           IF W-DATA-RIF-EFF = SPACES
+              MOVE 'GIORNATA CORRENTE' TO RT2-DATA-RIF
+           ELSE
+              MOVE W-DATA-RIF-EFF      TO RT2-DATA-RIF
+           END-IF.
+
+           WRITE RPT-RECORD FROM RIGA-TITOLO-1.
+           WRITE RPT-RECORD FROM RIGA-TITOLO-2.
+           WRITE RPT-RECORD FROM RIGA-TITOLO-3.
+           ADD 3 TO W-LINEE-STAMPATE.
+
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    SCORRE LE RIGHE WSRR RESPINTE (CVALMSG '1' O '2')    *
+      *    DELLA GIORNATA DI RIFERIMENTO.                       *
+      *---------------------------------------------------------*
+       2000-ELABORA-WSRR.
+
+           SET NON-FINE-CURSORE TO TRUE.
+
+           EXEC SQL
+                DECLARE CUR-WRR-RESPINTI CURSOR FOR
+                SELECT PIDMTX, CCATAPPL, CVALMSG, XERRMTX
+                FROM   WSRR
+                WHERE  CVALMSG   IN ('1', '2')
+                  AND  WTIMECAR  >=
+                          CASE WHEN :HV-DATA-RIF = ' '
+                               THEN CURRENT DATE
+                               ELSE DATE(:HV-DATA-RIF)
+                          END
+                  AND  WTIMECAR  <
+                          CASE WHEN :HV-DATA-RIF = ' '
+                               THEN CURRENT DATE + 1 DAY
+                               ELSE DATE(:HV-DATA-RIF) + 1 DAY
+                          END
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-WRR-RESPINTI END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO
+              DISPLAY 'WRJB0083 - ERRORE OPEN CUR-WRR-RESPINTI SQLCODE='
+                       SQLCODE
+              PERFORM 9900-ABEND-SQL THRU 9900-EXIT
+           END-IF.
+
+           PERFORM 2100-ESAMINA-RIGA THRU 2100-EXIT
+              UNTIL FINE-CURSORE.
+
+           EXEC SQL CLOSE CUR-WRR-RESPINTI END-EXEC.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-ESAMINA-RIGA.
+
+           EXEC SQL
+                FETCH CUR-WRR-RESPINTI
+                INTO :HV-PIDMTX, :HV-CCATAPPL, :HV-CVALMSG,
+                     :HV-TABELLA-ERRORI
+           END-EXEC.
+
+           IF SQLCODE EQUAL +100
+              SET FINE-CURSORE TO TRUE
+           ELSE
+              IF SQLCODE NOT EQUAL ZERO
+                 DISPLAY 'WRJB0083 - ERRORE FETCH CUR-WRR SQLCODE='
+                          SQLCODE
+                 PERFORM 9900-ABEND-SQL THRU 9900-EXIT
+              ELSE
+                 ADD 1 TO W-RIGHE-LETTE
+                 IF HV-CVALMSG = '1'
+                    ADD 1 TO W-RIGHE-FORM-KO
+                    MOVE 'FORM' TO RD-ESITO
+                 ELSE
+                    ADD 1 TO W-RIGHE-APPL-KO
+                    MOVE 'APPL' TO RD-ESITO
+                 END-IF
+                 PERFORM 3000-CONTA-CCATAPPL THRU 3000-EXIT
+                 PERFORM 3500-SCANDISCI-ERRORI THRU 3500-EXIT
+                    VARYING IND-ELE FROM 1 BY 1
+                    UNTIL IND-ELE > 5
+              END-IF
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    RICERCA SEQUENZIALE DI HV-CCATAPPL IN TAB-CCATAPPL;  *
+      *    SE ASSENTE, LO INSERISCE, POI CONTEGGIA LA RIGA.     *
+      *---------------------------------------------------------*
+       3000-CONTA-CCATAPPL.
+
+           SET TROVATO-NO   TO TRUE.
+           MOVE ZERO         TO IND-RICERCA.
+
+           PERFORM 3100-CONFRONTA-CCATAPPL THRU 3100-EXIT
+              VARYING IND-RICERCA FROM 1 BY 1
+              UNTIL IND-RICERCA > IND-CCATAPPL
+                 OR TROVATO-SI.
+
+           IF TROVATO-NO
+              IF IND-CCATAPPL >= IND-CCATAPPL-MAX
+                 DISPLAY '*** WRJB0083 - TABELLA CCATAPPL PIENA ***'
+                 DISPLAY ' CCATAPPL NON RIEPILOGATO =' HV-CCATAPPL
+              ELSE
+                 ADD 1 TO IND-CCATAPPL
+                 MOVE HV-CCATAPPL TO TAB-CCATAPPL-COD (IND-CCATAPPL)
+                 MOVE ZERO        TO TAB-CCATAPPL-CONTA (IND-CCATAPPL)
+                 MOVE IND-CCATAPPL TO IND-RICERCA
+              END-IF
+           END-IF.
+
+           IF IND-RICERCA <= IND-CCATAPPL
+              ADD 1 TO TAB-CCATAPPL-CONTA (IND-RICERCA)
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+       3100-CONFRONTA-CCATAPPL.
+
+           IF TAB-CCATAPPL-COD (IND-RICERCA) = HV-CCATAPPL
+              SET TROVATO-SI TO TRUE
+           END-IF.
+
+       3100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    SCRIVE IL DETTAGLIO DELLA RIGA RESPINTA E, PER OGNI  *
+      *    COPPIA IDC/ERRORE NON VUOTA, ALIMENTA LA CLASSIFICA. *
+      *---------------------------------------------------------*
+       3500-SCANDISCI-ERRORI.
+
+           IF HV-ELE-IDC (IND-ELE) NOT = SPACES
+              MOVE HV-PIDMTX          TO RD-PIDMTX
+              MOVE HV-CCATAPPL        TO RD-CCATAPPL
+              MOVE HV-ELE-IDC (IND-ELE) TO RD-IDC
+              MOVE HV-ELE-ERR (IND-ELE) TO RD-ERR
+              WRITE RPT-RECORD FROM RIGA-DETTAGLIO
+              ADD 1 TO W-LINEE-STAMPATE
+              PERFORM 4000-CONTA-IDCERR THRU 4000-EXIT
+           END-IF.
+
+       3500-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    RICERCA SEQUENZIALE DELLA COPPIA IDC/ERRORE CORRENTE *
+      *    IN TAB-IDCERR; SE ASSENTE, LA INSERISCE, POI          *
+      *    CONTEGGIA LA RIGA.                                    *
+      *---------------------------------------------------------*
+       4000-CONTA-IDCERR.
+
+           SET TROVATO-NO   TO TRUE.
+           MOVE ZERO         TO IND-RICERCA.
+
+           PERFORM 4100-CONFRONTA-IDCERR THRU 4100-EXIT
+              VARYING IND-RICERCA FROM 1 BY 1
+              UNTIL IND-RICERCA > IND-IDCERR
+                 OR TROVATO-SI.
+
+           IF TROVATO-NO
+              IF IND-IDCERR >= IND-IDCERR-MAX
+                 DISPLAY '*** WRJB0083 - TABELLA IDC/ERRORE PIENA ***'
+                 DISPLAY ' COPPIA NON RIEPILOGATA ='
+                          HV-ELE-IDC (IND-ELE) HV-ELE-ERR (IND-ELE)
+              ELSE
+                 ADD 1 TO IND-IDCERR
+                 MOVE HV-ELE-IDC (IND-ELE) TO
+                      TAB-IDCERR-IDC (IND-IDCERR)
+                 MOVE HV-ELE-ERR (IND-ELE) TO
+                      TAB-IDCERR-ERR (IND-IDCERR)
+                 MOVE ZERO                 TO
+                      TAB-IDCERR-CONTA (IND-IDCERR)
+                 MOVE IND-IDCERR           TO IND-RICERCA
+              END-IF
+           END-IF.
+
+           IF IND-RICERCA <= IND-IDCERR
+              ADD 1 TO TAB-IDCERR-CONTA (IND-RICERCA)
+           END-IF.
+
+       4000-EXIT.
+           EXIT.
+
+       4100-CONFRONTA-IDCERR.
+
+           IF TAB-IDCERR-IDC (IND-RICERCA) = HV-ELE-IDC (IND-ELE)
+           AND TAB-IDCERR-ERR (IND-RICERCA) = HV-ELE-ERR (IND-ELE)
+              SET TROVATO-SI TO TRUE
+           END-IF.
+
+       4100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    STAMPA LE DUE CLASSIFICHE (IDC/ERRORE E CCATAPPL),   *
+      *    OGNUNA LIMITATA ALLE PRIME 10 RIGHE PER FREQUENZA    *
+      *    DECRESCENTE (SELEZIONE DEL MASSIMO RESIDUO).         *
+      *---------------------------------------------------------*
+       8000-STAMPA-CLASSIFICHE.
+
+           WRITE RPT-RECORD FROM RIGA-CLASS-IDCERR-TITOLO.
+           WRITE RPT-RECORD FROM RIGA-CLASS-IDCERR-INTEST.
+           ADD 2 TO W-LINEE-STAMPATE.
+
+           MOVE ZERO TO IND-STAMPATE.
+           PERFORM 8100-STAMPA-MAX-IDCERR THRU 8100-EXIT
+              UNTIL IND-STAMPATE >= IND-IDCERR
+                 OR IND-STAMPATE >= 10.
+
+           WRITE RPT-RECORD FROM RIGA-CLASS-CCATAPPL-TITOLO.
+           WRITE RPT-RECORD FROM RIGA-CLASS-CCATAPPL-INTEST.
+           ADD 2 TO W-LINEE-STAMPATE.
+
+           MOVE ZERO TO IND-STAMPATE.
+           PERFORM 8500-STAMPA-MAX-CCATAPPL THRU 8500-EXIT
+              UNTIL IND-STAMPATE >= IND-CCATAPPL
+                 OR IND-STAMPATE >= 10.
+
+       8000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    INDIVIDUA LA RIGA DI TAB-IDCERR CON IL CONTATORE PIU'*
+      *    ALTO NON ANCORA STAMPATA (TAB-IDCERR-CONTA A ZERO    *
+      *    SIGNIFICA "GIA' STAMPATA"), LA STAMPA E LA AZZERA.   *
+      *---------------------------------------------------------*
+       8100-STAMPA-MAX-IDCERR.
+
+           MOVE ZERO TO IND-MAX W-MAX-CONTA.
+
+           PERFORM 8150-CONFRONTA-MAX-IDCERR THRU 8150-EXIT
+              VARYING IND-RICERCA FROM 1 BY 1
+              UNTIL IND-RICERCA > IND-IDCERR.
+
+           IF IND-MAX > ZERO
+              MOVE TAB-IDCERR-IDC   (IND-MAX) TO RCI-IDC
+              MOVE TAB-IDCERR-ERR   (IND-MAX) TO RCI-ERR
+              MOVE TAB-IDCERR-CONTA (IND-MAX) TO RCI-CONTA
+              WRITE RPT-RECORD FROM RIGA-CLASS-IDCERR-DETT
+              ADD 1 TO W-LINEE-STAMPATE
+              MOVE ZERO TO TAB-IDCERR-CONTA (IND-MAX)
+              ADD 1 TO IND-STAMPATE
+           ELSE
+              MOVE IND-IDCERR TO IND-STAMPATE
+           END-IF.
+
+       8100-EXIT.
+           EXIT.
+
+       8150-CONFRONTA-MAX-IDCERR.
+
+           IF TAB-IDCERR-CONTA (IND-RICERCA) > W-MAX-CONTA
+              MOVE TAB-IDCERR-CONTA (IND-RICERCA) TO W-MAX-CONTA
+              MOVE IND-RICERCA                    TO IND-MAX
+           END-IF.
+
+       8150-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    COME 8100/8150 MA PER LA TABELLA TAB-CCATAPPL.       *
+      *---------------------------------------------------------*
+       8500-STAMPA-MAX-CCATAPPL.
+
+           MOVE ZERO TO IND-MAX W-MAX-CONTA.
+
+           PERFORM 8550-CONFRONTA-MAX-CCATAPPL THRU 8550-EXIT
+              VARYING IND-RICERCA FROM 1 BY 1
+              UNTIL IND-RICERCA > IND-CCATAPPL.
+
+           IF IND-MAX > ZERO
+              MOVE TAB-CCATAPPL-COD   (IND-MAX) TO RCC-CCATAPPL
+              MOVE TAB-CCATAPPL-CONTA (IND-MAX) TO RCC-CONTA
+              WRITE RPT-RECORD FROM RIGA-CLASS-CCATAPPL-DETT
+              ADD 1 TO W-LINEE-STAMPATE
+              MOVE ZERO TO TAB-CCATAPPL-CONTA (IND-MAX)
+              ADD 1 TO IND-STAMPATE
+           ELSE
+              MOVE IND-CCATAPPL TO IND-STAMPATE
+           END-IF.
+
+       8500-EXIT.
+           EXIT.
+
+       8550-CONFRONTA-MAX-CCATAPPL.
+
+           IF TAB-CCATAPPL-CONTA (IND-RICERCA) > W-MAX-CONTA
+              MOVE TAB-CCATAPPL-CONTA (IND-RICERCA) TO W-MAX-CONTA
+              MOVE IND-RICERCA                      TO IND-MAX
+           END-IF.
+
+       8550-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    ROUTINE GENERICA DI ABEND SU ERRORE SQL IRRECUPERABILE.
+      *---------------------------------------------------------*
+       9900-ABEND-SQL.
+
+           CLOSE RPT-FILE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       9900-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    RIEPILOGO FINALE, CHIUSURA FILE E TERMINE.           *
+      *---------------------------------------------------------*
+       9999-FINE.
+
+           MOVE W-RIGHE-LETTE      TO RR-LETTE.
+           MOVE W-RIGHE-FORM-KO    TO RR-FORM-KO.
+           MOVE W-RIGHE-APPL-KO    TO RR-APPL-KO.
+
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-TOT-1.
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-TOT-2.
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-TOT-3.
+           ADD 3 TO W-LINEE-STAMPATE.
+
+           CLOSE RPT-FILE.
+
+           DISPLAY 'WRJB0083 - RIGHE RESPINTE ESAMINATE: '
+                    W-RIGHE-LETTE.
+           DISPLAY 'WRJB0083 - RESPINTE CONTR. FORMALI  : '
+                    W-RIGHE-FORM-KO.
+           DISPLAY 'WRJB0083 - RESPINTE CONTR. APPLIC.  : '
+                    W-RIGHE-APPL-KO.
+           MOVE ZERO TO RETURN-CODE.
+
+       9999-EXIT.
+           EXIT.
