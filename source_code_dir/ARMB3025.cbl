@@ -0,0 +1,273 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ARMB3025.
+       AUTHOR.        MANUTENZIONE ARMP3025.
+       INSTALLATION.  MONTE TITOLI - ELABORAZIONE DATI.
+       DATE-WRITTEN.  AGOSTO 2026.
+       DATE-COMPILED.
+      ***************************************************************
+      *REMARKS.        M O N T E   T I T O L I
+      *                ------------------------
+      *                REPORT GIORNALIERO DEI VOLUMI E PURGA DI
+      *                RITENZIONE PER L'ARCHIVIO LOG ALLARMI
+      *                (TES_SGNZ_LOG) ALIMENTATO DA ARMP3025.
+      *                ----------------------------------------
+      *                LANCIATO IN BATCH UNA VOLTA AL GIORNO :
+      *                  1) PRODUCE UN REPORT DEI CONTEGGI PER
+      *                     COD-ARC E PER CTRANS RELATIVI ALLA
+      *                     GIORNATA APPENA TRASCORSA
+      *                  2) CANCELLA DA TES_SGNZ_LOG LE RIGHE PIU'
+      *                     VECCHIE DEL PERIODO DI RITENZIONE
+      *                     (DEFAULT 90 GIORNI, SOVRASCRIVIBILE
+      *                     CON UNA SCHEDA DI CONTROLLO IN SYSIN)
+      *                ----------------------------------------
+      *                L'ARCHIVIO MRI (MESSAGGI NON 'C'/'S'/'D')
+      *                E' UNA CODA TRANSIENTE, NON UNA TABELLA
+      *                CHIAVATA: NON C'E' NULLA DA CONTEGGIARE O
+      *                DA PURGARE LI' CON QUESTO STESSO CRITERIO.
+      ***************************************************************
+      * MODIFICHE:                                                  *
+      *   AGO26  RG0845  PRIMA STESURA.                              *
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN     ASSIGN TO SYSIN.
+           SELECT RPT-FILE  ASSIGN TO RPTOUT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SYSIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  SYSIN-RECORD.
+           05  SI-GG-RITENZIONE          PIC 9(03).
+           05  FILLER                    PIC X(77).
+
+       FD  RPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  RPT-RECORD                    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+      ***************************************************************
+      *    COSTANTI E CONTATORI DI SERVIZIO                        *
+      ***************************************************************
+       77  W-GG-RITENZIONE-DFLT          PIC 9(03) VALUE 090.
+       77  W-GG-RITENZIONE-EFF           PIC 9(03) VALUE 090.
+       77  W-RIGHE-LETTE                 PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-RIGHE-CANCELLATE            PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-LINEE-STAMPATE              PIC 9(05) COMP-3 VALUE ZERO.
+
+       01  W-SW-FINE-SYSIN               PIC X     VALUE 'N'.
+           88  FINE-SYSIN                          VALUE 'S'.
+           88  NON-FINE-SYSIN                      VALUE 'N'.
+
+       01  W-SW-FINE-CURSORE             PIC X     VALUE 'N'.
+           88  FINE-CURSORE                        VALUE 'S'.
+           88  NON-FINE-CURSORE                    VALUE 'N'.
+
+      ***************************************************************
+      *    RIGHE DEL REPORT                                        *
+      ***************************************************************
+       01  RIGA-TITOLO-1.
+           05  FILLER          PIC X(40) VALUE
+               'ARMB3025 - REPORT VOLUMI LOG ALLARMI'.
+           05  FILLER          PIC X(93) VALUE SPACES.
+
+       01  RIGA-TITOLO-2.
+           05  FILLER          PIC X(20) VALUE 'COD-ARC   CTRANS'.
+           05  FILLER          PIC X(20) VALUE '     N.OCCORRENZE'.
+           05  FILLER          PIC X(93) VALUE SPACES.
+
+       01  RIGA-DETTAGLIO.
+           05  RD-CODARC       PIC X(02).
+           05  FILLER          PIC X(05) VALUE SPACES.
+           05  RD-CTRANS       PIC X(04).
+           05  FILLER          PIC X(05) VALUE SPACES.
+           05  RD-CONTEGGIO    PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(103) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO.
+           05  FILLER          PIC X(34) VALUE
+               'RIGHE CANCELLATE PER RITENZIONE: '.
+           05  RR-CANCELLATE   PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(89) VALUE SPACES.
+
+      ***************************************************************
+      *    HOST VARIABLES DEL CURSORE DI REPORT                    *
+      ***************************************************************
+       01  HV-C-ARCH                     PIC X(02).
+       01  HV-CTRANS                     PIC X(04).
+       01  HV-CONTEGGIO                  PIC S9(9) COMP-3.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      *****************************
+       PROCEDURE DIVISION.
+      *****************************
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INIZIALIZZA      THRU 1000-EXIT.
+           PERFORM 2000-STAMPA-VOLUMI    THRU 2000-EXIT.
+           PERFORM 3000-PURGA-RITENZIONE THRU 3000-EXIT.
+           PERFORM 9999-FINE             THRU 9999-EXIT.
+
+           STOP RUN.
+
+       0000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    APERTURA FILE E LETTURA DELL'EVENTUALE SCHEDA DI     *
+      *    CONTROLLO CON IL PERIODO DI RITENZIONE DA APPLICARE. *
+      *---------------------------------------------------------*
+       1000-INIZIALIZZA.
+
+           MOVE W-GG-RITENZIONE-DFLT TO W-GG-RITENZIONE-EFF.
+
+           OPEN INPUT  SYSIN.
+           OPEN OUTPUT RPT-FILE.
+
+           READ SYSIN
+               AT END SET FINE-SYSIN TO TRUE
+           END-READ.
+
+           IF NON-FINE-SYSIN
+              IF SI-GG-RITENZIONE NUMERIC AND SI-GG-RITENZIONE > ZERO
+                 MOVE SI-GG-RITENZIONE TO W-GG-RITENZIONE-EFF
+              END-IF
+           END-IF.
+
+           CLOSE SYSIN.
+
+           WRITE RPT-RECORD FROM RIGA-TITOLO-1.
+           WRITE RPT-RECORD FROM RIGA-TITOLO-2.
+           ADD 2 TO W-LINEE-STAMPATE.
+
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    REPORT GIORNALIERO DEI VOLUMI PER COD-ARC/CTRANS SU  *
+      *    TES_SGNZ_LOG, RELATIVO ALLE 24 ORE PRECEDENTI.       *
+      *---------------------------------------------------------*
+       2000-STAMPA-VOLUMI.
+
+           SET NON-FINE-CURSORE TO TRUE.
+
+           EXEC SQL
+                DECLARE CUR-VOLUMI CURSOR FOR
+                SELECT C_ARCH, CTRANS, COUNT(*)
+                FROM   TES_SGNZ_LOG
+                WHERE  S_TMST >= CURRENT TIMESTAMP - 1 DAY
+                GROUP BY C_ARCH, CTRANS
+                ORDER BY C_ARCH, CTRANS
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-VOLUMI END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO
+              DISPLAY 'ARMB3025 - ERRORE OPEN CUR-VOLUMI SQLCODE='
+                       SQLCODE
+              PERFORM 9900-ABEND-SQL THRU 9900-EXIT
+           END-IF.
+
+           PERFORM 2100-LEGGI-STAMPA-RIGA THRU 2100-EXIT
+              UNTIL FINE-CURSORE.
+
+           EXEC SQL CLOSE CUR-VOLUMI END-EXEC.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-LEGGI-STAMPA-RIGA.
+
+           EXEC SQL
+                FETCH CUR-VOLUMI
+                INTO :HV-C-ARCH, :HV-CTRANS, :HV-CONTEGGIO
+           END-EXEC.
+
+           IF SQLCODE EQUAL +100
+              SET FINE-CURSORE TO TRUE
+           ELSE
+              IF SQLCODE NOT EQUAL ZERO
+                 DISPLAY 'ARMB3025 - ERRORE FETCH CUR-VOLUMI SQLCODE='
+                          SQLCODE
+                 PERFORM 9900-ABEND-SQL THRU 9900-EXIT
+              ELSE
+                 ADD 1 TO W-RIGHE-LETTE
+                 MOVE HV-C-ARCH    TO RD-CODARC
+                 MOVE HV-CTRANS    TO RD-CTRANS
+                 MOVE HV-CONTEGGIO TO RD-CONTEGGIO
+                 WRITE RPT-RECORD FROM RIGA-DETTAGLIO
+                 ADD 1 TO W-LINEE-STAMPATE
+              END-IF
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    PURGA DELLE RIGHE DI TES_SGNZ_LOG PIU' VECCHIE DEL   *
+      *    PERIODO DI RITENZIONE, PER EVITARE CRESCITA          *
+      *    ILLIMITATA DELLA TABELLA.                            *
+      *---------------------------------------------------------*
+       3000-PURGA-RITENZIONE.
+
+           EXEC SQL
+                DELETE FROM TES_SGNZ_LOG
+                WHERE S_TMST < CURRENT TIMESTAMP -
+                                :W-GG-RITENZIONE-EFF DAYS
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO AND SQLCODE NOT EQUAL +100
+              DISPLAY 'ARMB3025 - ERRORE DELETE RITENZIONE SQLCODE='
+                       SQLCODE
+              PERFORM 9900-ABEND-SQL THRU 9900-EXIT
+           ELSE
+              MOVE SQLERRD (3) TO W-RIGHE-CANCELLATE
+              EXEC SQL COMMIT END-EXEC
+           END-IF.
+
+           MOVE W-RIGHE-CANCELLATE TO RR-CANCELLATE.
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO.
+           ADD 1 TO W-LINEE-STAMPATE.
+
+       3000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    ROUTINE GENERICA DI ABEND SU ERRORE SQL IRRECUPERABILE.
+      *---------------------------------------------------------*
+       9900-ABEND-SQL.
+
+           EXEC SQL ROLLBACK END-EXEC.
+           CLOSE RPT-FILE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       9900-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    CHIUSURA FILE E TERMINE ELABORAZIONE.                *
+      *---------------------------------------------------------*
+       9999-FINE.
+
+           CLOSE RPT-FILE.
+           DISPLAY 'ARMB3025 - RIGHE LETTE     : ' W-RIGHE-LETTE.
+           DISPLAY 'ARMB3025 - RIGHE CANCELLATE: ' W-RIGHE-CANCELLATE.
+           MOVE ZERO TO RETURN-CODE.
+
+       9999-EXIT.
+           EXIT.
