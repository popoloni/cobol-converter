@@ -0,0 +1,236 @@
+000010 IDENTIFICATION DIVISION.                                         00079088
+000020 PROGRAM-ID.                                                      00079088
+000030             UTIP0061.                                            00079088
+000040*                                                                 00079088
+000050*    ROUTINE DI SERVIZIO PER ARITMETICA SU DATE GGMMAA:           00079088
+000060*    SOMMA/SOTTRAZIONE DI UN NUMERO DI GIORNI (FUNZIONE '1')      00079088
+000070*    E DIFFERENZA IN GIORNI FRA DUE DATE (FUNZIONE '2').          00079088
+000080*    SFRUTTA I DUE ENTRY DI UTIP0060 (DATA-YYDDD/DATA-GGMMAA E    00079088
+000090*    UTIP0060R) PER LA CONVERSIONE GIULIANA, COSI' DA NON         00079088
+000100*    DUPLICARE LA TABELLA GIORNI-PER-MESE NE' IL CALCOLO          00079088
+000110*    DELL'ANNO BISESTILE.                                         00079088
+000120*                                                                 00079088
+000130*    MODIFICHE:                                                   00079088
+000140*      AGO26  RG0848  PRIMA STESURA.                              00079088
+000150*                                                                 00079088
+000160 DATA DIVISION.                                                   00079088
+000170 EJECT                                                            00079088
+000180 WORKING-STORAGE SECTION.                                         00079088
+000190 SKIP2                                                            00079088
+000200 01  W-DATA-YYDDD        PIC S9(5)   COMP-3.                      00079088
+000210*                                                                 00079088
+000220 01  W-DATA-GGMMAA-2.                                             00079088
+000230     05  W-DATA2-GG      PIC 99.                                  00079088
+000240     05  W-DATA2-MM      PIC 99.                                  00079088
+000250     05  W-DATA2-AA      PIC 99.                                  00079088
+000260*                                                                 00079088
+000270 01  W-DATA5-1           PIC 9(5).                                00079088
+000280 01  W-DATA5-1-R  REDEFINES W-DATA5-1.                            00079088
+000290     05  W-DATA5-1-AA    PIC 99.                                  00079088
+000300     05  W-DATA5-1-DDD   PIC 999.                                 00079088
+000310*                                                                 00079088
+000320 01  W-DATA5-2           PIC 9(5).                                00079088
+000330 01  W-DATA5-2-R  REDEFINES W-DATA5-2.                            00079088
+000340     05  W-DATA5-2-AA    PIC 99.                                  00079088
+000350     05  W-DATA5-2-DDD   PIC 999.                                 00079088
+000360*                                                                 00079088
+000370 01  W-DATA5-SCAMBIO     PIC 9(5).                                00079088
+000380*                                                                 00079088
+000390 01  W-GIORNI-ANNO       PIC 9(5).                                00079088
+000400 01  W-GIORNI-ANNO-R  REDEFINES W-GIORNI-ANNO.                    00079088
+000410     05  FILLER          PIC 99.                                  00079088
+000420     05  W-GIORNI-ANNO-DDD PIC 999.                               00079088
+000430*                                                                 00079088
+000440 01  W-FINE-ANNO.                                                 00079088
+000450     05  W-FA-GG         PIC 99      VALUE 31.                    00079088
+000460     05  W-FA-MM         PIC 99      VALUE 12.                    00079088
+000470     05  W-FA-AA         PIC 99.                                  00079088
+000480*                                                                 00079088
+000490 01  W-GIORNO-LAVORO     PIC S9(7)   COMP-3.                      00079088
+000500 01  W-ANNO-LAVORO       PIC S9(3)   COMP-3.                      00079088
+000510 01  W-SEGNO-DIFF        PIC S9(1)   COMP-3    VALUE +1.          00079088
+000511*                                                                 00079088
+000512*    ANNO A 4 CIFRE (FINESTRA 00-49=20XX/50-99=19XX, STESSA       00079088
+000513*    REGOLA DI UTIP0060/5000-CALCOLA-BISESTILE) PER CONFRONTARE   00079088
+000514*    GLI ANNI IN 2020-CONTA-ANNI-PIENI SENZA L'AMBIGUITA' DEL     00079088
+000515*    FORMATO A 2 CIFRE QUANDO L'INTERVALLO ATTRAVERSA UN CAMBIO   00079088
+000516*    DI SECOLO (ES. AA=99 E AA=01).                               00079088
+000517 01  W-ANNO-C2           PIC 99.                                  00079088
+000518 01  W-ANNO-C4           PIC 9(4).                                00079088
+000519 01  W-ANNO-FINE-C4      PIC 9(4).                                00079088
+000520*                                                                 00079088
+000530 LINKAGE SECTION.                                                 00079088
+000540 SKIP2                                                            00079088
+000550 01  PARM-FUNZ           PIC X(01).                               00079088
+000560     88  FUNZ-SOMMA-GIORNI          VALUE '1'.                    00079088
+000570     88  FUNZ-DIFF-GIORNI           VALUE '2'.                    00079088
+000580*                                                                 00079088
+000590 01  PARM-DATA-GGMMAA.                                            00079088
+000600     05  PARM-DATA-GG    PIC 99.                                  00079088
+000610     05  PARM-DATA-MM    PIC 99.                                  00079088
+000620     05  PARM-DATA-AA    PIC 99.                                  00079088
+000630*                                                                 00079088
+000640 01  PARM-DATA-GGMMAA-2.                                          00079088
+000650     05  PARM-DATA2-GG   PIC 99.                                  00079088
+000660     05  PARM-DATA2-MM   PIC 99.                                  00079088
+000670     05  PARM-DATA2-AA   PIC 99.                                  00079088
+000680*                                                                 00079088
+000690 01  PARM-GIORNI         PIC S9(7)   COMP-3.                      00079088
+000700 01  PARM-RC             PIC S9(1)   COMP-3.                      00079088
+000710     88  PARM-RC-OK                 VALUE ZERO.                   00079088
+000720     88  PARM-RC-ERRORE             VALUE +1.                     00079088
+000730 EJECT                                                            00079088
+000740 PROCEDURE DIVISION USING PARM-FUNZ                               00079088
+000750                          PARM-DATA-GGMMAA                        00079088
+000760                          PARM-DATA-GGMMAA-2                      00079088
+000770                          PARM-GIORNI                             00079088
+000780                          PARM-RC.                                00079088
+000790 SKIP2                                                            00079088
+000800 0000-MAINLINE.                                                   00079088
+000810*                                                                 00079088
+000820     MOVE ZERO TO PARM-RC.                                        00079088
+000830     EVALUATE TRUE                                                00079088
+000840         WHEN FUNZ-SOMMA-GIORNI                                   00079088
+000850             PERFORM 1000-SOMMA-GIORNI THRU 1000-EXIT             00079088
+000860         WHEN FUNZ-DIFF-GIORNI                                    00079088
+000870             PERFORM 2000-DIFFERENZA-GIORNI THRU 2000-EXIT        00079088
+000880         WHEN OTHER                                               00079088
+000890             MOVE +1 TO PARM-RC                                   00079088
+000900     END-EVALUATE.                                                00079088
+000910*                                                                 00079088
+000920     GOBACK.                                                      00079088
+000930 EJECT                                                            00079088
+000940*-------------------------------------------------------------*  00079088
+000950* FUNZIONE '1' - SOMMA (O SOTTRAE, SE PARM-GIORNI E' NEGATIVO)*  00079088
+000960* IL NUMERO DI GIORNI RICEVUTO IN PARM-GIORNI ALLA DATA        *  00079088
+000970* PARM-DATA-GGMMAA, ATTRAVERSANDO UN ANNO ALLA VOLTA CON       *  00079088
+000980* L'AIUTO DI UTIP0060/UTIP0060R PER LA LUNGHEZZA DI OGNI ANNO. *  00079088
+000990*-------------------------------------------------------------*  00079088
+001000 1000-SOMMA-GIORNI.                                               00079088
+001010*                                                                 00079088
+001020     CALL 'UTIP0060R' USING PARM-DATA-GGMMAA W-DATA-YYDDD.        00079088
+001030     MOVE W-DATA-YYDDD   TO W-DATA5-1.                            00079088
+001040     MOVE W-DATA5-1-AA   TO W-ANNO-LAVORO.                        00079088
+001050     COMPUTE W-GIORNO-LAVORO = W-DATA5-1-DDD + PARM-GIORNI.       00079088
+001060*                                                                 00079088
+001070 1010-NORMALIZZA-AVANTI.                                          00079088
+001080     IF W-GIORNO-LAVORO NOT GREATER ZERO                          00079088
+001090         GO TO 1020-NORMALIZZA-INDIETRO.                          00079088
+001100     MOVE W-ANNO-LAVORO  TO W-FA-AA.                              00079088
+001110     MOVE W-FA-GG        TO W-DATA2-GG.                           00079088
+001120     MOVE W-FA-MM        TO W-DATA2-MM.                           00079088
+001130     MOVE W-FA-AA        TO W-DATA2-AA.                           00079088
+001140     CALL 'UTIP0060R' USING W-DATA-GGMMAA-2 W-DATA-YYDDD.         00079088
+001150     MOVE W-DATA-YYDDD   TO W-GIORNI-ANNO.                        00079088
+001160     IF W-GIORNO-LAVORO NOT GREATER W-GIORNI-ANNO-DDD             00079088
+001170         GO TO 1030-COMPLETA.                                     00079088
+001180     SUBTRACT W-GIORNI-ANNO-DDD FROM W-GIORNO-LAVORO.             00079088
+001190     ADD 1 TO W-ANNO-LAVORO.                                      00079088
+001200     GO TO 1010-NORMALIZZA-AVANTI.                                00079088
+001210*                                                                 00079088
+001220 1020-NORMALIZZA-INDIETRO.                                        00079088
+001230     SUBTRACT 1 FROM W-ANNO-LAVORO.                               00079088
+001231     IF W-ANNO-LAVORO LESS THAN ZERO                              00079088
+001232         ADD 100 TO W-ANNO-LAVORO.                                00079088
+001240     MOVE W-ANNO-LAVORO  TO W-FA-AA.                              00079088
+001250     MOVE W-FA-GG        TO W-DATA2-GG.                           00079088
+001260     MOVE W-FA-MM        TO W-DATA2-MM.                           00079088
+001270     MOVE W-FA-AA        TO W-DATA2-AA.                           00079088
+001280     CALL 'UTIP0060R' USING W-DATA-GGMMAA-2 W-DATA-YYDDD.         00079088
+001290     MOVE W-DATA-YYDDD   TO W-GIORNI-ANNO.                        00079088
+001300     ADD W-GIORNI-ANNO-DDD TO W-GIORNO-LAVORO.                    00079088
+001310     IF W-GIORNO-LAVORO NOT GREATER ZERO                          00079088
+001320         GO TO 1020-NORMALIZZA-INDIETRO.                          00079088
+001330*                                                                 00079088
+001340 1030-COMPLETA.                                                   00079088
+001350     MOVE W-ANNO-LAVORO   TO W-DATA5-1-AA.                        00079088
+001360     MOVE W-GIORNO-LAVORO TO W-DATA5-1-DDD.                       00079088
+001370     MOVE W-DATA5-1       TO W-DATA-YYDDD.                        00079088
+001380     CALL 'UTIP0060' USING W-DATA-YYDDD PARM-DATA-GGMMAA.         00079088
+001390*                                                                 00079088
+001400 1000-EXIT.                                                       00079088
+001410     EXIT.                                                        00079088
+001420 EJECT                                                            00079088
+001430*-------------------------------------------------------------*  00079088
+001440* FUNZIONE '2' - DIFFERENZA IN GIORNI FRA PARM-DATA-GGMMAA E   *  00079088
+001450* PARM-DATA-GGMMAA-2 (RISULTATO POSITIVO SE LA PRIMA DATA E'   *  00079088
+001460* SUCCESSIVA ALLA SECONDA), RESTITUITA IN PARM-GIORNI.         *  00079088
+001470*-------------------------------------------------------------*  00079088
+001480 2000-DIFFERENZA-GIORNI.                                          00079088
+001490*                                                                 00079088
+001500     CALL 'UTIP0060R' USING PARM-DATA-GGMMAA   W-DATA-YYDDD.      00079088
+001510     MOVE W-DATA-YYDDD   TO W-DATA5-1.                            00079088
+001520     CALL 'UTIP0060R' USING PARM-DATA-GGMMAA-2 W-DATA-YYDDD.      00079088
+001530     MOVE W-DATA-YYDDD   TO W-DATA5-2.                            00079088
+001540*                                                                 00079088
+001550     MOVE +1 TO W-SEGNO-DIFF.                                     00079088
+001560     IF W-DATA5-1 NOT LESS W-DATA5-2                              00079088
+001570         GO TO 2010-CONTA.                                        00079088
+001580     MOVE -1 TO W-SEGNO-DIFF.                                     00079088
+001590     MOVE W-DATA5-1      TO W-DATA5-SCAMBIO.                      00079088
+001600     MOVE W-DATA5-2      TO W-DATA5-1.                            00079088
+001610     MOVE W-DATA5-SCAMBIO TO W-DATA5-2.                           00079088
+001620*                                                                 00079088
+001630 2010-CONTA.                                                      00079088
+001640     IF W-DATA5-1-AA EQUAL W-DATA5-2-AA                           00079088
+001650         COMPUTE W-GIORNO-LAVORO =                                00079088
+001660                 W-DATA5-2-DDD - W-DATA5-1-DDD                    00079088
+001670         GO TO 2040-COMPLETA.                                     00079088
+001680*                                                                 00079088
+001690     MOVE W-DATA5-1-AA   TO W-FA-AA.                              00079088
+001700     MOVE W-FA-GG        TO W-DATA2-GG.                           00079088
+001710     MOVE W-FA-MM        TO W-DATA2-MM.                           00079088
+001720     MOVE W-FA-AA        TO W-DATA2-AA.                           00079088
+001730     CALL 'UTIP0060R' USING W-DATA-GGMMAA-2 W-DATA-YYDDD.         00079088
+001740     MOVE W-DATA-YYDDD   TO W-GIORNI-ANNO.                        00079088
+001750     COMPUTE W-GIORNO-LAVORO =                                    00079088
+001760             W-GIORNI-ANNO-DDD - W-DATA5-1-DDD.                   00079088
+001770     MOVE W-DATA5-1-AA   TO W-ANNO-LAVORO.                        00079088
+001780     ADD 1 TO W-ANNO-LAVORO.                                      00079088
+001781     IF W-ANNO-LAVORO GREATER 99                                  00079088
+001782         SUBTRACT 100 FROM W-ANNO-LAVORO.                         00079088
+001783     MOVE W-DATA5-2-AA   TO W-ANNO-C2.                            00079088
+001784     PERFORM 2015-COMPLETA-SECOLO THRU 2015-EXIT.                 00079088
+001785     MOVE W-ANNO-C4      TO W-ANNO-FINE-C4.                       00079088
+001790*                                                                 00079088
+001800 2020-CONTA-ANNI-PIENI.                                           00079088
+001805     MOVE W-ANNO-LAVORO   TO W-ANNO-C2.                           00079088
+001806     PERFORM 2015-COMPLETA-SECOLO THRU 2015-EXIT.                 00079088
+001810     IF W-ANNO-C4 EQUAL W-ANNO-FINE-C4                            00079088
+001820         GO TO 2030-AGGIUNGI-ULTIMO-ANNO.                         00079088
+001830     MOVE W-ANNO-LAVORO  TO W-FA-AA.                              00079088
+001840     MOVE W-FA-GG        TO W-DATA2-GG.                           00079088
+001850     MOVE W-FA-MM        TO W-DATA2-MM.                           00079088
+001860     MOVE W-FA-AA        TO W-DATA2-AA.                           00079088
+001870     CALL 'UTIP0060R' USING W-DATA-GGMMAA-2 W-DATA-YYDDD.         00079088
+001880     MOVE W-DATA-YYDDD   TO W-GIORNI-ANNO.                        00079088
+001890     ADD W-GIORNI-ANNO-DDD TO W-GIORNO-LAVORO.                    00079088
+001900     ADD 1 TO W-ANNO-LAVORO.                                      00079088
+001901     IF W-ANNO-LAVORO GREATER 99                                  00079088
+001902         SUBTRACT 100 FROM W-ANNO-LAVORO.                         00079088
+001910     GO TO 2020-CONTA-ANNI-PIENI.                                 00079088
+001920*                                                                 00079088
+001930 2030-AGGIUNGI-ULTIMO-ANNO.                                       00079088
+001940     ADD W-DATA5-2-DDD TO W-GIORNO-LAVORO.                        00079088
+001950*                                                                 00079088
+001960 2040-COMPLETA.                                                   00079088
+001970     COMPUTE PARM-GIORNI = W-GIORNO-LAVORO * W-SEGNO-DIFF.        00079088
+001975     GO TO 2000-EXIT.                                             00079088
+001976*                                                                 00079088
+001977*-------------------------------------------------------------*  00079088
+001978* CONVERTE UN ANNO A 2 CIFRE (W-ANNO-C2) IN ANNO A 4 CIFRE      *  00079088
+001979* (W-ANNO-C4), CON LA STESSA FINESTRA DI UTIP0060/              *  00079088
+001980* 5000-CALCOLA-BISESTILE (00-49 = 20XX, 50-99 = 19XX), PER      *  00079088
+001981* CONFRONTARE GLI ANNI IN 2020-CONTA-ANNI-PIENI SENZA           *  00079088
+001982* L'AMBIGUITA' DEL FORMATO A 2 CIFRE SU UN CAMBIO DI SECOLO.    *  00079088
+001983*-------------------------------------------------------------*  00079088
+001984 2015-COMPLETA-SECOLO.                                            00079088
+001985     IF W-ANNO-C2 LESS THAN 50                                    00079088
+001986         COMPUTE W-ANNO-C4 = 2000 + W-ANNO-C2                     00079088
+001987     ELSE                                                         00079088
+001988         COMPUTE W-ANNO-C4 = 1900 + W-ANNO-C2.                    00079088
+001989 2015-EXIT.                                                       00079088
+001990     EXIT.                                                        00079088
+001991*                                                                 00079088
+001992 2000-EXIT.                                                       00079088
+002000     EXIT.                                                        00079088
