@@ -48,7 +48,16 @@ RG0316 77  W-NUM-SEGN-MM               PIC S9(5) COMP-3 VALUE ZEROES.   00480500
 RG0316*  -- CONCORDATO CON MAX/DARIO: RAGIONEVOLE NON + DI 1 SEGNALAZ.  00480600
 RG0316*  --   OGNI 10 SECONDI PER TRANSAZIONE, CIOE' 6 AL MINUTO        00480601
 RG0316 77  W-NUM-SEGN-MM-MAX           PIC S9(5) COMP-3 VALUE 6.        00480610
+RG0843 77  W-NUM-SEGN-MM-MAX-EFF       PIC S9(5) COMP-3 VALUE 6.        00480620
 RG0316 77  W-SQLCODE                     PIC ---9.                      00480700
+      ***************************************************************00480710
+RG0844*  CONTEGGIO OCCORRENZE 'S'/'D' AL MINUTO PER TRANSAZIONE, PER  *00480720
+RG0844*  L'INNESCO DELL'ALLARME DI ESCALATION (VEDI                  *00480730
+RG0844*  VERIFICA-ESCALATION-CRIT).                                   *00480740
+      ***************************************************************00480750
+RG0844 77  W-NUM-CRIT-MM               PIC S9(5) COMP-3 VALUE ZEROES.   00480760
+RG0844 77  W-NUM-CRIT-MM-MAX           PIC S9(5) COMP-3 VALUE 3.        00480770
+RG0844 77  W-NUM-CRIT-MM-MAX-EFF       PIC S9(5) COMP-3 VALUE 3.        00480780
                                                                         00490000
        01  SICD-ABSOLUTE-P       PIC S9(15) COMP-3 VALUE ZERO.          00500000
        01  SICD-ABSOLUTE-N       PIC S9(15)  VALUE ZERO.                00510000
@@ -94,6 +103,28 @@ DVPTES*01  WS-MTAUT999           PIC X(8) VALUE 'MTAUT999'.             00590000
       ******************************************************************00910000
            COPY ARET101.                                                00920000
                                                                         00930000
+      ******************************************************************00930100
+RG0842*    RICERCA SU TABELLA "CODARC" PER DESCRIZIONE E DESTINAZIONE  *00930200
+RG0842*    (DB2/MRI) DEL CODICE DI ARCHIVIAZIONE, IN SOSTITUZIONE      *00930300
+RG0842*    DELLE EVALUATE CABLATE PRECEDENTEMENTE PRESENTI IN         *00930400
+RG0842*    CARICA-DATI-SEGNALAZ E IN ARCHIVIA.                        *00930500
+RG0860*    ARCODT1-THROTTLE (VERIFICA-LIMITE-SEGN IN ARCHIVIA) E      *00930510
+RG0860*    ARCODT1-STAMPA (FORZATURA STAMPA IN CARICA-DATI-SEGNALAZ)  *00930520
+RG0860*    SONO DUE INDICATORI INDIPENDENTI: LA VECCHIA EVALUATE      *00930530
+RG0860*    CABLATA FORZAVA LA STAMPA PER 'C','D','M','R','J','S','X', *00930540
+RG0860*    'W' MA LIMITAVA L'ARCHIVIAZIONE DB2 SOLO PER 'S' (NON PER  *00930550
+RG0860*    'C'/'D', SEMPRE ARCHIVIATI), QUINDI NON POSSONO CONDIVIDERE*00930560
+RG0860*    LO STESSO BIT SULLA RIGA CODARC.                           *00930570
+      ******************************************************************00930600
+RG0842     COPY ARCODT1.                                                00930700
+                                                                        00930800
+      ******************************************************************00930810
+RG0843*    RICERCA SU TABELLA "LIMSEGN" PER LIMITE MASSIMO DI          *00930820
+RG0843*    SEGNALAZIONI/MINUTO CONFIGURABILE PER TRANSAZIONE, IN      *00930830
+RG0843*    SOSTITUZIONE DEL LIMITE FISSO W-NUM-SEGN-MM-MAX.           *00930840
+      ******************************************************************00930850
+RG0843     COPY ARLIMT1.                                                00930860
+                                                                        00930870
       ******************************************************************01000000
       *         AREE  DI  WORKING  RISERVATE  AL  ROUTING              *01010000
       ******************************************************************01020000
@@ -350,6 +381,17 @@ PASS   01  MSG-RIGA1.                                                   03350000
 RG0316     EXEC SQL INCLUDE TES900B END-EXEC.                           03520100
 RG0316     EXEC SQL INCLUDE SQLCA   END-EXEC.                           03520110
                                                                         03520200
+      ***************************************************************03520210
+RG0844*  AREA PASSATA CON START TRANSID ALLA TRANSAZIONE DI          *03520220
+RG0844*  ALLERTA/PAGING (TRANS 'ALRT') QUANDO LE OCCORRENZE 'S'/'D'  *03520230
+RG0844*  PER TRANSAZIONE SUPERANO LA SOGLIA CONFIGURATA.             *03520240
+      ***************************************************************03520250
+RG0844 01  LL-ALLARME                   PIC S9(4) COMP VALUE +10.       03520260
+RG0844 01  AREA-ALLARME.                                                03520270
+RG0844     05  ALLARME-TRANS            PIC X(04).                      03520280
+RG0844     05  ALLARME-CODARC           PIC X(01).                      03520290
+RG0844     05  ALLARME-NUM-OCC          PIC 9(05).                      03520300
+                                                                        03520310
        01  INIZ-PGM PIC X(10) VALUE 'ARMP3025  '.                       03530000
                                                                         03540000
       ******************                                                03550000
@@ -490,6 +532,83 @@ CR0400     EXEC CICS HANDLE CONDITION PGMIDERR (W003-ERRORE) END-EXEC.  03700000
        END-RICERCA-XSTAMPA.                                             04910000
            EXIT.                                                        04920000
                                                                         04930000
+      *--------------------------------------------------------*        04930100
+RG0842*  RICERCA SU TABELLA "CODARC" (SYSPTAB5) PER OTTENERE  ***        04930200
+RG0842*  DESCRIZIONE, DESTINAZIONE (DB2/MRI) E FLAG DI LIMITE ***        04930300
+RG0842*  DI SEGNALAZIONE ASSOCIATI AL CODICE DI ARCHIVIAZIONE ***        04930400
+      *--------------------------------------------------------*        04930500
+RG0842 RICERCA-CODARC.                                                  04930600
+                                                                        04930700
+RG0842     MOVE 'CODARC  '     TO ARCODT1-NOME.                         04930800
+RG0842     MOVE SPACES         TO ARCODT1-CHIAVE20.                     04930900
+RG0842     MOVE COM-CODARC     TO ARCODT1-CODARC.                       04931000
+                                                                        04931100
+RG0842     EXEC CICS HANDLE CONDITION NOTOPEN (W004-NOTOPEN) END-EXEC.  04931200
+                                                                        04931300
+RG0842     MOVE 'RND'          TO ARCODT1-FUNZ.                         04931400
+                                                                        04931500
+RG0842     EXEC CICS LINK PROGRAM ('SYSPTAB5')                          04931600
+RG0842               COMMAREA (ARCODT1)                                 04931700
+RG0842               LENGTH (LENGTH OF ARCODT1)                         04931800
+RG0842     END-EXEC.                                                    04931900
+                                                                        04932000
+RG0842 END-RICERCA-CODARC.                                               04932100
+RG0842     EXIT.                                                        04932200
+                                                                        04932300
+      *--------------------------------------------------------*        04932400
+RG0843*  RICERCA SU TABELLA "LIMSEGN" (SYSPTAB5) PER IL LIMITE ***       04932500
+RG0843*  DI SEGNALAZIONI/MINUTO CONFIGURATO PER LA TRANSAZIONE ***       04932600
+      *--------------------------------------------------------*        04932700
+RG0843 RICERCA-LIMITE-SEGN.                                              04932800
+                                                                        04932900
+RG0843     MOVE 'LIMSEGN '     TO ARLIMT1-NOME.                         04933000
+RG0843     MOVE SPACES         TO ARLIMT1-CHIAVE20.                     04933100
+RG0843     MOVE ARE33I-TRANSID TO ARLIMT1-TRANSID.                      04933200
+                                                                        04933300
+RG0843     EXEC CICS HANDLE CONDITION NOTOPEN (W004-NOTOPEN) END-EXEC.  04933400
+                                                                        04933500
+RG0843     MOVE 'RND'          TO ARLIMT1-FUNZ.                         04933600
+                                                                        04933700
+RG0843     EXEC CICS LINK PROGRAM ('SYSPTAB5')                          04933800
+RG0843               COMMAREA (ARLIMT1)                                 04933900
+RG0843               LENGTH (LENGTH OF ARLIMT1)                         04934000
+RG0843     END-EXEC.                                                    04934100
+                                                                        04934200
+RG0843     MOVE W-NUM-SEGN-MM-MAX  TO W-NUM-SEGN-MM-MAX-EFF.            04934300
+RG0843     IF ARLIMT1-OK AND ARLIMT1-LIMITE-MM > ZERO                   04934400
+RG0843        MOVE ARLIMT1-LIMITE-MM TO W-NUM-SEGN-MM-MAX-EFF           04934500
+RG0843     END-IF.                                                      04934600
+                                                                        04934700
+RG0843 END-RICERCA-LIMITE-SEGN.                                          04934800
+RG0843     EXIT.                                                        04934900
+                                                                        04934910
+      *--------------------------------------------------------*        04934920
+RG0844*  RICERCA SU TABELLA "ESCLIM" (SYSPTAB5) PER LA SOGLIA   ***      04934930
+RG0844*  DI ESCALATION/PAGING CONFIGURATA PER LA TRANSAZIONE.   ***      04934940
+      *--------------------------------------------------------*        04934950
+RG0844 RICERCA-LIMITE-ESCAL.                                             04934960
+                                                                        04934970
+RG0844     MOVE 'ESCLIM  '    TO ARLIMT1-NOME.                          04934980
+RG0844     MOVE SPACES        TO ARLIMT1-CHIAVE20.                      04934990
+RG0844     MOVE ARE33I-TRANSID TO ARLIMT1-TRANSID.                      04935000
+                                                                        04935010
+RG0844     EXEC CICS HANDLE CONDITION NOTOPEN (W004-NOTOPEN) END-EXEC.  04935020
+                                                                        04935030
+RG0844     MOVE 'RND'         TO ARLIMT1-FUNZ.                          04935040
+                                                                        04935050
+RG0844     EXEC CICS LINK PROGRAM ('SYSPTAB5')                          04935060
+RG0844               COMMAREA (ARLIMT1)                                 04935070
+RG0844               LENGTH (LENGTH OF ARLIMT1)                         04935080
+RG0844     END-EXEC.                                                    04935090
+                                                                        04935100
+RG0844     MOVE W-NUM-CRIT-MM-MAX  TO W-NUM-CRIT-MM-MAX-EFF.            04935110
+RG0844     IF ARLIMT1-OK AND ARLIMT1-LIMITE-MM > ZERO                   04935120
+RG0844        MOVE ARLIMT1-LIMITE-MM TO W-NUM-CRIT-MM-MAX-EFF           04935130
+RG0844     END-IF.                                                      04935140
+                                                                        04935150
+RG0844 END-RICERCA-LIMITE-ESCAL.                                        04935160
+RG0844     EXIT.                                                        04935170
+                                                                        04935180
       *----------------------------------------------*                  04940000
       *** PREPARA I DATI PER LA STAMPA DEL MESSAGGIO                    04950000
       *----------------------------------------------*                  04960000
@@ -611,43 +730,15 @@ CR0400     EXEC CICS HANDLE CONDITION PGMIDERR (W003-ERRORE) END-EXEC.  03700000
       ****      PREPARA  RIGA  -9-      ***                             06120000
       *-----------------------------------*                             06130000
                                                                         06140000
-           EVALUATE COM-CODARC                                          06150000
-              WHEN 'B'                                                  06160000
-               MOVE '*** RICEZIONE MSG. LIQUIDAZIONE TITOLI DA B.I. ***'06170000
-                                                TO COM-DESANOM          06180000
-              WHEN 'C'                                                  06190000
-               MOVE  1  TO SW-STAMPA-ERRORI                             06200000
-               MOVE '*** SEGNALAZIONI DI SERVIZIO ***'                  06210000
-                                                TO COM-DESANOM          06220000
-              WHEN 'D'                                                  06230000
-               MOVE  1  TO SW-STAMPA-ERRORI                             06240000
-               MOVE '*** SEGNALAZIONI SERVIZIO DVP *** '                06250000
-                                                TO COM-DESANOM          06260000
-              WHEN 'M'                                                  06270000
-               MOVE  1  TO SW-STAMPA-ERRORI                             06280000
-               MOVE '*** RICEZIONE MESSAGGI LIBERI ***'                 06290000
-                                                     TO COM-DESANOM     06300000
-              WHEN 'R'                                                  06310000
-               MOVE  1  TO SW-STAMPA-ERRORI                             06320000
-               MOVE '*** RICEZIONE MESSAGGI ERRATI (00MTE-RE01) ***'    06330000
-                                                     TO COM-DESANOM     06340000
-              WHEN 'J'                                                  06350000
-               MOVE  1  TO SW-STAMPA-ERRORI                             06360000
-               MOVE '*** RICEZIONE MESSAGGI DEL C.A.M.T. ***'           06370000
-                                                     TO COM-DESANOM     06380000
-              WHEN 'S'                                                  06390000
-               MOVE  1  TO SW-STAMPA-ERRORI                             06400000
-               MOVE '*** ERRORI CICS - MODULI DI CONTROLLO ***'         06410000
-                                                     TO COM-DESANOM     06420000
-              WHEN 'X'                                                  06430000
-               MOVE  1  TO SW-STAMPA-ERRORI                             06440000
-               MOVE '*** INVIO MESSAGGI CREATI DA BATCH ***'            06450000
-                                               TO COM-DESANOM           06460000
-              WHEN 'W'                                                  06470000
-               MOVE  1  TO SW-STAMPA-ERRORI                             06480000
-               MOVE '*** RICEZIONE MESSAGI ERRATI DA BANCA ***'         06490000
-                                                     TO COM-DESANOM     06500000
-           END-EVALUATE.                                                06510000
+RG0842     MOVE ZEROS               TO SW-STAMPA-ERRORI.                06151000
+RG0842     MOVE SPACES              TO COM-DESANOM.                     06152000
+RG0842     PERFORM RICERCA-CODARC   THRU END-RICERCA-CODARC.            06153000
+RG0842     IF ARCODT1-OK                                                06154000
+RG0842        MOVE ARCODT1-DESCRIZIONE   TO COM-DESANOM                 06155000
+RG0860        IF ARCODT1-FORZA-STAMPA                                   06156000
+RG0842           MOVE 1                  TO SW-STAMPA-ERRORI            06157000
+RG0842        END-IF                                                    06158000
+RG0842     END-IF.                                                      06159000
                                                                         06520000
 290101*    IF ARE33I-COD-ARCH = 'E0002' OR 'E1002' OR 'E2002'           06530000
 290101*       MOVE '*** RIFIUTO MESSAGGIO A ENTE GESTORE ***'           06540000
@@ -883,19 +974,25 @@ CR0400     EXEC CICS HANDLE CONDITION PGMIDERR (W003-ERRORE) END-EXEC.  03700000
                                                                         08840000
            MOVE ARE33I-COD-ARCH TO COM-CODARC.                          08850000
                                                                         08860000
-           EVALUATE COM-CODARC                                          08860100
-               WHEN 'S'                                                 08860200
-RG0316              SET SI-ARCH-SEGN TO TRUE                            08860210
-RG0316              PERFORM VERIFICA-LIMITE-SEGN                        08860300
-RG0316              IF SI-ARCH-SEGN                                     08860400
-                       PERFORM ARCHIVIA-DB2    THRU END-ARCHIVIA-DB2    08860500
-RG0316              END-IF                                              08860600
-               WHEN 'C'                                                 08870000
-               WHEN 'D'                                                 08870100
-                    PERFORM ARCHIVIA-DB2    THRU END-ARCHIVIA-DB2       08880000
-               WHEN OTHER                                               08880100
-                    PERFORM ARCHIVIA-MRI    THRU END-ARCHIVIA-MRI       08900000
-           END-EVALUATE.                                                08910000
+RG0842     PERFORM RICERCA-CODARC   THRU END-RICERCA-CODARC.            08860050
+                                                                        08860060
+RG0842     IF ARCODT1-OK AND ARCODT1-DEST-DB2                           08860070
+RG0316        IF ARCODT1-DA-LIMITARE                                    08860210
+RG0316           SET SI-ARCH-SEGN TO TRUE                               08860220
+RG0316           PERFORM VERIFICA-LIMITE-SEGN                           08860300
+RG0316           IF SI-ARCH-SEGN                                        08860400
+                    PERFORM ARCHIVIA-DB2    THRU END-ARCHIVIA-DB2       08860500
+RG0316           END-IF                                                 08860600
+RG0842        ELSE                                                      08860610
+RG0842           PERFORM ARCHIVIA-DB2    THRU END-ARCHIVIA-DB2          08860620
+RG0842        END-IF                                                    08860630
+RG0844        IF COM-CODARC = 'S' OR 'D'                                08860640
+RG0844           PERFORM VERIFICA-ESCALATION-CRIT                       08860650
+RG0844                   THRU END-VERIFICA-ESCALATION-CRIT              08860660
+RG0844        END-IF                                                    08860670
+RG0842     ELSE                                                         08870000
+RG0842        PERFORM ARCHIVIA-MRI    THRU END-ARCHIVIA-MRI             08900000
+RG0842     END-IF.                                                      08910000
                                                                         08920000
        END-ARCHIVIA.                                                    08930000
            EXIT.                                                        08940000
@@ -1001,6 +1098,8 @@ RG0316 VERIFICA-LIMITE-SEGN.                                            10210200
                                                                         10210400
            MOVE ARE33I-TRANSID         TO CTRANS    OF TES-SGNZ-LOG.    10210500
            MOVE ZERO                   TO W-NUM-SEGN-MM.                10210510
+                                                                        10210520
+RG0843     PERFORM RICERCA-LIMITE-SEGN THRU END-RICERCA-LIMITE-SEGN.    10210530
                                                                         10210600
            EXEC SQL                                                     10210700
                 SELECT COUNT(*)                                         10210800
@@ -1013,7 +1112,7 @@ RG0316 VERIFICA-LIMITE-SEGN.                                            10210200
            END-EXEC.                                                    10211600
                                                                         10211700
            IF SQLCODE EQUAL ZERO                                        10211800
-              IF W-NUM-SEGN-MM >= W-NUM-SEGN-MM-MAX                     10211900
+RG0843        IF W-NUM-SEGN-MM >= W-NUM-SEGN-MM-MAX-EFF                 10211900
                  SET NO-ARCH-SEGN TO TRUE                               10211910
               ELSE                                                      10211911
                  SET SI-ARCH-SEGN TO TRUE                               10211920
@@ -1022,6 +1121,43 @@ RG0316 VERIFICA-LIMITE-SEGN.                                            10210200
               PERFORM W007-ABEND-DB2                                    10212200
            END-IF.                                                      10212300
                                                                         10212400
+      *=====================*                                          10212410
+RG0844 VERIFICA-ESCALATION-CRIT.                                        10212420
+      *=====================*                                          10212430
+      *---------------------------------------------------------*      10212440
+RG0844*  CONTA LE OCCORRENZE 'S'/'D' ARCHIVIATE NELL'ULTIMO MINUTO     *10212450
+RG0844*  PER LA TRANSAZIONE E, SE LA SOGLIA CONFIGURATA (TABELLA      *10212460
+RG0844*  "ESCLIM") VIENE SUPERATA, INNESCA LA TRANSAZIONE DI PAGING.  *10212470
+      *---------------------------------------------------------*      10212480
+                                                                        10212490
+RG0844     MOVE ARE33I-TRANSID         TO CTRANS    OF TES-SGNZ-LOG.    10212500
+RG0844     MOVE ZERO                   TO W-NUM-CRIT-MM.                10212510
+                                                                        10212520
+RG0844     PERFORM RICERCA-LIMITE-ESCAL THRU END-RICERCA-LIMITE-ESCAL.  10212530
+                                                                        10212540
+RG0844     EXEC SQL                                                     10212550
+RG0844          SELECT COUNT(*)                                         10212560
+RG0844          INTO :W-NUM-CRIT-MM                                     10212570
+RG0844          FROM TES_SGNZ_LOG                                       10212580
+RG0844          WHERE SUBSTR(C_ARCH,1,1) IN ('S','D')                   10212590
+RG0844            AND S_TMST > CURRENT TIMESTAMP - 1 MINUTE             10212600
+RG0844            AND CTRANS = :TES-SGNZ-LOG.CTRANS                     10212610
+RG0844     END-EXEC.                                                    10212620
+                                                                        10212630
+RG0844     IF SQLCODE EQUAL ZERO                                        10212640
+RG0844        IF W-NUM-CRIT-MM >= W-NUM-CRIT-MM-MAX-EFF                 10212650
+RG0844           MOVE ARE33I-TRANSID    TO ALLARME-TRANS                10212660
+RG0844           MOVE COM-CODARC        TO ALLARME-CODARC               10212670
+RG0844           MOVE W-NUM-CRIT-MM     TO ALLARME-NUM-OCC              10212680
+RG0844           EXEC CICS START TRANSID ('ALRT')                       10212690
+RG0844                     FROM    (AREA-ALLARME)                       10212700
+RG0844                     LENGTH  (LL-ALLARME)                         10212710
+RG0844           END-EXEC                                               10212720
+RG0844        END-IF                                                    10212730
+RG0844     END-IF.                                                      10212740
+                                                                        10212750
+RG0844 END-VERIFICA-ESCALATION-CRIT.                                    10212760
+RG0844     EXIT.                                                        10212770
                                                                         10220000
       *---------------------------------------------------------*       10230000
       *** ROUTINE GENERICA PER ERRORE RICERCA ADERENTE       ***        10240000
