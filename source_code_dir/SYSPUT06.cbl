@@ -3,13 +3,16 @@
 
       *-------------------------------------------------------------*
       *       SYSPUT06 - CONVERSIONE STRINGA HEX <--> DISPLAY       *
+      *                  E TRASCODIFICA EBCDIC <--> ASCII           *
       *-------------------------------------------------------------*
       *-------------------------------------------------------------*
       * PARAMETRI:                                                  *
-      *   1. FUNZIONE          - 1 BYTE   - VALORI '1' O '2'        *
-      *   2. LUNGHEZZA STRINGA - 2 BYTES  - VALORI DA 1 A 10 PER F1 *
-      *                                     VALORI DA 2 A 20 PER F2 *
-      *   3. STRINGA           - 20 BYTES                           *
+      *   1. FUNZIONE          - 1 BYTE   - VALORI '1','2','3','4'  *
+      *   2. LUNGHEZZA STRINGA - 2 BYTES  - VALORI DA 1 A 50 PER F1 *
+      *                                     VALORI DA 2 A 100 PER F2*
+      *                                     VALORI DA 1 A 100 PER F3*
+      *                                     VALORI DA 1 A 100 PER F4*
+      *   3. STRINGA           - 100 BYTES                          *
       *                                                             *
       * FUNZIONE 1                                                  *
       *   CONVERSIONE DA X'NM' IN 'NM' - ES. X'A1'   --> X'C1F1'    *
@@ -21,6 +24,16 @@
       *   LA STRINGA CONVERTITA CORRETTAMENTE VIENE MOSSA           *
       *   NEL TERZO PARAMETRO                                       *
       *                                                             *
+      * FUNZIONE 3                                                  *
+      *   TRASCODIFICA CARATTERE PER CARATTERE DA EBCDIC (CODE PAGE *
+      *   037) AD ASCII, PER LUNGHEZZA PARM-LEN. LA STRINGA          *
+      *   CONVERTITA VIENE MOSSA NEL TERZO PARAMETRO.                *
+      *                                                             *
+      * FUNZIONE 4                                                  *
+      *   TRASCODIFICA CARATTERE PER CARATTERE DA ASCII AD EBCDIC    *
+      *   (CODE PAGE 037), PER LUNGHEZZA PARM-LEN. LA STRINGA        *
+      *   CONVERTITA VIENE MOSSA NEL TERZO PARAMETRO.                *
+      *                                                             *
       * IN CASO DI ERRORE                                           *
       *   IL TERZO PARAMETRO VIENE LASCIATO INALTERATO              *
       *-------------------------------------------------------------*
@@ -115,6 +128,83 @@
            05 DIS-BYTE         PIC  X(02)  OCCURS 256.
        01  IDIS                PIC S9(04)  COMP VALUE +0.
 
+      * -- TABELLA DI TRASCODIFICA EBCDIC (CODE PAGE 037) --> ASCII
+      * -- INDICIZZATA PER VALORE ORDINALE DEL BYTE EBCDIC (0-255,
+      * -- OCCORRENZA 1-256), TROVATO CERCANDO IL BYTE IN HEX-BYTE.
+       01  EBCDIC-ASCII-BYTES.
+           05 EABYTE0          PIC  X(16)
+                             VALUE X'000102039C09867F978D8E0B0C0D0E0F'.
+           05 EABYTE1          PIC  X(16)
+                             VALUE X'101112139D8508871819928F1C1D1E1F'.
+           05 EABYTE2          PIC  X(16)
+                             VALUE X'80818283840A171B88898A8B8C050607'.
+           05 EABYTE3          PIC  X(16)
+                             VALUE X'909116939495960498999A9B14159E1A'.
+           05 EABYTE4          PIC  X(16)
+                             VALUE X'20A0E2E4E0E1E3E5E7F1A22E3C282B7C'.
+           05 EABYTE5          PIC  X(16)
+                             VALUE X'26E9EAEBE8EDEEEFECDF21242A293BAC'.
+           05 EABYTE6          PIC  X(16)
+                             VALUE X'2D2FC2C4C0C1C3C5C7D1A62C255F3E3F'.
+           05 EABYTE7          PIC  X(16)
+                             VALUE X'F8C9CACBC8CDCECFCC603A2340273D22'.
+           05 EABYTE8          PIC  X(16)
+                             VALUE X'D8616263646566676869ABBBF0FDFEB1'.
+           05 EABYTE9          PIC  X(16)
+                             VALUE X'B06A6B6C6D6E6F707172AABAE6B8C6A4'.
+           05 EABYTEA          PIC  X(16)
+                             VALUE X'B57E737475767778797AA1BFD0DDDEAE'.
+           05 EABYTEB          PIC  X(16)
+                             VALUE X'5EA3A5B7A9A7B6BCBDBE5B5DAFA8B4D7'.
+           05 EABYTEC          PIC  X(16)
+                             VALUE X'7B414243444546474849ADF4F6F2F3F5'.
+           05 EABYTED          PIC  X(16)
+                             VALUE X'7D4A4B4C4D4E4F505152B9FBFCF9FAFF'.
+           05 EABYTEE          PIC  X(16)
+                             VALUE X'5CF7535455565758595AB2D4D6D2D3D5'.
+           05 EABYTEF          PIC  X(16)
+                             VALUE X'30313233343536373839B3DBDCD9DA9F'.
+       01  FILLER REDEFINES EBCDIC-ASCII-BYTES.
+           05 EA-BYTE          PIC  X(01)  OCCURS 256.
+
+      * -- TABELLA DI TRASCODIFICA ASCII --> EBCDIC (CODE PAGE 037),
+      * -- SPECULARE ALLA PRECEDENTE.
+       01  ASCII-EBCDIC-BYTES.
+           05 AEBYTE0          PIC  X(16)
+                             VALUE X'00010203372D2E2F1605250B0C0D0E0F'.
+           05 AEBYTE1          PIC  X(16)
+                             VALUE X'101112133C3D322618193F271C1D1E1F'.
+           05 AEBYTE2          PIC  X(16)
+                             VALUE X'405A7F7B5B6C507D4D5D5C4E6B604B61'.
+           05 AEBYTE3          PIC  X(16)
+                             VALUE X'F0F1F2F3F4F5F6F7F8F97A5E4C7E6E6F'.
+           05 AEBYTE4          PIC  X(16)
+                             VALUE X'7CC1C2C3C4C5C6C7C8C9D1D2D3D4D5D6'.
+           05 AEBYTE5          PIC  X(16)
+                             VALUE X'D7D8D9E2E3E4E5E6E7E8E9BAE0BBB06D'.
+           05 AEBYTE6          PIC  X(16)
+                             VALUE X'79818283848586878889919293949596'.
+           05 AEBYTE7          PIC  X(16)
+                             VALUE X'979899A2A3A4A5A6A7A8A9C04FD0A107'.
+           05 AEBYTE8          PIC  X(16)
+                             VALUE X'202122232415061728292A2B2C090A1B'.
+           05 AEBYTE9          PIC  X(16)
+                             VALUE X'30311A333435360838393A3B04143EFF'.
+           05 AEBYTEA          PIC  X(16)
+                             VALUE X'41AA4AB19FB26AB5BDB49A8A5FCAAFBC'.
+           05 AEBYTEB          PIC  X(16)
+                             VALUE X'908FEAFABEA0B6B39DDA9B8BB7B8B9AB'.
+           05 AEBYTEC          PIC  X(16)
+                             VALUE X'6465626663679E687471727378757677'.
+           05 AEBYTED          PIC  X(16)
+                             VALUE X'AC69EDEEEBEFECBF80FDFEFBFCADAE59'.
+           05 AEBYTEE          PIC  X(16)
+                             VALUE X'4445424643479C485451525358555657'.
+           05 AEBYTEF          PIC  X(16)
+                             VALUE X'8C49CDCECBCFCCE170DDDEDBDC8D8EDF'.
+       01  FILLER REDEFINES ASCII-EBCDIC-BYTES.
+           05 AE-BYTE          PIC  X(01)  OCCURS 256.
+
       * -- COMODI
 
        01  SW-PARM             PIC  X(01).
@@ -133,10 +223,13 @@
        01  IX-MAX              PIC S9(04)  COMP VALUE ZERO.
 
        01  W-HEX-AREA.
-           03 W-HEX-BYTE       PIC  X(01)  OCCURS 20.
+           03 W-HEX-BYTE       PIC  X(01)  OCCURS 50.
 
        01  W-DIS-AREA.
-           03 W-DIS-BYTE       PIC  X(02)  OCCURS 10.
+           03 W-DIS-BYTE       PIC  X(02)  OCCURS 50.
+
+       01  W-XLATE-AREA.
+           03 W-XLATE-BYTE     PIC  X(01)  OCCURS 100.
 
       *---------------------------------------------------------------
         LINKAGE SECTION.
@@ -144,7 +237,7 @@
 
        01  PARM-FUN            PIC  X(01).
        01  PARM-LEN            PIC S9(04)  COMP.
-       01  PARM-AREA           PIC  X(20).
+       01  PARM-AREA           PIC  X(100).
 
       ********************************************************
        PROCEDURE DIVISION USING PARM-FUN PARM-LEN PARM-AREA.
@@ -153,6 +246,7 @@
       * -- PULIZIA
            MOVE SPACE                    TO W-HEX-AREA
                                             W-DIS-AREA
+                                            W-XLATE-AREA
                                             SW-PARM
                                             SW-ELAB
                                             SW-SEARCH.
@@ -196,6 +290,32 @@
                      ELSE
                         MOVE ALL '-'     TO PARM-AREA
                      END-IF
+      * -- FUNZIONE 3 - TRASCODIFICA EBCDIC --> ASCII
+                  WHEN '3'
+                     MOVE PARM-AREA      TO W-XLATE-AREA
+                     MOVE PARM-LEN       TO IX-MAX
+                     PERFORM 300-CERCA-EBCDIC-ASCII
+                             VARYING IX FROM 1 BY 1
+                               UNTIL IX > IX-MAX
+                                  OR ELAB-KO
+                     IF ELAB-OK
+                        MOVE W-XLATE-AREA TO PARM-AREA
+                     ELSE
+                        MOVE ALL '-'     TO PARM-AREA
+                     END-IF
+      * -- FUNZIONE 4 - TRASCODIFICA ASCII --> EBCDIC
+                  WHEN '4'
+                     MOVE PARM-AREA      TO W-XLATE-AREA
+                     MOVE PARM-LEN       TO IX-MAX
+                     PERFORM 400-CERCA-ASCII-EBCDIC
+                             VARYING IX FROM 1 BY 1
+                               UNTIL IX > IX-MAX
+                                  OR ELAB-KO
+                     IF ELAB-OK
+                        MOVE W-XLATE-AREA TO PARM-AREA
+                     ELSE
+                        MOVE ALL '-'     TO PARM-AREA
+                     END-IF
               END-EVALUATE
            END-IF.
 
@@ -203,12 +323,16 @@
 
 
       * -- CONTROLLO PARAMETRI
-      * -- PER LA FUNZ. '1' LA LUNGHEZZA NON PUO' SUPERARE I 10 CHARS
-      * -- PER LA FUNZ. '2' LA LUNGHEZZA NON PUO' SUPERARE I 20 CHARS
+      * -- PER LA FUNZ. '1' LA LUNGHEZZA NON PUO' SUPERARE I 50 CHARS
+      * -- PER LA FUNZ. '2' LA LUNGHEZZA NON PUO' SUPERARE I 100 CHARS
+      * -- PER LE FUNZ. '3' E '4' LA LUNGHEZZA NON PUO' SUPERARE I
+      * -- 100 CHARS (TRASCODIFICA CARATTERE PER CARATTERE)
        010-CTRL-PARMS.
            EVALUATE PARM-FUN ALSO PARM-LEN
-               WHEN '1'      ALSO 1 THRU 10
-               WHEN '2'      ALSO 2 THRU 20
+               WHEN '1'      ALSO 1 THRU 50
+               WHEN '2'      ALSO 2 THRU 100
+               WHEN '3'      ALSO 1 THRU 100
+               WHEN '4'      ALSO 1 THRU 100
                   SET PARM-OK            TO TRUE
                WHEN OTHER
                   SET PARM-KO            TO TRUE
@@ -251,4 +375,44 @@
               MOVE X'FF'                 TO W-HEX-BYTE(IX)
            END-IF.
 
+
+      * -- CICLO DI TRASCODIFICA EBCDIC --> ASCII
+      * -- CERCA IL BYTE IN INGRESSO IN HEX-BYTE PER RICAVARNE IL
+      * -- VALORE ORDINALE (LA POSIZIONE NELLA TABELLA), POI PRELEVA
+      * -- IL CORRISPONDENTE BYTE ASCII DALLA STESSA POSIZIONE IN
+      * -- EA-BYTE.
+       300-CERCA-EBCDIC-ASCII.
+           SET  SEARCH-RESET             TO TRUE.
+           PERFORM VARYING IHEX FROM 1 BY 1
+                     UNTIL IHEX > 256
+                        OR SEARCH-OK
+              IF HEX-BYTE(IHEX) = W-XLATE-BYTE(IX)
+                 SET  SEARCH-OK          TO TRUE
+                 MOVE EA-BYTE(IHEX)      TO W-XLATE-BYTE(IX)
+              END-IF
+           END-PERFORM.
+
+           IF NOT SEARCH-OK
+              SET ELAB-KO                TO TRUE
+           END-IF.
+
+
+      * -- CICLO DI TRASCODIFICA ASCII --> EBCDIC
+      * -- STESSO PRINCIPIO DEL PARAGRAFO PRECEDENTE, PRELEVANDO IL
+      * -- BYTE EBCDIC CORRISPONDENTE DA AE-BYTE.
+       400-CERCA-ASCII-EBCDIC.
+           SET  SEARCH-RESET             TO TRUE.
+           PERFORM VARYING IHEX FROM 1 BY 1
+                     UNTIL IHEX > 256
+                        OR SEARCH-OK
+              IF HEX-BYTE(IHEX) = W-XLATE-BYTE(IX)
+                 SET  SEARCH-OK          TO TRUE
+                 MOVE AE-BYTE(IHEX)      TO W-XLATE-BYTE(IX)
+              END-IF
+           END-PERFORM.
+
+           IF NOT SEARCH-OK
+              SET ELAB-KO                TO TRUE
+           END-IF.
+
       * -- SYSPUT06 - END PROG *---------------------------------------*
