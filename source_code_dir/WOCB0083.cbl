@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WOCB0083.
+       AUTHOR.        MANUTENZIONE WSOC83.
+       INSTALLATION.  MONTE TITOLI - ELABORAZIONE DATI.
+       DATE-WRITTEN.  AGOSTO 2026.
+       DATE-COMPILED.
+      ***************************************************************
+      *REMARKS.        M O N T E   T I T O L I
+      *                ------------------------
+      *                RIELABORAZIONE BATCH, MIRATA PER PIDMTX, DI
+      *                MESSAGGI GIA' CENSITI IN WSRR.
+      *                ----------------------------------------
+      *                LANCIATO IN BATCH: LEGGE DA SYSIN UN ELENCO DI
+      *                PIDMTX (UNO PER RIGA) E, PER CIASCUNO, RICHIAMA
+      *                IL SECONDO ENTRY POINT DI WSOC83 ('WSOC83R'),
+      *                CHE RILEGGE LA RIGA WSRR CORRISPONDENTE E
+      *                RIESEGUE CONTROLLI-FORMALI, CONTROLLI-
+      *                APPLICATIVI E AGGIORNAMENTI-APPLICATIVI COME SE
+      *                IL MESSAGGIO FOSSE ARRIVATO ORA DALLA CODA TD.
+      *                ----------------------------------------
+      *                E' UNO STRUMENTO DI RIPRESA MIRATA (UN MESSAGGIO
+      *                BLOCCATO, UNA CORREZIONE APPLICATA A MONTE E DA
+      *                RIVALIDARE) E NON SOSTITUISCE IL NORMALE GIRO A
+      *                CODA: NON RISCRIVE LA CODA TD WS22 NE' AGGIORNA
+      *                WSRR/WSRS/WSL, CHE RESTANO DI COMPETENZA DEL
+      *                GIRO NORMALE (VEDI IL COMMENTO IN TESTA
+      *                ALL'ENTRY 'WSOC83R' IN WSOC83). L'ESITO DI
+      *                CIASCUN PIDMTX E' RIPORTATO SU REPORT PER
+      *                DISTINGUERE QUESTE RIELABORAZIONI MANUALI DAL
+      *                LOG DEL GIRO NORMALE.
+      ***************************************************************
+      * MODIFICHE:                                                  *
+      *   AGO26  RG0856  PRIMA STESURA.                              *
+      *   AGO26  RG0861  VALORIZZATO WS83R-MODO = 'B' PRIMA DELLA    *
+      *                  CALL, PER FAR SALTARE A 'WSOC83R' I PROPRI  *
+      *                  EXEC CICS HANDLE (NON UTILIZZABILI FUORI DA *
+      *                  UN TASK CICS).                              *
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN     ASSIGN TO SYSIN.
+           SELECT RPT-FILE  ASSIGN TO RPTOUT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SYSIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  SYSIN-RECORD.
+           05  SI-PIDMTX                 PIC X(15).
+           05  FILLER                    PIC X(65).
+
+       FD  RPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  RPT-RECORD                    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+      ***************************************************************
+      *    CONTATORI DI SERVIZIO                                   *
+      ***************************************************************
+       77  W-RIGHE-LETTE                 PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-RIGHE-OK                    PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-RIGHE-NON-TROVATE           PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-RIGHE-IN-ERRORE             PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-LINEE-STAMPATE              PIC 9(05) COMP-3 VALUE ZERO.
+
+       01  W-SW-FINE-SYSIN               PIC X     VALUE 'N'.
+           88  FINE-SYSIN                          VALUE 'S'.
+           88  NON-FINE-SYSIN                      VALUE 'N'.
+
+      ***************************************************************
+      *    PARAMETRO PASSATO ALL'ENTRY 'WSOC83R' DI WSOC83          *
+      ***************************************************************
+       01  WS83R-PARM.
+           05  WS83R-PIDMTX              PIC X(15).
+           05  WS83R-RESP                PIC S9(4) COMP.
+           05  WS83R-MODO                PIC X(01).
+
+      ***************************************************************
+      *    RIGHE DEL REPORT                                        *
+      ***************************************************************
+       01  RIGA-TITOLO-1.
+           05  FILLER          PIC X(46) VALUE
+               'WOCB0083 - RIELABORAZIONE MIRATA WSOC83/WSRR'.
+           05  FILLER          PIC X(87) VALUE SPACES.
+
+       01  RIGA-TITOLO-2.
+           05  FILLER          PIC X(15) VALUE 'PIDMTX'.
+           05  FILLER          PIC X(10) VALUE 'RESP'.
+           05  FILLER          PIC X(30) VALUE 'ESITO'.
+           05  FILLER          PIC X(78) VALUE SPACES.
+
+       01  RIGA-DETTAGLIO.
+           05  RD-PIDMTX       PIC X(15).
+           05  FILLER          PIC X(01) VALUE SPACES.
+           05  RD-RESP         PIC ----9.
+           05  FILLER          PIC X(06) VALUE SPACES.
+           05  RD-ESITO        PIC X(30).
+           05  FILLER          PIC X(76) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-1.
+           05  FILLER          PIC X(30) VALUE
+               'PIDMTX LETTI DA SYSIN      : '.
+           05  RR-LETTE        PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(92) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-2.
+           05  FILLER          PIC X(30) VALUE
+               'RIELABORATI CON SUCCESSO   : '.
+           05  RR-OK           PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(92) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-3.
+           05  FILLER          PIC X(30) VALUE
+               'PIDMTX NON TROVATI IN WSRR : '.
+           05  RR-NON-TROVATE  PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(92) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-4.
+           05  FILLER          PIC X(30) VALUE
+               'TERMINATI IN ERRORE        : '.
+           05  RR-IN-ERRORE    PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(92) VALUE SPACES.
+
+      *****************************
+       PROCEDURE DIVISION.
+      *****************************
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INIZIALIZZA        THRU 1000-EXIT.
+           PERFORM 2000-RIELABORA-ELENCO    THRU 2000-EXIT.
+           PERFORM 9999-FINE               THRU 9999-EXIT.
+
+           STOP RUN.
+
+       0000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    APERTURA FILE E STAMPA DELLE INTESTAZIONI DI REPORT. *
+      *---------------------------------------------------------*
+       1000-INIZIALIZZA.
+
+           OPEN INPUT  SYSIN.
+           OPEN OUTPUT RPT-FILE.
+
+           WRITE RPT-RECORD FROM RIGA-TITOLO-1.
+           WRITE RPT-RECORD FROM RIGA-TITOLO-2.
+           ADD 2 TO W-LINEE-STAMPATE.
+
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    SCORRE L'ELENCO DEI PIDMTX DA RIELABORARE.           *
+      *---------------------------------------------------------*
+       2000-RIELABORA-ELENCO.
+
+           PERFORM 2100-LEGGI-SYSIN THRU 2100-EXIT.
+
+           PERFORM 2200-RIELABORA-RIGA THRU 2200-EXIT
+              UNTIL FINE-SYSIN.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-LEGGI-SYSIN.
+
+           READ SYSIN
+               AT END SET FINE-SYSIN TO TRUE
+           END-READ.
+
+       2100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    RICHIAMA L'ENTRY 'WSOC83R' PER IL PIDMTX CORRENTE E  *
+      *    NE STAMPA L'ESITO.                                   *
+      *---------------------------------------------------------*
+       2200-RIELABORA-RIGA.
+
+           IF SI-PIDMTX = SPACES
+              PERFORM 2100-LEGGI-SYSIN THRU 2100-EXIT
+           ELSE
+              ADD 1 TO W-RIGHE-LETTE
+
+              MOVE SI-PIDMTX     TO WS83R-PIDMTX
+              MOVE ZERO          TO WS83R-RESP
+              MOVE 'B'           TO WS83R-MODO
+
+              CALL 'WSOC83R' USING WS83R-PARM
+
+              MOVE SI-PIDMTX     TO RD-PIDMTX
+              MOVE WS83R-RESP    TO RD-RESP
+
+              EVALUATE WS83R-RESP
+                  WHEN ZERO
+                       ADD 1 TO W-RIGHE-OK
+                       MOVE 'RIELABORATO' TO RD-ESITO
+                  WHEN +100
+                       ADD 1 TO W-RIGHE-NON-TROVATE
+                       MOVE 'NON TROVATO IN WSRR' TO RD-ESITO
+                  WHEN OTHER
+                       ADD 1 TO W-RIGHE-IN-ERRORE
+                       MOVE 'TERMINATO IN ERRORE' TO RD-ESITO
+              END-EVALUATE
+
+              WRITE RPT-RECORD FROM RIGA-DETTAGLIO
+              ADD 1 TO W-LINEE-STAMPATE
+
+              PERFORM 2100-LEGGI-SYSIN THRU 2100-EXIT
+           END-IF.
+
+       2200-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    RIEPILOGO FINALE, CHIUSURA FILE E TERMINE.           *
+      *---------------------------------------------------------*
+       9999-FINE.
+
+           CLOSE SYSIN.
+
+           MOVE W-RIGHE-LETTE        TO RR-LETTE.
+           MOVE W-RIGHE-OK           TO RR-OK.
+           MOVE W-RIGHE-NON-TROVATE  TO RR-NON-TROVATE.
+           MOVE W-RIGHE-IN-ERRORE    TO RR-IN-ERRORE.
+
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-1.
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-2.
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-3.
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-4.
+           ADD 4 TO W-LINEE-STAMPATE.
+
+           CLOSE RPT-FILE.
+
+           DISPLAY 'WOCB0083 - PIDMTX LETTI      : ' W-RIGHE-LETTE.
+           DISPLAY 'WOCB0083 - RIELABORATI OK    : ' W-RIGHE-OK.
+           DISPLAY 'WOCB0083 - NON TROVATI       : '
+                    W-RIGHE-NON-TROVATE.
+           DISPLAY 'WOCB0083 - IN ERRORE         : ' W-RIGHE-IN-ERRORE.
+
+           IF W-RIGHE-IN-ERRORE > ZERO
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              MOVE ZERO TO RETURN-CODE
+           END-IF.
+
+       9999-EXIT.
+           EXIT.
