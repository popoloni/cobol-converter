@@ -0,0 +1,497 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WRRB0083.
+       AUTHOR.        MANUTENZIONE WSOC83.
+       INSTALLATION.  MONTE TITOLI - ELABORAZIONE DATI.
+       DATE-WRITTEN.  AGOSTO 2026.
+       DATE-COMPILED.
+      ***************************************************************
+      *REMARKS.        M O N T E   T I T O L I
+      *                ------------------------
+      *                RICONCILIAZIONE GIORNALIERA ARRIVI WSRR
+      *                (RICHIESTE) CONTRO RISPOSTE WSRS, PER LA
+      *                GIORNATA INDIVIDUATA DA WTIMECAR.
+      *                ----------------------------------------
+      *                LANCIATO IN BATCH: SCORRE LE RIGHE WSRR
+      *                DELLA GIORNATA (DI DEFAULT LA GIORNATA
+      *                CORRENTE, SOVRASCRIVIBILE CON UNA SCHEDA DI
+      *                CONTROLLO IN SYSIN) E, PER CIASCUNA,
+      *                - VERIFICA SE ESISTE LA RIGA WSRS DI RISPOSTA
+      *                  CON LO STESSO PIDMTX: SE MANCA, LA SEGNALA
+      *                  SUL REPORT COME RISPOSTA MANCANTE;
+      *                - VERIFICA SE E' ANCORA NON VALIDATA
+      *                  (CVALMSG = SPAZIO) DA PIU' DELLA SOGLIA
+      *                  CONFIGURATA (DEFAULT 30 MINUTI): SE SI', LA
+      *                  SEGNALA COME NON VALIDATA DA TROPPO TEMPO.
+      *                ----------------------------------------
+      *                UN RIEPILOGO PER CCATAPPL (ARRIVI, RISPOSTE,
+      *                MANCANTI) CHIUDE IL REPORT. IL PROGRAMMA E'
+      *                SOLO DI SORVEGLIANZA: NON AGGIORNA NE' WSRR
+      *                NE' WSRS.
+      ***************************************************************
+      * MODIFICHE:                                                  *
+      *   AGO26  RG0854  PRIMA STESURA.                              *
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN     ASSIGN TO SYSIN.
+           SELECT RPT-FILE  ASSIGN TO RPTOUT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SYSIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  SYSIN-RECORD.
+           05  SI-DATA-RIF               PIC X(10).
+           05  SI-MINUTI-SOGLIA          PIC 9(05).
+           05  FILLER                    PIC X(65).
+
+       FD  RPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  RPT-RECORD                    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+      ***************************************************************
+      *    COSTANTI E CONTATORI DI SERVIZIO                        *
+      ***************************************************************
+       77  W-MINUTI-SOGLIA-DFLT          PIC 9(05) VALUE 00030.
+       77  W-MINUTI-SOGLIA-EFF           PIC 9(05) VALUE 00030.
+       77  W-DATA-RIF-EFF                PIC X(10) VALUE SPACES.
+       77  W-RIGHE-LETTE                 PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-RIGHE-MANCANTI              PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-RIGHE-STALE                 PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-LINEE-STAMPATE              PIC 9(05) COMP-3 VALUE ZERO.
+
+       01  W-SW-FINE-SYSIN               PIC X     VALUE 'N'.
+           88  FINE-SYSIN                          VALUE 'S'.
+           88  NON-FINE-SYSIN                      VALUE 'N'.
+
+       01  W-SW-FINE-CURSORE             PIC X     VALUE 'N'.
+           88  FINE-CURSORE                        VALUE 'S'.
+           88  NON-FINE-CURSORE                    VALUE 'N'.
+
+      ***************************************************************
+      *    TABELLA DI RIEPILOGO IN MEMORIA, UNA RIGA PER CCATAPPL   *
+      *    INCONTRATO NELLA GIORNATA ELABORATA                     *
+      ***************************************************************
+       01  TAB-CCATAPPL.
+           05  TAB-CCATAPPL-RIGA         OCCURS 200 TIMES.
+               10  TAB-CCATAPPL-COD      PIC X(08).
+               10  TAB-CCATAPPL-ARRIVATI PIC 9(07) COMP-3.
+               10  TAB-CCATAPPL-RISPOSTI PIC 9(07) COMP-3.
+               10  TAB-CCATAPPL-MANCANTI PIC 9(07) COMP-3.
+
+       77  IND-CCATAPPL                  PIC 9(03) COMP VALUE ZERO.
+       77  IND-CCATAPPL-MAX              PIC 9(03) COMP VALUE 200.
+       77  IND-RICERCA                   PIC 9(03) COMP VALUE ZERO.
+
+       01  W-SW-TROVATO                  PIC X     VALUE 'N'.
+           88  TROVATO-SI                          VALUE 'S'.
+           88  TROVATO-NO                          VALUE 'N'.
+
+      ***************************************************************
+      *    RIGHE DEL REPORT                                        *
+      ***************************************************************
+       01  RIGA-TITOLO-1.
+           05  FILLER          PIC X(46) VALUE
+               'WRRB0083 - RICONCILIAZIONE GIORNALIERA WSRR/WS'.
+           05  FILLER          PIC X(03) VALUE 'RS '.
+           05  FILLER          PIC X(84) VALUE SPACES.
+
+       01  RIGA-TITOLO-2.
+           05  FILLER          PIC X(20) VALUE 'GIORNATA ELABORATA:'.
+           05  RT2-DATA-RIF    PIC X(10).
+           05  FILLER          PIC X(103) VALUE SPACES.
+
+       01  RIGA-TITOLO-3.
+           05  FILLER          PIC X(15) VALUE 'PIDMTX'.
+           05  FILLER          PIC X(10) VALUE 'CCATAPPL'.
+           05  FILLER          PIC X(24) VALUE 'ARRIVATO IL'.
+           05  FILLER          PIC X(30) VALUE 'ANOMALIA'.
+           05  FILLER          PIC X(54) VALUE SPACES.
+
+       01  RIGA-DETTAGLIO.
+           05  RD-PIDMTX       PIC X(15).
+           05  FILLER          PIC X(01) VALUE SPACES.
+           05  RD-CCATAPPL     PIC X(09).
+           05  FILLER          PIC X(01) VALUE SPACES.
+           05  RD-WTIMECAR     PIC X(26).
+           05  FILLER          PIC X(01) VALUE SPACES.
+           05  RD-ANOMALIA     PIC X(30).
+           05  FILLER          PIC X(49) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-TITOLO.
+           05  FILLER          PIC X(46) VALUE
+               'RIEPILOGO PER CCATAPPL'.
+           05  FILLER          PIC X(87) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-INTEST.
+           05  FILLER          PIC X(10) VALUE 'CCATAPPL'.
+           05  FILLER          PIC X(12) VALUE 'ARRIVATI'.
+           05  FILLER          PIC X(12) VALUE 'RISPOSTI'.
+           05  FILLER          PIC X(12) VALUE 'MANCANTI'.
+           05  FILLER          PIC X(87) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-DETT.
+           05  RRD-CCATAPPL    PIC X(10).
+           05  RRD-ARRIVATI    PIC ZZZ.ZZ9.
+           05  FILLER          PIC X(05) VALUE SPACES.
+           05  RRD-RISPOSTI    PIC ZZZ.ZZ9.
+           05  FILLER          PIC X(05) VALUE SPACES.
+           05  RRD-MANCANTI    PIC ZZZ.ZZ9.
+           05  FILLER          PIC X(87) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-TOT-1.
+           05  FILLER          PIC X(30) VALUE
+               'RIGHE WSRR ESAMINATE       : '.
+           05  RR-LETTE        PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(92) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-TOT-2.
+           05  FILLER          PIC X(30) VALUE
+               'RISPOSTE WSRS MANCANTI     : '.
+           05  RR-MANCANTI     PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(92) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-TOT-3.
+           05  FILLER          PIC X(30) VALUE
+               'RIGHE NON VALIDATE DA TROPPO: '.
+           05  RR-STALE        PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(92) VALUE SPACES.
+
+      ***************************************************************
+      *    HOST VARIABLES DEI CURSORI/SELECT                        *
+      ***************************************************************
+       01  HV-DATA-RIF                   PIC X(10).
+       01  HV-MINUTI-SOGLIA              PIC S9(5) COMP-3.
+       01  HV-PIDMTX                     PIC X(15).
+       01  HV-CCATAPPL                   PIC X(08).
+       01  HV-WTIMECAR                   PIC X(26).
+       01  HV-CVALMSG                    PIC X(01).
+       01  HV-RISPOSTE                   PIC S9(9) COMP.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE WSRR  END-EXEC.
+           EXEC SQL INCLUDE WSRS  END-EXEC.
+
+      *****************************
+       PROCEDURE DIVISION.
+      *****************************
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INIZIALIZZA        THRU 1000-EXIT.
+           PERFORM 2000-ELABORA-WSRR       THRU 2000-EXIT.
+           PERFORM 8000-STAMPA-RIEPILOGO   THRU 8000-EXIT.
+           PERFORM 9999-FINE               THRU 9999-EXIT.
+
+           STOP RUN.
+
+       0000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    APERTURA FILE E LETTURA DELL'EVENTUALE SCHEDA DI     *
+      *    CONTROLLO (GIORNATA DI RIFERIMENTO E SOGLIA STALE).  *
+      *---------------------------------------------------------*
+       1000-INIZIALIZZA.
+
+           MOVE W-MINUTI-SOGLIA-DFLT TO W-MINUTI-SOGLIA-EFF.
+           MOVE SPACES               TO W-DATA-RIF-EFF.
+           MOVE ZERO                 TO IND-CCATAPPL.
+
+           OPEN INPUT  SYSIN.
+           OPEN OUTPUT RPT-FILE.
+
+           READ SYSIN
+               AT END SET FINE-SYSIN TO TRUE
+           END-READ.
+
+           IF NON-FINE-SYSIN
+              IF SI-DATA-RIF NOT = SPACES
+                 MOVE SI-DATA-RIF TO W-DATA-RIF-EFF
+              END-IF
+              IF SI-MINUTI-SOGLIA NUMERIC AND SI-MINUTI-SOGLIA > ZERO
+                 MOVE SI-MINUTI-SOGLIA TO W-MINUTI-SOGLIA-EFF
+              END-IF
+           END-IF.
+
+           MOVE W-DATA-RIF-EFF      TO HV-DATA-RIF.
+           MOVE W-MINUTI-SOGLIA-EFF TO HV-MINUTI-SOGLIA.
+
+           CLOSE SYSIN.
+
+           IF W-DATA-RIF-EFF = SPACES
+              MOVE 'GIORNATA CORRENTE' TO RT2-DATA-RIF
+           ELSE
+              MOVE W-DATA-RIF-EFF      TO RT2-DATA-RIF
+           END-IF.
+
+           WRITE RPT-RECORD FROM RIGA-TITOLO-1.
+           WRITE RPT-RECORD FROM RIGA-TITOLO-2.
+           WRITE RPT-RECORD FROM RIGA-TITOLO-3.
+           ADD 3 TO W-LINEE-STAMPATE.
+
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    SCORRE LE RIGHE WSRR DELLA GIORNATA DI RIFERIMENTO,  *
+      *    CONFRONTANDO OGNUNA CON WSRS E CON LA SOGLIA DI      *
+      *    VALIDAZIONE.                                         *
+      *---------------------------------------------------------*
+       2000-ELABORA-WSRR.
+
+           SET NON-FINE-CURSORE TO TRUE.
+
+           EXEC SQL
+                DECLARE CUR-WRR-GIORNO CURSOR FOR
+                SELECT PIDMTX, CCATAPPL, WTIMECAR, CVALMSG
+                FROM   WSRR
+                WHERE  WTIMECAR >=
+                          CASE WHEN :HV-DATA-RIF = ' '
+                               THEN CURRENT DATE
+                               ELSE DATE(:HV-DATA-RIF)
+                          END
+                  AND  WTIMECAR <
+                          CASE WHEN :HV-DATA-RIF = ' '
+                               THEN CURRENT DATE + 1 DAY
+                               ELSE DATE(:HV-DATA-RIF) + 1 DAY
+                          END
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-WRR-GIORNO END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO
+              DISPLAY 'WRRB0083 - ERRORE OPEN CUR-WRR-GIORNO SQLCODE='
+                       SQLCODE
+              PERFORM 9900-ABEND-SQL THRU 9900-EXIT
+           END-IF.
+
+           PERFORM 2100-ESAMINA-RIGA THRU 2100-EXIT
+              UNTIL FINE-CURSORE.
+
+           EXEC SQL CLOSE CUR-WRR-GIORNO END-EXEC.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-ESAMINA-RIGA.
+
+           EXEC SQL
+                FETCH CUR-WRR-GIORNO
+                INTO :HV-PIDMTX, :HV-CCATAPPL, :HV-WTIMECAR,
+                     :HV-CVALMSG
+           END-EXEC.
+
+           IF SQLCODE EQUAL +100
+              SET FINE-CURSORE TO TRUE
+           ELSE
+              IF SQLCODE NOT EQUAL ZERO
+                 DISPLAY 'WRRB0083 - ERRORE FETCH CUR-WRR SQLCODE='
+                          SQLCODE
+                 PERFORM 9900-ABEND-SQL THRU 9900-EXIT
+              ELSE
+                 ADD 1 TO W-RIGHE-LETTE
+                 PERFORM 3000-CERCA-INS-CCATAPPL THRU 3000-EXIT
+                 PERFORM 4000-VERIFICA-RISPOSTA  THRU 4000-EXIT
+                 PERFORM 5000-VERIFICA-STALE     THRU 5000-EXIT
+              END-IF
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    RICERCA SEQUENZIALE DI HV-CCATAPPL IN TAB-CCATAPPL;  *
+      *    SE ASSENTE, LO INSERISCE. ADEGUA IL CONTATORE ARRIVI.*
+      *---------------------------------------------------------*
+       3000-CERCA-INS-CCATAPPL.
+
+           SET TROVATO-NO   TO TRUE.
+           MOVE ZERO         TO IND-RICERCA.
+
+           PERFORM 3100-CONFRONTA-RIGA THRU 3100-EXIT
+              VARYING IND-RICERCA FROM 1 BY 1
+              UNTIL IND-RICERCA > IND-CCATAPPL
+                 OR TROVATO-SI.
+
+           IF TROVATO-NO
+              IF IND-CCATAPPL >= IND-CCATAPPL-MAX
+                 DISPLAY '*** WRRB0083 - TABELLA CCATAPPL PIENA ***'
+                 DISPLAY ' CCATAPPL NON RIEPILOGATO =' HV-CCATAPPL
+              ELSE
+                 ADD 1 TO IND-CCATAPPL
+                 MOVE HV-CCATAPPL TO
+                      TAB-CCATAPPL-COD (IND-CCATAPPL)
+                 MOVE ZERO        TO
+                      TAB-CCATAPPL-ARRIVATI (IND-CCATAPPL)
+                      TAB-CCATAPPL-RISPOSTI (IND-CCATAPPL)
+                      TAB-CCATAPPL-MANCANTI (IND-CCATAPPL)
+                 MOVE IND-CCATAPPL TO IND-RICERCA
+              END-IF
+           END-IF.
+
+           IF IND-RICERCA <= IND-CCATAPPL
+              ADD 1 TO TAB-CCATAPPL-ARRIVATI (IND-RICERCA)
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+       3100-CONFRONTA-RIGA.
+
+           IF TAB-CCATAPPL-COD (IND-RICERCA) = HV-CCATAPPL
+              SET TROVATO-SI TO TRUE
+           END-IF.
+
+       3100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    VERIFICA SE ESISTE LA RISPOSTA WSRS PER IL PIDMTX    *
+      *    CORRENTE; SE MANCA, LA SEGNALA SUL REPORT.           *
+      *---------------------------------------------------------*
+       4000-VERIFICA-RISPOSTA.
+
+           EXEC SQL
+                SELECT COUNT(*)
+                INTO   :HV-RISPOSTE
+                FROM   WSRS
+                WHERE  PIDMTX = :HV-PIDMTX
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO
+              DISPLAY 'WRRB0083 - ERRORE SELECT WSRS SQLCODE=' SQLCODE
+              PERFORM 9900-ABEND-SQL THRU 9900-EXIT
+           ELSE
+              IF HV-RISPOSTE > ZERO
+                 ADD 1 TO TAB-CCATAPPL-RISPOSTI (IND-RICERCA)
+              ELSE
+                 ADD 1 TO W-RIGHE-MANCANTI
+                 ADD 1 TO TAB-CCATAPPL-MANCANTI (IND-RICERCA)
+                 MOVE HV-PIDMTX          TO RD-PIDMTX
+                 MOVE HV-CCATAPPL        TO RD-CCATAPPL
+                 MOVE HV-WTIMECAR        TO RD-WTIMECAR
+                 MOVE 'RISPOSTA WSRS MANCANTE' TO RD-ANOMALIA
+                 WRITE RPT-RECORD FROM RIGA-DETTAGLIO
+                 ADD 1 TO W-LINEE-STAMPATE
+              END-IF
+           END-IF.
+
+       4000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    VERIFICA SE LA RIGA E' ANCORA NON VALIDATA           *
+      *    (CVALMSG = SPAZIO) DA PIU' DELLA SOGLIA CONFIGURATA. *
+      *---------------------------------------------------------*
+       5000-VERIFICA-STALE.
+
+           IF HV-CVALMSG = SPACES
+              EXEC SQL
+                   SELECT COUNT(*)
+                   INTO   :HV-RISPOSTE
+                   FROM   WSRR
+                   WHERE  PIDMTX     = :HV-PIDMTX
+                     AND  WTIMECAR   < CURRENT TIMESTAMP -
+                                        :HV-MINUTI-SOGLIA MINUTES
+              END-EXEC
+              IF SQLCODE NOT EQUAL ZERO
+                 DISPLAY 'WRRB0083 - ERRORE SELECT STALE SQLCODE='
+                          SQLCODE
+                 PERFORM 9900-ABEND-SQL THRU 9900-EXIT
+              ELSE
+                 IF HV-RISPOSTE > ZERO
+                    ADD 1 TO W-RIGHE-STALE
+                    MOVE HV-PIDMTX          TO RD-PIDMTX
+                    MOVE HV-CCATAPPL        TO RD-CCATAPPL
+                    MOVE HV-WTIMECAR        TO RD-WTIMECAR
+                    MOVE 'NON VALIDATO DA TROPPO TEMPO' TO RD-ANOMALIA
+                    WRITE RPT-RECORD FROM RIGA-DETTAGLIO
+                    ADD 1 TO W-LINEE-STAMPATE
+                 END-IF
+              END-IF
+           END-IF.
+
+       5000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    STAMPA IL RIEPILOGO PER CCATAPPL ACCUMULATO IN        *
+      *    TAB-CCATAPPL.                                        *
+      *---------------------------------------------------------*
+       8000-STAMPA-RIEPILOGO.
+
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-TITOLO.
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-INTEST.
+           ADD 2 TO W-LINEE-STAMPATE.
+
+           IF IND-CCATAPPL > ZERO
+              MOVE ZERO TO IND-RICERCA
+              PERFORM 8100-STAMPA-RIGA-CCATAPPL THRU 8100-EXIT
+                 VARYING IND-RICERCA FROM 1 BY 1
+                 UNTIL IND-RICERCA > IND-CCATAPPL
+           END-IF.
+
+       8000-EXIT.
+           EXIT.
+
+       8100-STAMPA-RIGA-CCATAPPL.
+
+           MOVE TAB-CCATAPPL-COD      (IND-RICERCA) TO RRD-CCATAPPL.
+           MOVE TAB-CCATAPPL-ARRIVATI (IND-RICERCA) TO RRD-ARRIVATI.
+           MOVE TAB-CCATAPPL-RISPOSTI (IND-RICERCA) TO RRD-RISPOSTI.
+           MOVE TAB-CCATAPPL-MANCANTI (IND-RICERCA) TO RRD-MANCANTI.
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-DETT.
+           ADD 1 TO W-LINEE-STAMPATE.
+
+       8100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    ROUTINE GENERICA DI ABEND SU ERRORE SQL IRRECUPERABILE.
+      *---------------------------------------------------------*
+       9900-ABEND-SQL.
+
+           CLOSE RPT-FILE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       9900-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    RIEPILOGO FINALE, CHIUSURA FILE E TERMINE.           *
+      *---------------------------------------------------------*
+       9999-FINE.
+
+           MOVE W-RIGHE-LETTE      TO RR-LETTE.
+           MOVE W-RIGHE-MANCANTI   TO RR-MANCANTI.
+           MOVE W-RIGHE-STALE      TO RR-STALE.
+
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-TOT-1.
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-TOT-2.
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-TOT-3.
+           ADD 3 TO W-LINEE-STAMPATE.
+
+           CLOSE RPT-FILE.
+
+           DISPLAY 'WRRB0083 - RIGHE ESAMINATE : ' W-RIGHE-LETTE.
+           DISPLAY 'WRRB0083 - RISPOSTE MANCANTI: ' W-RIGHE-MANCANTI.
+           DISPLAY 'WRRB0083 - RIGHE NON VALIDATE: ' W-RIGHE-STALE.
+           MOVE ZERO TO RETURN-CODE.
+
+       9999-EXIT.
+           EXIT.
