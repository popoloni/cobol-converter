@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    WSLB0083.
+       AUTHOR.        MANUTENZIONE WSOC83.
+       INSTALLATION.  MONTE TITOLI - ELABORAZIONE DATI.
+       DATE-WRITTEN.  AGOSTO 2026.
+       DATE-COMPILED.
+      ***************************************************************
+      *REMARKS.        M O N T E   T I T O L I
+      *                ------------------------
+      *                RILEVAZIONE RICHIESTE DI REINVIO FERME SULLA
+      *                WORK LIST (TABELLA WSL) ALIMENTATA DA WSOC83.
+      *                ----------------------------------------
+      *                LANCIATO IN BATCH: LEGGE DA WSL LE RIGHE CON
+      *                CSTMSG = 'C' (IN CORSO) E CTMINVOP = 'R'
+      *                (REINVIO RICHIESTO) NON ANCORA CONCLUSE
+      *                (OATCONCL = 0) E VECCHIE PIU' DELLA SOGLIA
+      *                CONFIGURATA (DEFAULT 60 MINUTI, SOVRASCRIVIBILE
+      *                CON UNA SCHEDA DI CONTROLLO IN SYSIN), LE
+      *                STAMPA SU REPORT PER LA SORVEGLIANZA OPERATIVA
+      *                E, SE RICHIESTO DALLA SCHEDA DI CONTROLLO,
+      *                LE PORTA A CSTMSG = 'E' (IN ERRORE) COSI' DA
+      *                NON RESTARE INDEFINITAMENTE IN STATO 'C'.
+      *                ----------------------------------------
+      *                IL CAMBIO DI CSTMSG E' UN SEGNALE PER GLI
+      *                OPERATORI, NON UN RIPRISTINO AUTOMATICO DELLA
+      *                RICHIESTA DI REINVIO: LA RIGENERAZIONE VERA E
+      *                PROPRIA DEL MESSAGGIO RESTA FUORI SCOPO DI
+      *                QUESTO PROGRAMMA.
+      ***************************************************************
+      * MODIFICHE:                                                  *
+      *   AGO26  RG0853  PRIMA STESURA.                              *
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN     ASSIGN TO SYSIN.
+           SELECT RPT-FILE  ASSIGN TO RPTOUT.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SYSIN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  SYSIN-RECORD.
+           05  SI-MINUTI-SOGLIA          PIC 9(05).
+           05  SI-AGGIORNA-FLAG          PIC X(01).
+           05  FILLER                    PIC X(74).
+
+       FD  RPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  RPT-RECORD                    PIC X(133).
+
+       WORKING-STORAGE SECTION.
+
+      ***************************************************************
+      *    COSTANTI E CONTATORI DI SERVIZIO                        *
+      ***************************************************************
+       77  W-MINUTI-SOGLIA-DFLT          PIC 9(05) VALUE 00060.
+       77  W-MINUTI-SOGLIA-EFF           PIC 9(05) VALUE 00060.
+       77  W-RIGHE-LETTE                 PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-RIGHE-SEGNALATE             PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-RIGHE-AGGIORNATE            PIC 9(07) COMP-3 VALUE ZERO.
+       77  W-LINEE-STAMPATE              PIC 9(05) COMP-3 VALUE ZERO.
+
+       01  W-SW-FINE-SYSIN               PIC X     VALUE 'N'.
+           88  FINE-SYSIN                          VALUE 'S'.
+           88  NON-FINE-SYSIN                      VALUE 'N'.
+
+       01  W-SW-FINE-CURSORE             PIC X     VALUE 'N'.
+           88  FINE-CURSORE                        VALUE 'S'.
+           88  NON-FINE-CURSORE                    VALUE 'N'.
+
+       01  W-SW-AGGIORNA                 PIC X     VALUE 'N'.
+           88  AGGIORNA-WSL-SI                     VALUE 'S'.
+           88  AGGIORNA-WSL-NO                     VALUE 'N'.
+
+      ***************************************************************
+      *    RIGHE DEL REPORT                                        *
+      ***************************************************************
+       01  RIGA-TITOLO-1.
+           05  FILLER          PIC X(45) VALUE
+               'WSLB0083 - REINVII FERMI SULLA WORK LIST WSL'.
+           05  FILLER          PIC X(88) VALUE SPACES.
+
+       01  RIGA-TITOLO-2.
+           05  FILLER          PIC X(15) VALUE 'PIDMTX'.
+           05  FILLER          PIC X(24) VALUE 'CARICATO IL'.
+           05  FILLER          PIC X(20) VALUE 'ESITO'.
+           05  FILLER          PIC X(74) VALUE SPACES.
+
+       01  RIGA-DETTAGLIO.
+           05  RD-PIDMTX       PIC X(15).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RD-WTIMECAR     PIC X(26).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  RD-ESITO        PIC X(20).
+           05  FILLER          PIC X(66) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-1.
+           05  FILLER          PIC X(30) VALUE
+               'RIGHE LETTE               : '.
+           05  RR-LETTE        PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(92) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-2.
+           05  FILLER          PIC X(30) VALUE
+               'RIGHE SEGNALATE COME FERME: '.
+           05  RR-SEGNALATE    PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(92) VALUE SPACES.
+
+       01  RIGA-RIEPILOGO-3.
+           05  FILLER          PIC X(30) VALUE
+               'RIGHE PORTATE A CSTMSG = E : '.
+           05  RR-AGGIORNATE   PIC ZZZ.ZZZ.ZZ9.
+           05  FILLER          PIC X(92) VALUE SPACES.
+
+      ***************************************************************
+      *    HOST VARIABLES DEL CURSORE                               *
+      ***************************************************************
+       01  HV-PIDMTX                     PIC X(15).
+       01  HV-WTIMECAR                   PIC X(26).
+       01  HV-MINUTI-SOGLIA              PIC S9(5) COMP-3.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE WSL   END-EXEC.
+
+      *****************************
+       PROCEDURE DIVISION.
+      *****************************
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INIZIALIZZA        THRU 1000-EXIT.
+           PERFORM 2000-RILEVA-FERMI       THRU 2000-EXIT.
+           PERFORM 9999-FINE               THRU 9999-EXIT.
+
+           STOP RUN.
+
+       0000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    APERTURA FILE E LETTURA DELL'EVENTUALE SCHEDA DI     *
+      *    CONTROLLO (SOGLIA IN MINUTI E FLAG DI AGGIORNAMENTO).*
+      *---------------------------------------------------------*
+       1000-INIZIALIZZA.
+
+           MOVE W-MINUTI-SOGLIA-DFLT TO W-MINUTI-SOGLIA-EFF.
+           SET AGGIORNA-WSL-NO      TO TRUE.
+
+           OPEN INPUT  SYSIN.
+           OPEN OUTPUT RPT-FILE.
+
+           READ SYSIN
+               AT END SET FINE-SYSIN TO TRUE
+           END-READ.
+
+           IF NON-FINE-SYSIN
+              IF SI-MINUTI-SOGLIA NUMERIC AND SI-MINUTI-SOGLIA > ZERO
+                 MOVE SI-MINUTI-SOGLIA TO W-MINUTI-SOGLIA-EFF
+              END-IF
+              IF SI-AGGIORNA-FLAG = 'S'
+                 SET AGGIORNA-WSL-SI TO TRUE
+              END-IF
+           END-IF.
+
+           MOVE W-MINUTI-SOGLIA-EFF TO HV-MINUTI-SOGLIA.
+
+           CLOSE SYSIN.
+
+           WRITE RPT-RECORD FROM RIGA-TITOLO-1.
+           WRITE RPT-RECORD FROM RIGA-TITOLO-2.
+           ADD 2 TO W-LINEE-STAMPATE.
+
+       1000-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    SCORRE LE RIGHE WSL IN CORSO/REINVIO-RICHIESTO PIU'  *
+      *    VECCHIE DELLA SOGLIA E LE SEGNALA (ED EVENTUALMENTE  *
+      *    LE AGGIORNA A CSTMSG = 'E').                         *
+      *---------------------------------------------------------*
+       2000-RILEVA-FERMI.
+
+           SET NON-FINE-CURSORE TO TRUE.
+
+           EXEC SQL
+                DECLARE CUR-WSL-FERMI CURSOR FOR
+                SELECT PIDMTX, WTIMECAR
+                FROM   WSL
+                WHERE  CSTMSG    = 'C'
+                  AND  CTMINVOP  = 'R'
+                  AND  OATCONCL  = 0
+                  AND  WTIMECAR  < CURRENT TIMESTAMP -
+                                    :HV-MINUTI-SOGLIA MINUTES
+                FOR UPDATE OF CSTMSG
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-WSL-FERMI END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO
+              DISPLAY 'WSLB0083 - ERRORE OPEN CUR-WSL-FERMI SQLCODE='
+                       SQLCODE
+              PERFORM 9900-ABEND-SQL THRU 9900-EXIT
+           END-IF.
+
+           PERFORM 2100-LEGGI-SEGNALA-RIGA THRU 2100-EXIT
+              UNTIL FINE-CURSORE.
+
+           EXEC SQL CLOSE CUR-WSL-FERMI END-EXEC.
+
+           EXEC SQL COMMIT END-EXEC.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-LEGGI-SEGNALA-RIGA.
+
+           EXEC SQL
+                FETCH CUR-WSL-FERMI
+                INTO :HV-PIDMTX, :HV-WTIMECAR
+           END-EXEC.
+
+           IF SQLCODE EQUAL +100
+              SET FINE-CURSORE TO TRUE
+           ELSE
+              IF SQLCODE NOT EQUAL ZERO
+                 DISPLAY 'WSLB0083 - ERRORE FETCH CUR-WSL SQLCODE='
+                          SQLCODE
+                 PERFORM 9900-ABEND-SQL THRU 9900-EXIT
+              ELSE
+                 ADD 1 TO W-RIGHE-LETTE
+                 ADD 1 TO W-RIGHE-SEGNALATE
+                 MOVE HV-PIDMTX       TO RD-PIDMTX
+                 MOVE HV-WTIMECAR     TO RD-WTIMECAR
+                 MOVE 'FERMO - SEGNALATO'  TO RD-ESITO
+                 IF AGGIORNA-WSL-SI
+                    PERFORM 2200-AGGIORNA-RIGA THRU 2200-EXIT
+                    MOVE 'FERMO - PORTATO A E' TO RD-ESITO
+                 END-IF
+                 WRITE RPT-RECORD FROM RIGA-DETTAGLIO
+                 ADD 1 TO W-LINEE-STAMPATE
+              END-IF
+           END-IF.
+
+       2100-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    PORTA LA RIGA CORRENTE DEL CURSORE A CSTMSG = 'E'.   *
+      *---------------------------------------------------------*
+       2200-AGGIORNA-RIGA.
+
+           EXEC SQL
+                UPDATE WSL
+                SET    CSTMSG = 'E'
+                WHERE  CURRENT OF CUR-WSL-FERMI
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO
+              DISPLAY 'WSLB0083 - ERRORE UPDATE WSL SQLCODE=' SQLCODE
+              PERFORM 9900-ABEND-SQL THRU 9900-EXIT
+           ELSE
+              ADD 1 TO W-RIGHE-AGGIORNATE
+           END-IF.
+
+       2200-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    ROUTINE GENERICA DI ABEND SU ERRORE SQL IRRECUPERABILE.
+      *---------------------------------------------------------*
+       9900-ABEND-SQL.
+
+           EXEC SQL ROLLBACK END-EXEC.
+           CLOSE RPT-FILE.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
+       9900-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------*
+      *    RIEPILOGO FINALE, CHIUSURA FILE E TERMINE.           *
+      *---------------------------------------------------------*
+       9999-FINE.
+
+           MOVE W-RIGHE-LETTE      TO RR-LETTE.
+           MOVE W-RIGHE-SEGNALATE  TO RR-SEGNALATE.
+           MOVE W-RIGHE-AGGIORNATE TO RR-AGGIORNATE.
+
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-1.
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-2.
+           WRITE RPT-RECORD FROM RIGA-RIEPILOGO-3.
+           ADD 3 TO W-LINEE-STAMPATE.
+
+           CLOSE RPT-FILE.
+
+           DISPLAY 'WSLB0083 - RIGHE LETTE      : ' W-RIGHE-LETTE.
+           DISPLAY 'WSLB0083 - RIGHE SEGNALATE  : ' W-RIGHE-SEGNALATE.
+           DISPLAY 'WSLB0083 - RIGHE AGGIORNATE : ' W-RIGHE-AGGIORNATE.
+           MOVE ZERO TO RETURN-CODE.
+
+       9999-EXIT.
+           EXIT.
