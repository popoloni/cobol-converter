@@ -32,6 +32,15 @@
        01 WS-MSG-CORP.
            COPY WSC83I.
 
+      * SECONDA ISTANZA DEL BODY MESSAGGIO, USATA SOLO PER DECODIFICARE
+      * LE ALTRE RIGHE WSRR NON ANCORA VALIDATE QUANDO SI VERIFICA SE
+      * SONO SULLO STESSO TITOLO DEL MESSAGGIO CORRENTE (VEDI
+      * CONTROLLI-A-ISIN-DUP)
+RG0857 01  W-DUP-XMSGRISE.
+RG0857     05  W-DUP-XMSGRISE-LEN         PIC S9(4) COMP.
+RG0857     05  WS-MSG-CORP-DUP.
+RG0857         COPY WSC83I REPLACING ==WSC83I== BY ==WSC83I-DUP==.
+
        77  FILLER                        PIC X(16) VALUE
                                          'INIZIO WORKING->'.
        77  W-NOME-MODULO                 PIC X(08) VALUE SPACES.
@@ -61,6 +70,14 @@
 NEWC   01  SW-SL                     PIC X VALUE ZERO.
 NEWC       88 SW-SL-NO               VALUE 'N'.
 NEWC       88 SW-SL-SI               VALUE 'S'.
+      *
+      * SWITCH INDICATORE DI PIANO DI AMMORTAMENTO TRONCATO PER
+      * SUPERAMENTO DI IND-DP-MAX (RATE OLTRE LA CAPIENZA DI TAB-DP);
+      * VERIFICATO IN CONTROLLI-A-QTASINT (ERR. 1146) PER RESPINGERE IL
+      * MESSAGGIO INVECE DI ACCETTARE UN PIANO INCOMPLETO.
+RG0851 01  SW-PIANO-TRONC            PIC X VALUE 'N'.
+RG0851     88 PIANO-TRONC-NO          VALUE 'N'.
+RG0851     88 PIANO-TRONC-SI          VALUE 'S'.
       *
        01  W-STATO-TAF               PIC X VALUE ZERO.
            88 TAF-OK                 VALUE ZERO.
@@ -187,6 +204,10 @@ NEWC           05 TAB-QTASINT       PIC S9(2)V9(5) USAGE COMP-3.
            03  W-CUR-WSRR                    PIC S9(9)V COMP-3.
                88  CUR-WSRR-OK               VALUE ZEROES.
                88  CUR-WSRR-NF               VALUE +100.
+RG0857     03  W-CUR-WSRR-DUP                PIC S9(9)V COMP-3.
+RG0857         88  CUR-WSRR-DUP-OK           VALUE ZEROES.
+RG0857         88  CUR-WSRR-DUP-NF           VALUE +100.
+RG0857     03  W-DUP-PIDMTX                  PIC X(15).
            03  W-TABELLA-ERRORI.
                05 W-ELE-IDC-ERR OCCURS 5.
                   07 W-ELE-IDC               PIC X(003).
@@ -205,6 +226,9 @@ NEWC           05 TAB-QTASINT       PIC S9(2)V9(5) USAGE COMP-3.
                88 CONTROLLI-APPL-KO          VALUE '2'.
                88 CONTROLLI-KO               VALUE '1' '2'.
                88 CONTROLLI-OK               VALUE '0'.
+RG0857     03  W-ISIN-DUP                    PIC X(01) VALUE SPACE.
+RG0857         88  ISIN-DUPLICATO            VALUE 'S'.
+RG0857         88  ISIN-NON-DUPLICATO        VALUE ' '.
             03  W-EIBFN                PIC X(04) VALUE ZERO.
             03  W-EIBRCODE             PIC X(12) VALUE ZERO.
             03  W-DATA-APPOGGIO        PIC 9(8)  VALUE ZEROES.
@@ -223,6 +247,15 @@ NEWC           05 TAB-QTASINT       PIC S9(2)V9(5) USAGE COMP-3.
             03  W-CONTA-CED                  PIC 9(04)  VALUE 0.
             03  W-SALVA-IND-DP               PIC 9(04)  VALUE 0.
 NEWC        03  W-QTASINT                   PIC S9(2)V9(5) USAGE COMP-3.
+      *
+      * CAMPI DI SERVIZIO PER LA TRACCIATURA DEGLI AGGIORNAMENTI
+      * APPLICATIVI SU WSAU0083 (VEDI SCRIVI-TRACCIA-AUDIT)
+RG0855      03  W-AUDIT-NOMTAB              PIC X(04)  VALUE SPACES.
+RG0855      03  W-AUDIT-CNAZTIT             PIC X(02)  VALUE SPACES.
+RG0855      03  W-AUDIT-CSPTIT              PIC X(09)  VALUE SPACES.
+RG0855      03  W-AUDIT-CCHIAVE3            PIC X(02)  VALUE SPACES.
+RG0855      03  W-AUDIT-DESCR               PIC X(40)  VALUE SPACES.
+      *
             03  W-CSTRIP                     PIC X(01)  VALUE SPACES.
             03  W-CNAZTIT-CED                PIC X(02)  VALUE SPACES.
             03  W-CSPTIT-CED                 PIC X(09)  VALUE SPACES.
@@ -276,6 +309,36 @@ NEWC        03  W-QTASINT                   PIC S9(2)V9(5) USAGE COMP-3.
            COPY RNC14I.
       *
       *-------------------------------------------------------------*
+      * -- AREA PER RICERCA SU TABELLA "INVIOJOB" (SYSPTAB5): JOB
+      * -- DA INNESCARE PER L'INVIO, VEDI INNESCA-INVIO
+      *-------------------------------------------------------------*
+RG0858     COPY WSJT101.
+RG0858 01  W-TRANSID-INVIO              PIC X(04) VALUE 'UTJ0'.
+      *
+      *-------------------------------------------------------------*
+      * -- METRICHE DI VOLUME/TEMPO RISPOSTA DEL TASK, PUBBLICATE
+      * -- SU CODA TS DA SEGNALA-MONITOR-APRE-ATT/-DIS/-ABE PER
+      * -- CONSULTAZIONE DA PARTE DI UNA DASHBOARD OPERATIVA
+      *-------------------------------------------------------------*
+RG0859 01  W-NUM-MSG-RESPINTI           PIC 9(09) COMP-3 VALUE ZERO.
+RG0859 01  W-MON-INIZIO-ABS             PIC S9(07) COMP-3 VALUE ZERO.
+RG0859 01  W-MON-FINE-ABS               PIC S9(07) COMP-3 VALUE ZERO.
+RG0859 01  W-MON-CODA-NOME              PIC X(08) VALUE 'WOC83MON'.
+RG0859 01  W-MON-ITEM                   PIC S9(04) COMP  VALUE 1.
+RG0859 01  W-MON-RESP                   PIC S9(08) COMP.
+RG0859 01  W-MON-REC.
+RG0859     05  MON-TASK-ATTIVATI        PIC 9(09) COMP-3.
+RG0859     05  MON-MSG-PROCESSATI       PIC 9(09) COMP-3.
+RG0859     05  MON-MSG-RESPINTI         PIC 9(09) COMP-3.
+RG0859     05  MON-TASK-ABORTITI        PIC 9(09) COMP-3.
+RG0859     05  MON-ULTIMO-ELAPSED-MS    PIC 9(09) COMP-3.
+RG0859     05  MON-SOMMA-ELAPSED-MS     PIC 9(11) COMP-3.
+RG0859     05  MON-DATA-AGG             PIC 9(08).
+RG0859     05  MON-ORA-AGG              PIC S9(07) COMP.
+RG0859 01  W-MON-REC-LEN                PIC S9(04) COMP
+RG0859                                  VALUE LENGTH OF W-MON-REC.
+      *
+      *-------------------------------------------------------------*
       * -- TABELLE E CAMPI PER DB2
       *-------------------------------------------------------------*
            EXEC SQL INCLUDE SQLCA  END-EXEC.
@@ -291,6 +354,10 @@ NEWC        03  W-QTASINT                   PIC S9(2)V9(5) USAGE COMP-3.
            EXEC SQL INCLUDE IAT    END-EXEC.
            EXEC SQL INCLUDE CPPO   END-EXEC.
 NEWC       EXEC SQL INCLUDE PPO    END-EXEC.
+      *
+      * TABELLA DI TRACCIATURA DEGLI AGGIORNAMENTI APPLICATIVI
+      * (TATS/TAF/IAT) ESEGUITI DA QUESTA TRANSAZIONE
+RG0855     EXEC SQL INCLUDE WSAU0083 END-EXEC.
       *
        01  SICD-ACCDATE     PIC X(6) VALUE SPACES.
        01  SICD-ABS-TIME    PIC S9(7) COMP-3    VALUE ZERO.
@@ -321,6 +388,19 @@ NEWC       EXEC SQL INCLUDE PPO    END-EXEC.
            WITH UR
            END-EXEC.
       *
+      *----VERIFICA SE ESISTE UN ALTRO MESSAGGIO NON ANCORA VALIDATO
+      *----(CVALMSG = ' ') RELATIVO ALLO STESSO TITOLO, VEDI
+      *----CONTROLLI-A-ISIN-DUP
+RG0857     EXEC SQL DECLARE CUR-WSRR-DUP CURSOR FOR
+RG0857          SELECT PIDMTX
+RG0857                ,XMSGRISE
+RG0857            FROM WSRR
+RG0857           WHERE CVALMSG   = ' '
+RG0857             AND CFAMAPP   = :DCLWSRR.CFAMAPP
+RG0857             AND PIDMTX   <> :DCLWSRR.PIDMTX
+RG0857           WITH UR
+RG0857     END-EXEC.
+      *
       *----LETTURA DEL PIANO DI AMMORTAMENTO PER SALVARE LE DATE
       *----DPAGCES E QTASINT IN TABELLA DI WORKING
            EXEC SQL DECLARE CUR-PDA CURSOR WITH HOLD FOR
@@ -339,6 +419,18 @@ NEWC               AND A.DPAGCES  = B.DPAGCES
            WITH UR
            END-EXEC.
       *
+      *-------------------------------------------------------------*
+      * -- PARAMETRO DEL SECONDO ENTRY POINT 'WSOC83R' (RIELABORAZIONE
+      *    ON-DEMAND DI UN SINGOLO PIDMTX, VEDI FONDO PROGRAMMA)
+      *-------------------------------------------------------------*
+RG0856 LINKAGE SECTION.
+RG0856 01  WS83R-PARM.
+RG0856     05  WS83R-PIDMTX              PIC X(15).
+RG0856     05  WS83R-RESP                PIC S9(4) COMP.
+RG0861     05  WS83R-MODO                PIC X(01).
+RG0861         88  WS83R-DA-BATCH               VALUE 'B'.
+RG0861         88  WS83R-DA-CICS                VALUE 'C', SPACE.
+      *
       ******************************************************************
        PROCEDURE DIVISION.
       ******************************************************************
@@ -351,6 +443,85 @@ NEWC               AND A.DPAGCES  = B.DPAGCES
            PERFORM OPERAZIONI-FINALI.
       *
            GOBACK.
+      *----------------------------------------------------------------*
+      * SECONDO ENTRY POINT: RIELABORAZIONE ON-DEMAND DI UN SINGOLO
+      * PIDMTX GIA' CENSITO IN WSRR (RIPRESA MIRATA DI UN MESSAGGIO,
+      * SENZA PASSARE DALLA CODA TD WS83). RICHIAMABILE SIA DA UN
+      * PROGRAMMA BATCH (CALL 'WSOC83R' USING WS83R-PARM) SIA DA UNA
+      * TRANSAZIONE CICS (LINK PROGRAM('WSOC83') ENTRY('WSOC83R')),
+      * PURCHE' IL CHIAMANTE FORNISCA WS83R-PIDMTX E WS83R-MODO ('B' =
+      * CHIAMANTE BATCH SENZA CONTESTO CICS, 'C'/SPAZI = CHIAMANTE
+      * TRANSAZIONE CICS). RIUSA LE STESSE CONTROLLI-FORMALI/CONTROLLI-
+      * APPLICATIVI/AGGIORNAMENTI-APPLICATIVI DEL FLUSSO NORMALE
+      * (TRAMITE ELABORA-WSRR), MA NON RIPETE AGGIORNAMENTI-
+      * ARCHITETTURALI: LA COMPOSIZIONE/INVIO DELLA RISPOSTA WSRS E
+      * L'AGGIORNAMENTO DI WSRR/WSL RESTANO DI COMPETENZA ESCLUSIVA DEL
+      * NORMALE GIRO A CODA, PER NON DUPLICARE RISPOSTE GIA'
+      * EVENTUALMENTE INVIATE. IL RISULTATO E' RESTITUITO AL CHIAMANTE
+      * IN WS83R-RESP (0 = ELABORATO, +100 = PIDMTX NON TROVATO IN
+      * WSRR, +1 = CONTROLLI FORMALI/APPLICATIVI IN ERRORE, ALTRO =
+      * SQLCODE DI ERRORE DB2). LA TRACCIATURA E' TENUTA DISTINTA DA
+      * QUELLA DEL GIRO NORMALE CON IL PREFISSO 'WSOC83R' ANZICHE'
+      * 'WSOC83' SUI MESSAGGI DISPLAY.
+      * -- QUANDO WS83R-DA-BATCH, L'ENTRY NON EMETTE I PROPRI EXEC CICS
+      * HANDLE (INUTILIZZABILI FUORI DA UN TASK CICS): IL PERCORSO
+      * RIUSATO (CONTROLLI-FORMALI/CONTROLLI-APPLICATIVI/AGGIORNAMENTI-
+      * APPLICATIVI) NON EMETTE ALTRI COMANDI CICS PROPRI E VERIFICA GIA'
+      * OGNI SQLCODE PER PROPRIO CONTO; RESTA INTESO CHE UN ERRORE DB2
+      * DAVVERO ANOMALO CHE FACCIA SCATTARE FINE-ANOMALA (LA STESSA
+      * ROUTINE DI ABEND DEL GIRO NORMALE A CODA) NON E' GESTIBILE SENZA
+      * CICS ANCHE DA QUESTO ENTRY POINT, ESATTAMENTE COME NON LO E' PER
+      * IL GIRO NORMALE.
+      *----------------------------------------------------------------*
+RG0856 ENTRY 'WSOC83R' USING WS83R-PARM.
+      *
+RG0861     IF NOT WS83R-DA-BATCH
+RG0856        EXEC CICS
+RG0856             HANDLE ABEND    LABEL (FINE-ANOMALA)
+RG0856        END-EXEC
+      *
+RG0856        EXEC CICS
+RG0856             HANDLE CONDITION ERROR (FINE-ANOMALA)
+RG0856        END-EXEC
+RG0861     END-IF.
+      *
+RG0856     DISPLAY '*** WSOC83R - RIELABORAZIONE MANUALE PIDMTX  ***'
+RG0856     DISPLAY ' PIDMTX RICHIESTO     =' WS83R-PIDMTX.
+      *
+RG0856     INITIALIZE W-IND-ERRORI.
+RG0856     MOVE SPACE                TO W-TABELLA-ERRORI.
+RG0856     SET WSL-OK                TO TRUE.
+RG0856     SET CONTROLLI-OK          TO TRUE.
+RG0856     MOVE ZERO                 TO WS83R-RESP.
+      *
+RG0856     INITIALIZE W-CUR-WSRR.
+RG0856     MOVE WS83R-PIDMTX         TO PIDMTX OF DCLWSRR.
+      *
+RG0856     EXEC SQL
+RG0856          OPEN CUR-WSRR
+RG0856     END-EXEC.
+      *
+RG0856     IF SQLCODE NOT EQUAL ZERO
+RG0856        MOVE SQLCODE                            TO WS83R-RESP
+RG0856        DISPLAY '*** WSOC83R - ERRORE OPEN CUR-WSRR ***'
+RG0856        DISPLAY ' SQLCODE =' SQLCODE
+RG0856     ELSE
+RG0856        PERFORM LETTURA-TABELLA-WSRR
+RG0856        IF SQLCODE = +100
+RG0856           MOVE +100                            TO WS83R-RESP
+RG0856           DISPLAY '*** WSOC83R - PIDMTX NON TROVATO IN WSRR ***'
+RG0856        ELSE
+RG0856           PERFORM ELABORA-WSRR UNTIL CUR-WSRR-NF
+RG0856           IF CONTROLLI-KO
+RG0856              MOVE +1                            TO WS83R-RESP
+RG0856           END-IF
+RG0856        END-IF
+RG0856        PERFORM CHIUSURA-CUR-WSRR
+RG0856     END-IF.
+      *
+RG0856     DISPLAY ' WSOC83R - ESITO RIELABORAZIONE RESP =' WS83R-RESP.
+      *
+RG0856     GOBACK.
       *----------------------------------------------------------------*
        OPERAZIONI-INIZIALI.
       *----------------------------------------------------------------*
@@ -1052,6 +1223,18 @@ TEST       DISPLAY 'WSOC83 - CONTROLLI-APPLICATIVI       '.
       * IDC.F04  CODICE ISIN
            PERFORM CONTROLLI-A-ISIN-F04.
       *
+      * IDC.CST  TRANSIZIONE DI STATO CSTRIP AMMESSA (STATO ATTUALE IN
+      * TATS VERSO STATO RICHIESTO DAL MESSAGGIO)
+RG0852     IF CONTROLLI-OK
+RG0852         PERFORM CONTROLLI-A-CSTRIP-TRANSIZIONE
+RG0852     END-IF.
+      *
+      * IDC.F04  TITOLO GIA' OGGETTO DI UN ALTRO MESSAGGIO NON ANCORA
+      * VALIDATO (STESSO CNAZTIT/CSPTIT, PIDMTX DIVERSO)
+RG0857     IF CONTROLLI-OK
+RG0857         PERFORM CONTROLLI-A-ISIN-DUP
+RG0857     END-IF.
+      *
       * IDC.AS0  CODICE STRIPPING
            EVALUATE WSC83I-CSTRIP
                WHEN '0'
@@ -1070,6 +1253,13 @@ TEST       DISPLAY 'WSOC83 - CONTROLLI-APPLICATIVI       '.
                     PERFORM MEMORIZZA-ERRORE
            END-EVALUATE.
 
+      * IDC.PDA  QUOTA ASSOCIATA A TITOLO INDICIZZATO SUL PIANO DI
+      * AMMORTAMENTO (SOLO CSTRIP-1 E CSTRIP-3, TITOLI INDICIZZATI)
+RG0850     IF CONTROLLI-OK
+RG0850     AND (WSC83I-CSTRIP = '1' OR WSC83I-CSTRIP = '3')
+RG0850         PERFORM CONTROLLI-A-QTASINT
+RG0850     END-IF.
+
       * IDC.AS1  COD. STRIPPING OPERABILE
       *
 TEST  *    DISPLAY 'WSC83I-CSTRIOP   = ' WSC83I-CSTRIOP.
@@ -1318,6 +1508,133 @@ TEST                DISPLAY 'CSPTIT            =' CSPTIT  OF DCLTA
            END-EVALUATE.
       *
       *----------------------------------------------------------------*
+RG0852 CONTROLLI-A-CSTRIP-TRANSIZIONE.
+      *----------------------------------------------------------------*
+      *
+TEST       DISPLAY 'WSOC83 - CONTROLLI-A-CSTRIP-TRANSIZIONE'.
+      *
+      * VERIFICA CHE IL CODICE STRIPPING RICHIESTO (WSC83I-CSTRIP) SIA
+      * UNA EVOLUZIONE AMMESSA DI QUELLO ATTUALMENTE CENSITO IN TATS PER
+      * IL TITOLO (CSTRIP OF DCLTATS, VALORIZZATO DA LETTURA-TATS-F04).
+      * LE TRANSIZIONI AMMESSE RISPECCHIANO QUELLE GIA' PRESUPPOSTE DAI
+      * CONTROLLI ESISTENTI (CONTROLLO-TATS RILETTO CON CSTRIP '2' O '3'
+      * PRIMA DI RIPORTARE IL TITOLO A CSTRIP '1').
+      *
+RG0852     EVALUATE CSTRIP OF DCLTATS
+RG0852         WHEN '0'
+RG0852             IF WSC83I-CSTRIP NOT = '0'
+RG0852             AND WSC83I-CSTRIP NOT = '1'
+RG0852             AND WSC83I-CSTRIP NOT = '2'
+RG0852             AND WSC83I-CSTRIP NOT = '3'
+RG0852                 PERFORM CSTRIP-TRANS-KO
+RG0852             END-IF
+RG0852         WHEN '1'
+RG0852             IF WSC83I-CSTRIP NOT = '1'
+RG0852             AND WSC83I-CSTRIP NOT = '2'
+RG0852             AND WSC83I-CSTRIP NOT = '3'
+RG0852                 PERFORM CSTRIP-TRANS-KO
+RG0852             END-IF
+RG0852         WHEN '2'
+RG0852             IF WSC83I-CSTRIP NOT = '1'
+RG0852             AND WSC83I-CSTRIP NOT = '2'
+RG0852                 PERFORM CSTRIP-TRANS-KO
+RG0852             END-IF
+RG0852         WHEN '3'
+RG0852             IF WSC83I-CSTRIP NOT = '1'
+RG0852             AND WSC83I-CSTRIP NOT = '3'
+RG0852                 PERFORM CSTRIP-TRANS-KO
+RG0852             END-IF
+RG0852         WHEN OTHER
+RG0852             PERFORM CSTRIP-TRANS-KO
+RG0852     END-EVALUATE.
+      *
+      *----------------------------------------------------------------*
+RG0852 CSTRIP-TRANS-KO.
+      *----------------------------------------------------------------*
+      *
+RG0852     INITIALIZE W-DESCR1 W-DESCR2
+RG0852     MOVE 'TRANSIZIONE CSTRIP NON AMMESSA' TO W-DESCR1
+RG0852     MOVE PIDMTX OF DCLWSRR             TO W-PIDMTX-X
+RG0852     STRING 'PIDMTX:  '                    W-PIDMTX-X
+RG0852            ' DA CSTRIP: '                 CSTRIP OF DCLTATS
+RG0852            ' A CSTRIP: '                  WSC83I-CSTRIP
+RG0852     DELIMITED BY SIZE                INTO W-DESCR2
+      *-----        1144.TRANSIZIONE CSTRIP NON AMMESSA
+RG0852     SET CONTROLLI-APPL-KO              TO TRUE
+RG0852     MOVE 'CST'                         TO W-IDC
+RG0852     MOVE '1144'                        TO W-ERR
+RG0852     PERFORM MEMORIZZA-ERRORE.
+      *
+      *----------------------------------------------------------------*
+RG0857 CONTROLLI-A-ISIN-DUP.
+      *----------------------------------------------------------------*
+      *
+TEST       DISPLAY 'WSOC83 - CONTROLLI-A-ISIN-DUP        '.
+      *
+      * SCANDISCE LE ALTRE RIGHE WSRR ANCORA DA VALIDARE (CVALMSG = ' ')
+      * DELLA STESSA FAMIGLIA APPLICATIVA (CFAMAPP) PER VEDERE SE UNA
+      * DI ESSE E' GIA' IN LAVORAZIONE SULLO STESSO TITOLO (CNAZTIT/
+      * CSPTIT) DEL MESSAGGIO CORRENTE. IN TAL CASO IL MESSAGGIO
+      * CORRENTE VIENE RESPINTO: SARA' RIPRESENTATO DAL MITTENTE UNA
+      * VOLTA CHIUSA LA LAVORAZIONE DELL'ALTRO MESSAGGIO.
+      *
+RG0857     SET ISIN-NON-DUPLICATO      TO TRUE.
+      *
+RG0857     EXEC SQL
+RG0857          OPEN CUR-WSRR-DUP
+RG0857     END-EXEC.
+      *
+RG0857     MOVE SQLCODE                TO W-CUR-WSRR-DUP.
+      *
+RG0857     IF CUR-WSRR-DUP-OK
+RG0857         PERFORM LETTURA-CUR-WSRR-DUP
+RG0857         PERFORM CONFRONTA-RIGA-WSRR-DUP
+RG0857           UNTIL CUR-WSRR-DUP-NF
+      *
+RG0857         EXEC SQL
+RG0857              CLOSE CUR-WSRR-DUP
+RG0857         END-EXEC
+RG0857     END-IF.
+      *
+RG0857     IF ISIN-DUPLICATO
+RG0857         INITIALIZE W-DESCR1 W-DESCR2
+RG0857         MOVE 'TITOLO IN LAVORAZIONE SU ALTRO MESSAGGIO'
+RG0857                                     TO W-DESCR1
+RG0857         MOVE PIDMTX OF DCLWSRR      TO W-PIDMTX-X
+RG0857         STRING 'PIDMTX:  '             W-PIDMTX-X
+RG0857                ' ALTRO PIDMTX: '       W-DUP-PIDMTX
+RG0857         DELIMITED BY SIZE         INTO W-DESCR2
+      *-----        1145.TITOLO IN LAVORAZIONE SU ALTRO MESSAGGIO
+RG0857         SET CONTROLLI-APPL-KO       TO TRUE
+RG0857         MOVE 'F04'                  TO W-IDC
+RG0857         MOVE '1145'                 TO W-ERR
+RG0857         PERFORM MEMORIZZA-ERRORE
+RG0857     END-IF.
+      *
+      *----------------------------------------------------------------*
+RG0857 LETTURA-CUR-WSRR-DUP.
+      *----------------------------------------------------------------*
+      *
+RG0857     EXEC SQL
+RG0857          FETCH CUR-WSRR-DUP
+RG0857           INTO :W-DUP-PIDMTX
+RG0857               ,:W-DUP-XMSGRISE
+RG0857     END-EXEC.
+      *
+RG0857     MOVE SQLCODE                TO W-CUR-WSRR-DUP.
+      *
+      *----------------------------------------------------------------*
+RG0857 CONFRONTA-RIGA-WSRR-DUP.
+      *----------------------------------------------------------------*
+      *
+RG0857     IF WSC83I-DUP-CNAZTIT = WSC83I-CNAZTIT
+RG0857     AND WSC83I-DUP-CSPTIT  = WSC83I-CSPTIT
+RG0857         SET ISIN-DUPLICATO      TO TRUE
+RG0857     END-IF.
+      *
+RG0857     PERFORM LETTURA-CUR-WSRR-DUP.
+      *
+      *----------------------------------------------------------------*
        CONTROLLI-A-CSTRIP-0.
       *----------------------------------------------------------------*
       *
@@ -2112,6 +2429,42 @@ TOGLI *       PERFORM CONTROLLO-TATS
            END-IF.
       *
       *----------------------------------------------------------------*
+RG0850 CONTROLLI-A-QTASINT.
+      *----------------------------------------------------------------*
+      *
+TEST       DISPLAY 'WSOC83 - CONTROLLI-A-QTASINT         '.
+      *
+      * PER I TITOLI INDICIZZATI (CINDICIZ NOT = 'N') LEGGO IL PIANO
+      * DI AMMORTAMENTO PRIMA DI CONFERMARE IL MESSAGGIO: SE NON C'E'
+      * NEMMENO UNA RATA CON QTASINT UTILIZZABILE (VALORIZZATO E NON
+      * ZERO SU CPPO/PPO), IL MESSAGGIO VA RESPINTO INVECE DI ESSERE
+      * ACCETTATO E SCOPERTO INCOMPLETO SOLO IN FASE DI PREPARAZIONE
+      * DELL' INVIO (PREPARA-INVIO-MAIL).
+      *
+RG0850     IF (WSC83I-CSTRIP = '1' AND W-CINDICIZ-F04 NOT = 'N')
+RG0850     OR (WSC83I-CSTRIP = '3' AND W-CINDICIZ-AS4 NOT = 'N')
+RG0850         PERFORM CARICA-DATI-PIANO
+RG0850         IF W-SALVA-IND-DP = 0
+      *-----        1143.QTASINT NON UTILIZZABILE SU TITOLO INDICIZZATO
+RG0850             SET CONTROLLI-APPL-KO TO TRUE
+RG0850             MOVE 'PDA'            TO W-IDC
+RG0850             MOVE '1143'           TO W-ERR
+RG0850             PERFORM MEMORIZZA-ERRORE
+RG0864         ELSE
+RG0864         IF PIANO-TRONC-SI
+      *-----        1146.PIANO DI AMMORTAMENTO TRONCATO PER SUPERAMENTO
+      *-----        CAPIENZA TAB-DP: LE RATE ECCEDENTI NON SONO STATE
+      *-----        SALVATE, IL PIANO E' INCOMPLETO E VA RESPINTO INVECE
+      *-----        DI ESSERE ACCETTATO CON DATI PARZIALI.
+RG0864             SET CONTROLLI-APPL-KO TO TRUE
+RG0864             MOVE 'PDA'            TO W-IDC
+RG0864             MOVE '1146'           TO W-ERR
+RG0864             PERFORM MEMORIZZA-ERRORE
+RG0864         END-IF
+RG0850         END-IF
+RG0850     END-IF.
+      *
+      *----------------------------------------------------------------*
        CONTROLLO-TATS.
       *----------------------------------------------------------------*
       *
@@ -2616,7 +2969,14 @@ TEST       DISPLAY 'WSOC83 - AGGIORNA-TATS-CSTRIP-03     '.
 
            EVALUATE SQLCODE
                WHEN ZERO
-                    CONTINUE
+RG0855              MOVE 'TATS'              TO W-AUDIT-NOMTAB
+RG0855              MOVE CNAZTIT OF DCLTATS  TO W-AUDIT-CNAZTIT
+RG0855              MOVE CSPTIT  OF DCLTATS  TO W-AUDIT-CSPTIT
+RG0855              MOVE CEMTIT  OF DCLTATS  TO W-AUDIT-CCHIAVE3
+RG0855              MOVE 'CSTRIP-03 CSTRIP=' TO W-AUDIT-DESCR
+RG0855              MOVE CSTRIP  OF DCLTATS
+RG0855                   TO W-AUDIT-DESCR (18:1)
+RG0855              PERFORM SCRIVI-TRACCIA-AUDIT
                WHEN OTHER
                     IF FINE-REGOLARE
                        SET TATS-KO                          TO TRUE
@@ -2714,8 +3074,15 @@ TEST          DISPLAY 'AGG TATS NON INDICIZZATI'
       *
            EVALUATE SQLCODE
                WHEN ZERO
-                    CONTINUE
 TEST                DISPLAY 'AGGIORNAMENTO TATS OK'
+RG0855              MOVE 'TATS'              TO W-AUDIT-NOMTAB
+RG0855              MOVE CNAZTIT OF DCLTATS  TO W-AUDIT-CNAZTIT
+RG0855              MOVE CSPTIT  OF DCLTATS  TO W-AUDIT-CSPTIT
+RG0855              MOVE CEMTIT  OF DCLTATS  TO W-AUDIT-CCHIAVE3
+RG0855              MOVE 'CSTRIP-1 CSTRIP='  TO W-AUDIT-DESCR
+RG0855              MOVE CSTRIP  OF DCLTATS
+RG0855                   TO W-AUDIT-DESCR (17:1)
+RG0855              PERFORM SCRIVI-TRACCIA-AUDIT
                WHEN OTHER
                     IF FINE-REGOLARE
                        SET TATS-KO                          TO TRUE
@@ -2752,7 +3119,14 @@ TEST       DISPLAY 'WSOC83 - AGGIORNA-TATS-CSTRIP-2      '.
       *
            EVALUATE SQLCODE
                WHEN ZERO
-                    CONTINUE
+RG0855              MOVE 'TATS'              TO W-AUDIT-NOMTAB
+RG0855              MOVE CNAZTIT OF DCLTATS  TO W-AUDIT-CNAZTIT
+RG0855              MOVE CSPTIT  OF DCLTATS  TO W-AUDIT-CSPTIT
+RG0855              MOVE CEMTIT  OF DCLTATS  TO W-AUDIT-CCHIAVE3
+RG0855              MOVE 'CSTRIP-2 CSTRIP='  TO W-AUDIT-DESCR
+RG0855              MOVE CSTRIP  OF DCLTATS
+RG0855                   TO W-AUDIT-DESCR (17:1)
+RG0855              PERFORM SCRIVI-TRACCIA-AUDIT
                WHEN OTHER
                     IF FINE-REGOLARE
                        SET TATS-KO                          TO TRUE
@@ -2789,7 +3163,13 @@ TEST       DISPLAY 'WSOC83 - AGGIORNA-TAF-CSTRIP-23      '.
       *
            EVALUATE SQLCODE
                WHEN ZERO
-                    CONTINUE
+RG0855              MOVE 'TAF '              TO W-AUDIT-NOMTAB
+RG0855              MOVE CNAZTIT OF DCLTAF   TO W-AUDIT-CNAZTIT
+RG0855              MOVE CSPTIT  OF DCLTAF   TO W-AUDIT-CSPTIT
+RG0855              MOVE CEMTIT  OF DCLTAF   TO W-AUDIT-CCHIAVE3
+RG0855              MOVE 'CSTRIP-23 CNAZTIPX/CSPTIPX AGGIORNATI'
+RG0855                   TO W-AUDIT-DESCR
+RG0855              PERFORM SCRIVI-TRACCIA-AUDIT
                WHEN OTHER
                     IF FINE-REGOLARE
                        SET TAF-KO                           TO TRUE
@@ -2825,7 +3205,13 @@ TEST       DISPLAY 'WSOC83 - AGGIORNA-IAT                '.
       *
            EVALUATE SQLCODE
                WHEN ZERO
-                    CONTINUE
+RG0855              MOVE 'IAT '              TO W-AUDIT-NOMTAB
+RG0855              MOVE CNAZTIT  OF DCLIAT  TO W-AUDIT-CNAZTIT
+RG0855              MOVE CSPTIT   OF DCLIAT  TO W-AUDIT-CSPTIT
+RG0855              MOVE CHKDGTIT OF DCLIAT  TO W-AUDIT-CCHIAVE3
+RG0855              MOVE 'CSCERXT PORTATO A C'
+RG0855                   TO W-AUDIT-DESCR
+RG0855              PERFORM SCRIVI-TRACCIA-AUDIT
                WHEN OTHER
                     IF FINE-REGOLARE
                        SET IAT-KO                           TO TRUE
@@ -2836,6 +3222,41 @@ TEST       DISPLAY 'WSOC83 - AGGIORNA-IAT                '.
            END-EVALUATE.
       *
       *----------------------------------------------------------------*
+RG0855 SCRIVI-TRACCIA-AUDIT.
+      *----------------------------------------------------------------*
+      * INSERISCE UNA RIGA DI TRACCIATURA SU WSAU0083 PER L'ULTIMO
+      * AGGIORNAMENTO APPLICATIVO (TATS/TAF/IAT) APPENA ESEGUITO CON
+      * SUCCESSO. I CAMPI W-AUDIT-* SONO VALORIZZATI DAL CHIAMANTE
+      * SUBITO PRIMA DELLA PERFORM.
+      *
+TEST       DISPLAY 'WSOC83 - SCRIVI-TRACCIA-AUDIT        '.
+      *
+           MOVE PIDMTX OF DCLWSRR         TO PIDMTX    OF DCLWSAU0083.
+           MOVE W-AUDIT-NOMTAB            TO NOMTAB    OF DCLWSAU0083.
+           MOVE W-AUDIT-CNAZTIT           TO CNAZTIT   OF DCLWSAU0083.
+           MOVE W-AUDIT-CSPTIT            TO CSPTIT    OF DCLWSAU0083.
+           MOVE W-AUDIT-CCHIAVE3          TO CCHIAVE3  OF DCLWSAU0083.
+           MOVE W-AUDIT-DESCR             TO DESCRAUD  OF DCLWSAU0083.
+      *
+           EXEC SQL
+                INSERT INTO WSAU0083
+                       (PIDMTX,     NOMTAB,     CNAZTIT
+                       ,CSPTIT,     CCHIAVE3,   DESCRAUD,   WTIMEAUD)
+                VALUES (:DCLWSAU0083.PIDMTX,    :DCLWSAU0083.NOMTAB
+                       ,:DCLWSAU0083.CNAZTIT,   :DCLWSAU0083.CSPTIT
+                       ,:DCLWSAU0083.CCHIAVE3,  :DCLWSAU0083.DESCRAUD
+                       ,CURRENT TIMESTAMP)
+           END-EXEC.
+      *
+      * LA TRACCIATURA E' UN SERVIZIO DI SORVEGLIANZA: UN SUO ERRORE
+      * NON DEVE FAR FALLIRE L'AGGIORNAMENTO APPLICATIVO GIA' ESEGUITO,
+      * VIENE SOLO SEGNALATO.
+           IF SQLCODE NOT EQUAL ZERO
+              DISPLAY '*** WSOC83 - ERRORE INSERT WSAU0083 ***'
+              DISPLAY ' SQLCODE =' SQLCODE ' NOMTAB =' W-AUDIT-NOMTAB
+           END-IF.
+      *
+      *----------------------------------------------------------------*
        AGGIORNAMENTI-ARCHITETTURALI.
       *----------------------------------------------------------------*
       *
@@ -2934,8 +3355,10 @@ V     *             DISPLAY 'WS83 - WSRS: KO ' SQLCODE
                     MOVE '3'             TO CVALMSG OF DCLWSRR
                WHEN CONTROLLI-FORM-KO
                     MOVE '1'             TO CVALMSG OF DCLWSRR
+RG0859              ADD 1                TO W-NUM-MSG-RESPINTI
                WHEN CONTROLLI-APPL-KO
                     MOVE '2'             TO CVALMSG OF DCLWSRR
+RG0859              ADD 1                TO W-NUM-MSG-RESPINTI
            END-EVALUATE.
 
            MOVE W-TABELLA-ERRORI         TO XERRMTX OF DCLWSRR.         00321400
@@ -3095,6 +3518,7 @@ TEST       DISPLAY 'WSOC83 - CARICA-DATI-PIANO           '.
            PERFORM FETCH-CUR-PDA.
       *
 NEWC       SET SW-SL-NO                     TO TRUE.
+RG0851     SET PIANO-TRONC-NO               TO TRUE.
            MOVE 0                           TO IND-DP
            MOVE 0                           TO W-SALVA-IND-DP
            PERFORM SALVA-DATI-PIANO
@@ -3203,11 +3627,20 @@ TEST       DISPLAY 'WSOC83 - CLOSE-CUR-PDA              '.
 TEST       DISPLAY 'WSOC83 - SALVA-DATI-PIANO            '.
       *
       *
-           IF IND-DP              > IND-DP-MAX
-           OR DPAGCES  OF DCLCPPO = 0
+           IF DPAGCES  OF DCLCPPO = 0
 NEWC       OR QTASINT  OF DCLPPO  = 0
               SET FINE-CUR-PDA              TO TRUE
               DISPLAY ' FINE TAB-DP          =' IND-DP
+RG0851     ELSE
+RG0851     IF IND-DP              >= IND-DP-MAX
+      *-----    PIANO CON PIU' RATE DI QUANTE NE STIA TAB-DP: LE RATE
+      *-----    ECCEDENTI NON VENGONO SALVATE, MA LA CONDIZIONE VIENE
+      *-----    RESA VISIBILE INVECE DI FERMARSI COME UNA NORMALE FINE
+      *-----    PIANO (CHE AVREBBE ANCHE SCRITTO FUORI TABELLA).
+RG0851         SET PIANO-TRONC-SI            TO TRUE
+RG0851         SET FINE-CUR-PDA              TO TRUE
+RG0851         DISPLAY '*** WSOC83 - PIANO DI AMMORTAMENTO TRONCATO ***'
+RG0851         DISPLAY ' RATE OLTRE CAPIENZA TAB-DP, MAX =' IND-DP-MAX
            ELSE
               ADD  1                        TO IND-DP
 NEWC  * SALVO QTASINT X CAPIRE (IN CASO VARI) CHE HO 1 ISIN SHORT-LONG
@@ -3234,6 +3667,7 @@ TEST              DISPLAY ' TITOLO SHORT-LONG ' SW-SL
 NEWC          END-IF
               DISPLAY ' INDICE TAB-DP        =' IND-DP
               DISPLAY ' PREGRESSIVO CARICATO =' TAB-DPAGCES(IND-DP)
+RG0851     END-IF
            END-IF.
       *
            PERFORM FETCH-CUR-PDA.
@@ -3416,7 +3850,29 @@ TEST       DISPLAY 'WSOC83 - INNESCA-INVIO              '.
            INITIALIZE  RNC14I.
       *
            MOVE 'WSOC83  '                     TO RNC14I-PGM-CHIAMANTE.
-           MOVE 'ANBC83  '                     TO RNC14I-PGM-CHIAMATO.
+      *
+      * RICERCA SU TABELLA "INVIOJOB" (SYSPTAB5) PER IL PROGRAMMA E
+      * LA TRANSAZIONE DA INNESCARE PER QUESTO CSTRIP/CCATAPPL; SE LA
+      * CHIAVE NON E' CENSITA SI APPLICANO I VALORI DI DEFAULT STORICI
+      * (PROGRAMMA ANBC83, TRANSAZIONE UTJ0).
+RG0858     MOVE 'ANBC83  '                     TO RNC14I-PGM-CHIAMATO.
+RG0858     MOVE 'UTJ0'                         TO W-TRANSID-INVIO.
+      *
+RG0858     MOVE 'RND'                          TO WSJT101-FUNZ.
+RG0858     MOVE 'INVIOJOB'                     TO WSJT101-NOME.
+RG0858     MOVE SPACES                         TO WSJT101-CHIAVE20.
+RG0858     MOVE W-CSTRIP                       TO WSJT101-CSTRIP.
+RG0858     MOVE CCATAPPL OF DCLWSRR            TO WSJT101-CCATAPPL.
+      *
+RG0858     EXEC CICS LINK PROGRAM ('SYSPTAB5')
+RG0858               COMMAREA (WSJT101)
+RG0858               LENGTH (LENGTH OF WSJT101)
+RG0858     END-EXEC.
+      *
+RG0858     IF WSJT101-OK
+RG0858        MOVE WSJT101-PGM-CHIAMATO        TO RNC14I-PGM-CHIAMATO
+RG0858        MOVE WSJT101-TRANSID             TO W-TRANSID-INVIO
+RG0858     END-IF.
       *
            EVALUATE W-CSTRIP
                WHEN '1'
@@ -3435,8 +3891,9 @@ TEST       DISPLAY 'WSOC83 - INNESCA-INVIO              '.
       *
            MOVE W-PAR-83                 TO RNC14I-PARAM(1).
 
-      * -- LANCIA TRANSAZIONE UTJ0 PER ESECUZIONE PROCEDURA BATCH
-           EXEC CICS START TRANSID ('UTJ0')
+      * -- LANCIA LA TRANSAZIONE (VEDI SOPRA) PER ESECUZIONE PROCEDURA
+      * -- BATCH
+RG0858     EXEC CICS START TRANSID (W-TRANSID-INVIO)
                               FROM (RNC14I)
                             LENGTH (LENGTH OF RNC14I)
            END-EXEC.
@@ -3710,6 +4167,129 @@ V     *             DISPLAY 'WS83 - WSL INS: KO ' SQLCODE
            MOVE W-DESCR2             TO W-SEGN-RIGA (7).
            MOVE W-DESCR3             TO W-SEGN-RIGA (8).
       *----------------------------------------------------------------
+RG0859 SEGNALA-MONITOR-APRE-ATT.
+      *----------------------------------------------------------------
+      *
+      * MARCA L'ISTANTE DI ATTIVAZIONE DEL TASK, PER IL CALCOLO DEL
+      * TEMPO DI ELABORAZIONE (VEDI SEGNALA-MONITOR-APRE-DIS E
+      * SEGNALA-MONITOR-APRE-ABE), E AGGIORNA IL CONTATORE DI TASK
+      * ATTIVATI SULLA CODA TS DI MONITOR, INTERROGABILE DA UNA
+      * DASHBOARD OPERATIVA (EXEC CICS READQ TS).
+      *
+RG0859     EXEC CICS ASKTIME
+RG0859          ABSTIME(W-MON-INIZIO-ABS)
+RG0859     END-EXEC.
+      *
+RG0859     PERFORM LEGGI-MON-REC.
+      *
+RG0859     ADD 1                         TO MON-TASK-ATTIVATI.
+      *
+RG0859     PERFORM SCRIVI-MON-REC.
+      *
+      *----------------------------------------------------------------
+RG0859 SEGNALA-MONITOR-APRE-DIS.
+      *----------------------------------------------------------------
+      *
+      * FINE REGOLARE DEL TASK: AGGIORNA SULLA CODA TS DI MONITOR I
+      * CONTATORI DI VOLUME (MESSAGGI ELABORATI/RESPINTI DA QUESTO
+      * TASK) E IL TEMPO DI ELABORAZIONE APPENA CONCLUSO.
+      *
+RG0859     PERFORM CALCOLA-MON-ELAPSED.
+      *
+RG0859     PERFORM LEGGI-MON-REC.
+      *
+RG0859     ADD W-NUM-MSG-ELAB            TO MON-MSG-PROCESSATI.
+RG0859     ADD W-NUM-MSG-RESPINTI        TO MON-MSG-RESPINTI.
+      *
+RG0859     PERFORM SCRIVI-MON-REC.
+      *
+      *----------------------------------------------------------------
+RG0859 SEGNALA-MONITOR-APRE-ABE.
+      *----------------------------------------------------------------
+      *
+      * FINE ANOMALA DEL TASK: AGGIORNA SULLA CODA TS DI MONITOR IL
+      * CONTATORE DI TASK ABORTITI, I CONTATORI DI VOLUME GIA'
+      * ELABORATI PRIMA DELL'ABEND E IL TEMPO DI ELABORAZIONE.
+      *
+RG0859     PERFORM CALCOLA-MON-ELAPSED.
+      *
+RG0859     PERFORM LEGGI-MON-REC.
+      *
+RG0859     ADD 1                         TO MON-TASK-ABORTITI.
+RG0859     ADD W-NUM-MSG-ELAB            TO MON-MSG-PROCESSATI.
+RG0859     ADD W-NUM-MSG-RESPINTI        TO MON-MSG-RESPINTI.
+      *
+RG0859     PERFORM SCRIVI-MON-REC.
+      *
+      *----------------------------------------------------------------
+RG0859 CALCOLA-MON-ELAPSED.
+      *----------------------------------------------------------------
+      *
+RG0859     EXEC CICS ASKTIME
+RG0859          ABSTIME(W-MON-FINE-ABS)
+RG0859     END-EXEC.
+      *
+      * TEMPO DI ELABORAZIONE ESPRESSO NELLA STESSA UNITA' RESTITUITA
+      * DA ASKTIME (VEDI ANCHE SICD-ABS-TIME IN SICD001P-IMPOSTA-
+      * ACCDATE, STESSA CONVENZIONE DI FORMATO GIA' IN USO IN QUESTO
+      * PROGRAMMA).
+      *
+RG0859     COMPUTE MON-ULTIMO-ELAPSED-MS =
+RG0859             W-MON-FINE-ABS - W-MON-INIZIO-ABS.
+      *
+RG0859     ADD MON-ULTIMO-ELAPSED-MS     TO MON-SOMMA-ELAPSED-MS.
+      *
+      *----------------------------------------------------------------
+RG0859 LEGGI-MON-REC.
+      *----------------------------------------------------------------
+      *
+      * LEGGE L'UNICO ITEM DELLA CODA TS DI MONITOR (CREATA AL PRIMO
+      * ACCESSO). SE NON ESISTE ANCORA, PARTE DA CONTATORI A ZERO.
+      *
+RG0859     INITIALIZE W-MON-REC.
+      *
+RG0859     EXEC CICS READQ TS
+RG0859          QUEUE  (W-MON-CODA-NOME)
+RG0859          INTO   (W-MON-REC)
+RG0859          LENGTH (W-MON-REC-LEN)
+RG0859          ITEM   (W-MON-ITEM)
+RG0859          RESP   (W-MON-RESP)
+RG0859     END-EXEC.
+      *
+RG0859     IF W-MON-RESP NOT = DFHRESP(NORMAL)
+RG0859        INITIALIZE W-MON-REC
+RG0859     END-IF.
+      *
+      *----------------------------------------------------------------
+RG0859 SCRIVI-MON-REC.
+      *----------------------------------------------------------------
+      *
+      * RISCRIVE L'ITEM DELLA CODA TS DI MONITOR CON I CONTATORI
+      * AGGIORNATI (WRITEQ TS ... REWRITE); LA CREA AL PRIMO ACCESSO.
+      *
+RG0859     MOVE DGIOR OF DCLDGC          TO MON-DATA-AGG.
+RG0859     MOVE EIBTIME                  TO MON-ORA-AGG.
+      *
+RG0859     EXEC CICS WRITEQ TS
+RG0859          QUEUE  (W-MON-CODA-NOME)
+RG0859          FROM   (W-MON-REC)
+RG0859          LENGTH (W-MON-REC-LEN)
+RG0859          ITEM   (W-MON-ITEM)
+RG0859          REWRITE
+RG0859          RESP   (W-MON-RESP)
+RG0859     END-EXEC.
+      *
+RG0859     IF W-MON-RESP NOT = DFHRESP(NORMAL)
+RG0859        EXEC CICS WRITEQ TS
+RG0859             QUEUE  (W-MON-CODA-NOME)
+RG0859             FROM   (W-MON-REC)
+RG0859             LENGTH (W-MON-REC-LEN)
+RG0859             ITEM   (W-MON-ITEM)
+RG0859             RESP   (W-MON-RESP)
+RG0859        END-EXEC
+RG0859     END-IF.
+      *
+      *----------------------------------------------------------------
        GESTIONE-ABEND.
       *----------------------------------------------------------------
 
