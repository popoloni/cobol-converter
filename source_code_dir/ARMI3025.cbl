@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.      ARMI3025.
+       AUTHOR.          MANUTENZIONE ARMP3025.
+       INSTALLATION.    MONTE TITOLI - ELABORAZIONE DATI.
+       DATE-WRITTEN.    AGOSTO 2026.
+       DATE-COMPILED.
+      ***************************************************************
+      *REMARKS.         M O N T E  T I T O L I
+      *                 ------------------------
+      *                 GESTIONE LOG ALLARMI TP.
+      *                 INTERROGAZIONE ON-LINE DEGLI ARCHIVI
+      *                 ALIMENTATI DA ARMP3025 (TES_SGNZ_LOG).
+      *                 -------------------------------------------
+      *                 TRANSAZIONE ARMI - PSEUDO-CONVERSAZIONALE
+      *                 -------------------------------------------
+      *                 FILTRA PER TRANS / CATAPI / COD-ARC E PER
+      *                 INTERVALLO DI DATA/ORA, SFOGLIANDO IN AVANTI
+      *                 (PF8) LE OCCORRENZE DI TES_SGNZ_LOG.
+      ***************************************************************
+      * MODIFICHE:                                                  *
+      *   AGO26  RG0849  PRIMA STESURA.                              *
+      *   AGO26  RG0862  RICEVI-CRITERI RILEGGE TRANS/CATAPI/CODARC/ *
+      *                  DATA-INI/DATA-FIN AD OGNI PAGINA (ANCHE SU  *
+      *                  PF8), NON SOLO ALLA PRIMA VIDEATA, COME GIA'*
+      *                  DOCUMENTATO NEL COMMENTO DEL PARAGRAFO;     *
+      *                  RESTANO CONDIZIONATI ALLA PRIMA VOLTA SOLO  *
+      *                  IL RESET DI ULTIMA CHIAVE LETTA E DI EOF.   *
+      *   AGO26  RG0863  ARMI3C1-DATA-INI/-FIN PORTATI A PIC X(10)   *
+      *                  (ERA X(08)) PER OSPITARE 'YYYY-MM-DD' SENZA *
+      *                  TRONCAMENTO NEL CONFRONTO CON DATE(S_TMST); *
+      *                  CAST DATE() AGGIUNTO SU ENTRAMBI I MEMBRI   *
+      *                  DEL CONFRONTO IN SFOGLIA-LOG.               *
+      ***************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  W-RIGHE-PAGINA          PIC S9(4) COMP VALUE +10.
+       01  W-IND                   PIC S9(4) COMP VALUE ZERO.
+       01  W-NUM-RIGHE             PIC S9(4) COMP VALUE ZERO.
+
+      ***************************************************************
+      *    MAPPA SIMBOLICA DELLA VIDEATA DI INTERROGAZIONE          *
+      ***************************************************************
+           COPY ARMI30M.
+
+      ***************************************************************
+      *    COMMAREA DI CONVERSAZIONE (CRITERI + ULTIMA CHIAVE)      *
+      ***************************************************************
+       01  W-ARMI3C1.
+           COPY ARMI3C1.
+
+       01  W-TIMESTAMP-BASSO       PIC X(26) VALUE LOW-VALUES.
+
+           EXEC SQL INCLUDE TES900B END-EXEC.
+           EXEC SQL INCLUDE SQLCA   END-EXEC.
+
+           COPY DFHAID.
+           COPY DFHBMSCA.
+
+      ******************
+       LINKAGE SECTION.
+      ******************
+
+       01  DFHCOMMAREA.
+           COPY ARMI3C1.
+
+      *********************
+       PROCEDURE DIVISION.
+      *********************
+
+           EXEC CICS HANDLE CONDITION
+                     ERROR    (W900-ERRORE)
+                     MAPFAIL  (W910-MAPFAIL)
+           END-EXEC.
+
+           IF EIBCALEN = ZERO
+              PERFORM INIZIALIZZA-CRITERI
+              SET PRIMA-VOLTA OF W-ARMI3C1 TO TRUE
+              PERFORM VIDEATA-INIZIALE THRU END-VIDEATA-INIZIALE
+           ELSE
+              MOVE DFHCOMMAREA TO W-ARMI3C1
+              EVALUATE EIBAID
+                 WHEN DFHCLEAR
+                 WHEN DFHPF3
+                      PERFORM FINE-CONVERSAZIONE THRU END-FINE-CONV
+                 WHEN DFHPF8
+                      PERFORM RICEVI-CRITERI THRU END-RICEVI-CRITERI
+                      PERFORM SFOGLIA-LOG    THRU END-SFOGLIA-LOG
+                 WHEN DFHENTER
+                      SET PRIMA-VOLTA OF W-ARMI3C1 TO TRUE
+                      PERFORM RICEVI-CRITERI THRU END-RICEVI-CRITERI
+                      PERFORM SFOGLIA-LOG    THRU END-SFOGLIA-LOG
+                 WHEN OTHER
+                      MOVE 'TASTO NON VALIDO - USARE ENTER/PF8/PF3'
+                                             TO MSGI
+                      PERFORM RIVIA-VIDEATA THRU END-RIVIA-VIDEATA
+              END-EVALUATE
+           END-IF.
+
+           EXEC CICS RETURN TRANSID ('ARMI')
+                     COMMAREA (W-ARMI3C1)
+                     LENGTH   (LENGTH OF W-ARMI3C1)
+           END-EXEC.
+
+      *--------------------------------------------------------*
+       INIZIALIZZA-CRITERI.
+           MOVE SPACES          TO W-ARMI3C1.
+           MOVE LOW-VALUES      TO ARMI3C1-ULT-TMST OF W-ARMI3C1.
+           SET ARMI3C1-EOF-NO OF W-ARMI3C1   TO TRUE.
+      *--------------------------------------------------------*
+
+      *--------------------------------------------------------*
+      *    PRESENTA LA VIDEATA VUOTA PER L'IMPOSTAZIONE DEI    *
+      *    CRITERI DI RICERCA.                                 *
+      *--------------------------------------------------------*
+       VIDEATA-INIZIALE.
+           MOVE SPACES TO ARMI30MI.
+           MOVE 'INTERROGAZIONE LOG ALLARMI - CRITERI DI RICERCA'
+                                     TO MSGI.
+           EXEC CICS SEND MAP ('ARMI30M') MAPSET ('ARMI30S')
+                     FROM (ARMI30MI) ERASE
+           END-EXEC.
+       END-VIDEATA-INIZIALE.
+           EXIT.
+
+      *--------------------------------------------------------*
+      *    ACQUISISCE I CRITERI DIGITATI DALL'OPERATORE E LI   *
+      *    SALVA IN COMMAREA; QUESTO AVVIENE AD OGNI VIDEATA,  *
+      *    COMPRESE LE PAGINE SUCCESSIVE (PF8), IN MODO CHE    *
+      *    UN'EVENTUALE MODIFICA AI CRITERI FATTA DALL'OPERA-  *
+      *    TORE VENGA SEMPRE TENUTA IN CONTO. RESTANO INVECE   *
+      *    CONDIZIONATI ALLA PRIMA VIDEATA IL RESET DELL'ULTIMA*
+      *    CHIAVE LETTA E DELL'EOF, CHE RAPPRESENTANO LO STATO *
+      *    DI AVANZAMENTO DELLO SFOGLIAMENTO E NON VANNO PERSI *
+      *    PASSANDO DA UNA PAGINA ALLA SUCCESSIVA.              *
+      *--------------------------------------------------------*
+       RICEVI-CRITERI.
+           EXEC CICS RECEIVE MAP ('ARMI30M') MAPSET ('ARMI30S')
+                     INTO (ARMI30MI)
+           END-EXEC.
+
+           MOVE TRANI          TO ARMI3C1-TRANS OF W-ARMI3C1
+           MOVE CATAI          TO ARMI3C1-CATAPI OF W-ARMI3C1
+           MOVE CARCI          TO ARMI3C1-CODARC OF W-ARMI3C1
+           MOVE DINII          TO ARMI3C1-DATA-INI OF W-ARMI3C1
+           MOVE DFINI          TO ARMI3C1-DATA-FIN OF W-ARMI3C1
+
+           IF PRIMA-VOLTA OF W-ARMI3C1
+              MOVE LOW-VALUES     TO ARMI3C1-ULT-TMST OF W-ARMI3C1
+              SET ARMI3C1-EOF-NO OF W-ARMI3C1  TO TRUE
+              SET NON-PRIMA-VOLTA OF W-ARMI3C1 TO TRUE
+           END-IF.
+       END-RICEVI-CRITERI.
+           EXIT.
+
+      *--------------------------------------------------------*
+      *    LEGGE UNA PAGINA (W-RIGHE-PAGINA RIGHE) DI          *
+      *    TES_SGNZ_LOG SUCCESSIVE ALL'ULTIMA CHIAVE LETTA,    *
+      *    APPLICANDO I CRITERI IMPOSTATI, E RIPRESENTA LA     *
+      *    MAPPA CON LE RIGHE TROVATE.                         *
+      *--------------------------------------------------------*
+       SFOGLIA-LOG.
+           MOVE ZERO       TO W-NUM-RIGHE.
+           MOVE SPACES     TO ARMI30MI.
+
+           EXEC SQL DECLARE CUR-ARMI30 CURSOR FOR
+                SELECT CTRANS, CATAPI, C_ARCH, S_TMST
+                FROM   TES_SGNZ_LOG
+                WHERE  S_TMST         >  :ARMI3C1-ULT-TMST
+                  AND  (:ARMI3C1-TRANS    = SPACES
+                        OR CTRANS         = :ARMI3C1-TRANS)
+                  AND  (:ARMI3C1-CATAPI   = SPACES
+                        OR CATAPI         = :ARMI3C1-CATAPI)
+                  AND  (:ARMI3C1-CODARC   = SPACES
+                        OR C_ARCH         = :ARMI3C1-CODARC)
+                  AND  (:ARMI3C1-DATA-INI = SPACES
+                        OR DATE(S_TMST)  >= DATE(:ARMI3C1-DATA-INI))
+                  AND  (:ARMI3C1-DATA-FIN = SPACES
+                        OR DATE(S_TMST)  <= DATE(:ARMI3C1-DATA-FIN))
+                ORDER BY S_TMST
+                FOR FETCH ONLY
+           END-EXEC.
+
+           EXEC SQL OPEN CUR-ARMI30 END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZERO
+              PERFORM W900-ERRORE-SQL THRU END-W900-ERRORE-SQL
+           END-IF.
+
+           PERFORM LEGGI-UNA-RIGA THRU END-LEGGI-UNA-RIGA
+              UNTIL W-NUM-RIGHE >= W-RIGHE-PAGINA
+                 OR ARMI3C1-EOF-SI OF W-ARMI3C1.
+
+           EXEC SQL CLOSE CUR-ARMI30 END-EXEC.
+
+           IF W-NUM-RIGHE = ZERO
+              MOVE 'NESSUNA OCCORRENZA TROVATA' TO MSGI
+           ELSE
+              MOVE 'PF8 = PAGINA SUCCESSIVA - PF3 = FINE' TO MSGI
+           END-IF.
+
+           PERFORM RIVIA-VIDEATA THRU END-RIVIA-VIDEATA.
+       END-SFOGLIA-LOG.
+           EXIT.
+
+      *--------------------------------------------------------*
+       LEGGI-UNA-RIGA.
+           EXEC SQL FETCH CUR-ARMI30
+                     INTO :TES-SGNZ-LOG.CTRANS,
+                          :TES-SGNZ-LOG.CATAPI,
+                          :TES-SGNZ-LOG.C-ARCH,
+                          :TES-SGNZ-LOG.S-TMST
+           END-EXEC.
+
+           IF SQLCODE EQUAL +100
+              SET ARMI3C1-EOF-SI OF W-ARMI3C1 TO TRUE
+           ELSE
+              IF SQLCODE NOT EQUAL ZERO
+                 PERFORM W900-ERRORE-SQL THRU END-W900-ERRORE-SQL
+              ELSE
+                 ADD 1 TO W-NUM-RIGHE
+                 STRING CTRANS OF TES-SGNZ-LOG   DELIMITED BY SIZE
+                        ' '                      DELIMITED BY SIZE
+                        CATAPI OF TES-SGNZ-LOG    DELIMITED BY SIZE
+                        ' '                      DELIMITED BY SIZE
+                        C-ARCH OF TES-SGNZ-LOG    DELIMITED BY SIZE
+                        ' '                      DELIMITED BY SIZE
+                        S-TMST OF TES-SGNZ-LOG    DELIMITED BY SIZE
+                        INTO RIGAI(W-NUM-RIGHE)
+                 END-STRING
+                 MOVE S-TMST OF TES-SGNZ-LOG
+                                       TO ARMI3C1-ULT-TMST OF W-ARMI3C1
+              END-IF
+           END-IF.
+       END-LEGGI-UNA-RIGA.
+           EXIT.
+
+      *--------------------------------------------------------*
+       RIVIA-VIDEATA.
+           EXEC CICS SEND MAP ('ARMI30M') MAPSET ('ARMI30S')
+                     FROM (ARMI30MI) DATAONLY
+           END-EXEC.
+       END-RIVIA-VIDEATA.
+           EXIT.
+
+      *--------------------------------------------------------*
+       FINE-CONVERSAZIONE.
+           EXEC CICS SEND TEXT FROM ('INTERROGAZIONE TERMINATA')
+                     LENGTH (25) ERASE FREEKB
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+       END-FINE-CONV.
+           EXIT.
+
+      *--------------------------------------------------------*
+       W900-ERRORE-SQL.
+           MOVE 'ERRORE DI ACCESSO A TES_SGNZ_LOG' TO MSGI.
+           PERFORM RIVIA-VIDEATA THRU END-RIVIA-VIDEATA.
+           EXEC CICS RETURN END-EXEC.
+       END-W900-ERRORE-SQL.
+           EXIT.
+
+      *--------------------------------------------------------*
+       W900-ERRORE.
+           EXEC CICS SEND TEXT FROM ('ERRORE CICS IN ARMI3025')
+                     LENGTH (24) ERASE FREEKB
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+
+      *--------------------------------------------------------*
+       W910-MAPFAIL.
+           SET PRIMA-VOLTA OF W-ARMI3C1 TO TRUE.
+           PERFORM VIDEATA-INIZIALE THRU END-VIDEATA-INIZIALE.
+           EXEC CICS RETURN TRANSID ('ARMI')
+                     COMMAREA (W-ARMI3C1)
+                     LENGTH   (LENGTH OF W-ARMI3C1)
+           END-EXEC.
